@@ -10,27 +10,49 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.                                                    
-           SELECT ISAM-COURSE-IN ASSIGN TO "../COURSE-MASTER.TXT"       
+           SELECT ISAM-COURSE-IN ASSIGN TO "../COURSE-MASTER.DAT"
                                ORGANIZATION  IS INDEXED
-                               ACCESS        IS RANDOM    
+                               ACCESS        IS RANDOM
                                RECORD KEY    IS ISAM-IN-KEY
-                               FILE STATUS   IS WS-STAT.  
-       
+                               FILE STATUS   IS WS-STAT.
+
+           SELECT AUDIT-OUT ASSIGN TO "../AUDIT-LOG.TXT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-AUDIT-STAT.
       *-----------------------------------------------------------------
        DATA DIVISION.
-       
+
       *-----------------------------------------------------------------
        FILE SECTION.
        FD  ISAM-COURSE-IN.
        01  ISAM-REC-IO.
            05  ISAM-IN-KEY.
-               10  ISAM-IO-SUBJ PIC X(4).
-               10  ISAM-IO-CRSE PIC X(5).
+               10  ISAM-IO-SUBJ PIC X(5).
+               10  ISAM-IO-CRSE PIC X(6).
            05  FILLER              PIC X            VALUE SPACE.
            05  ISAM-IO-TITLE     PIC X(30).
            05  FILLER              PIC X            VALUE SPACE.
-           05  ISAM-IO-CREDITS  PIC X(3).  
-       
+           05  ISAM-IO-CREDITS  PIC X(3).
+           05  FILLER              PIC X            VALUE SPACE.
+           05  ISAM-IO-PREREQ   PIC X(6).
+           05  FILLER              PIC X(27)            VALUE SPACE.
+
+       FD  AUDIT-OUT.
+       01  AUDIT-LINE-OUT.
+           03  AUD-DATE            PIC X(10).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-TIME            PIC X(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-USER            PIC X(20).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-PROGRAM         PIC X(14).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-KEY             PIC X(20).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-OLD             PIC X(80).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-NEW             PIC X(80).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-DATE.
@@ -50,15 +72,23 @@
            05  WS-ANOTHER              PIC X.
            05  WS-STAT                 PIC XX      VALUE SPACES.
            05  WS-CONT                 PIC X       VALUE 'Y'.
-               
+           05  WS-AUDIT-STAT           PIC XX      VALUE SPACES.
+           05  WS-AUDIT-ENVNAME        PIC X(4)    VALUE "USER".
+           05  WS-AUDIT-USER           PIC X(20)   VALUE SPACES.
+           05  WS-OLD-REC              PIC X(80)   VALUE SPACES.
+           05  WS-NEW-REC              PIC X(80)   VALUE SPACES.
+
        01  WS-REC.
            05  WS-KEY.
-               10  WS-COURSE-SUBJ     PIC X(4)         VALUE SPACES.
-               10  WS-COURSE-CRSE     PIC X(5)         VALUE SPACES.
+               10  WS-COURSE-SUBJ     PIC X(5)         VALUE SPACES.
+               10  WS-COURSE-CRSE     PIC X(6)         VALUE SPACES.
                10  WS-FILLER           PIC X           VALUE SPACE.
                10  WS-COURSE-TITLE     PIC X(30)       VALUE SPACES.
                10  WS-FILLER1           PIC X          VALUE SPACE.
-               10  WS-COURSE-CREDITS  PIC X(3)         VALUE SPACES.    
+               10  WS-COURSE-CREDITS  PIC X(3)         VALUE SPACES.
+               10  WS-FILLER2           PIC X          VALUE SPACE.
+               10  WS-COURSE-PREREQ   PIC X(6)         VALUE SPACES.
+               10  WS-FILLER3           PIC X(27)      VALUE SPACES.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLANK-SCREEN.
@@ -73,12 +103,12 @@
        01  SCR-SUBJ-NAME.
            05  LINE 07 COL 32 VALUE "ADD COURSE".
            05  LINE 09 COL 32 VALUE 'SUBJECT:'.
-           05  LINE 09 COL 40 PIC X(4) TO WS-COURSE-SUBJ  AUTO.
+           05  LINE 09 COL 40 PIC X(5) TO WS-COURSE-SUBJ  AUTO.
            
            
        01  SCR-CRSE-NAME.
            05  LINE 10 COL 32 VALUE 'COURSE:'.
-           05  LINE 10 COL 40 PIC X(5) TO WS-COURSE-CRSE  AUTO.
+           05  LINE 10 COL 40 PIC X(6) TO WS-COURSE-CRSE  AUTO.
            
        01  SCR-TITLE-NAME.
            05  LINE 11 COL 32 VALUE 'TITLE:'.
@@ -86,8 +116,11 @@
                                                                           
        01  SCR-CREDITS.
            05  LINE 12 COL 32 VALUE 'CREDIT:'.
-           05  LINE 12 COL 40 PIC X(3) TO WS-COURSE-CREDITS  AUTO. 
-           05  LINE 13 COL 35 PIC X(40) FROM WS-MSG.           
+           05  LINE 12 COL 40 PIC X(3) TO WS-COURSE-CREDITS  AUTO.
+
+       01  SCR-PREREQ.
+           05  LINE 13 COL 32 VALUE 'PREREQ (BLANK=NONE):'.
+           05  LINE 13 COL 53 PIC X(6) TO WS-COURSE-PREREQ  AUTO.
 
        01  SCRN-INSTRUC-ANOTHER.
            05  LINE 15 COL 30                        
@@ -109,6 +142,16 @@
 
            OPEN I-O ISAM-COURSE-IN.
 
+           DISPLAY WS-AUDIT-ENVNAME UPON ENVIRONMENT-NAME.
+           ACCEPT  WS-AUDIT-USER FROM ENVIRONMENT-VALUE.
+
+           OPEN EXTEND AUDIT-OUT
+           IF WS-AUDIT-STAT NOT EQUAL '00'
+               OPEN OUTPUT AUDIT-OUT
+               CLOSE AUDIT-OUT
+               OPEN EXTEND AUDIT-OUT
+           END-IF
+
            DISPLAY BLANK-SCREEN
 
            PERFORM UNTIL WS-ANOTHER = 'n' OR 'N'
@@ -127,27 +170,47 @@
                        MOVE   'ID NOT FOUND' TO WS-MSG
                        DISPLAY SCRN-MSG
                    NOT INVALID KEY
+                       MOVE ISAM-REC-IO TO WS-OLD-REC
                        DISPLAY SCR-TITLE-NAME
                        DISPLAY SCR-CREDITS
+                       DISPLAY SCR-PREREQ
                        ACCEPT SCR-TITLE-NAME
-                       ACCEPT SCR-CREDITS 
+                       ACCEPT SCR-CREDITS
+                       ACCEPT SCR-PREREQ
                        MOVE WS-COURSE-TITLE TO ISAM-IO-TITLE
                        MOVE WS-COURSE-CREDITS TO ISAM-IO-CREDITS
+                       MOVE WS-COURSE-PREREQ TO ISAM-IO-PREREQ
                        REWRITE ISAM-REC-IO
                            INVALID KEY
                                MOVE   'INVALID ID' TO WS-MSG
                                DISPLAY SCRN-MSG
                            NOT INVALID KEY
-                               STRING ISAM-IN-KEY ' UPDATED' INTO 
+                               STRING ISAM-IN-KEY ' UPDATED' INTO
                                WS-MSG
                                DISPLAY SCRN-MSG
-                               
+                               MOVE ISAM-REC-IO TO WS-NEW-REC
+                               PERFORM 220-WRITE-AUDIT
+
                        END-REWRITE
                        DISPLAY SCRN-INSTRUC-ANOTHER
                        ACCEPT  SCRN-INSTRUC-ANOTHER
            END-PERFORM.
-       
-       CLOSE ISAM-COURSE-IN.
 
+       CLOSE ISAM-COURSE-IN.
+       CLOSE AUDIT-OUT.
+       EXIT PROGRAM.
+       STOP RUN.
+      *-----------------------------------------------------------------
+       220-WRITE-AUDIT.
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+           MOVE DISPLAY-DATE     TO AUD-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-TIME
+           MOVE WS-AUDIT-USER    TO AUD-USER
+           MOVE 'COURSE-CHANGE'  TO AUD-PROGRAM
+           MOVE ISAM-IN-KEY      TO AUD-KEY
+           MOVE WS-OLD-REC       TO AUD-OLD
+           MOVE WS-NEW-REC       TO AUD-NEW
+           WRITE AUDIT-LINE-OUT.
       *-----------------------------------------------------------------
-       
\ No newline at end of file
