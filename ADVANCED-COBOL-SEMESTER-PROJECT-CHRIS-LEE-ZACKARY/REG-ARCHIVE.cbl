@@ -0,0 +1,249 @@
+      ******************************************************************
+      *PROGRAM : REG-ARCHIVE.CBL                                       *
+      *AUTHOR  : ZACKARY MOORE                                         *
+      *DATE    : 04/14/2015                                            *
+      *ABSTRACT: Archives a term's REG-ISAM rows (joined with the      *
+      *          course/section data they point to) before SCHED-BUILD*
+      *          rebuilds that term's SCHEDULE-MASTER rows.            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REG-ARCHIVE IS INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ISAM-REG-IO   ASSIGN TO "../REG-ISAM.DAT"
+                                ORGANIZATION  IS INDEXED
+                                ACCESS        IS DYNAMIC
+                                RECORD KEY    IS REG-IO-KEY
+                                ALTERNATE KEY IS REG-CRN-KEY=
+                                   REG-IO-SEM, REG-IO-YR, REG-IO-CRN
+                                   WITH DUPLICATES
+                                FILE STATUS   IS WS-STAT.
+
+           SELECT ISAM-SCHED-IN ASSIGN TO "../SCHEDULE-MASTER.DAT"
+                                ORGANIZATION  IS INDEXED
+                                ACCESS        IS DYNAMIC
+                               RECORD KEY    IS CRN-KEY=ISAM-IN-KEY CRN
+                                FILE STATUS   IS WS-STAT3.
+
+           SELECT ISAM-COURSE-IN ASSIGN TO "../COURSE-MASTER.DAT"
+                                ORGANIZATION  IS INDEXED
+                                ACCESS        IS RANDOM
+                                RECORD KEY    IS ISAM-CRSE-KEY
+                                FILE STATUS   IS WS-STAT4.
+
+           SELECT ARCHIVE-OUT ASSIGN TO "../REGISTRATION-HISTORY.TXT"
+                                ORGANIZATION  IS LINE SEQUENTIAL
+                                FILE STATUS   IS WS-ARCH-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-REG-IO.
+       01  REG-REC-IO.
+           03  REG-IO-KEY.
+               05  REG-IO-SEM     PIC X(2).
+               05  REG-IO-YR      PIC X(4).
+               05  REG-IO-CRN     PIC X(6).
+               05  REG-IO-STUD-ID PIC 9(6).
+           03  REG-IO-GRADE       PIC X.
+           03  REG-IO-STATUS      PIC X.
+           03  REG-IO-WL-SEQ      PIC 9(2).
+
+       FD  ISAM-SCHED-IN.
+       01  SCHED-REC-IN.
+           03  ISAM-IN-KEY.
+               05  YEAR            PIC XXXX.
+               05  SEMESTER        PIC XX.
+           03  CRN                 PIC X(6).
+           03  SUBJ                PIC X(5).
+           03  CRSE                PIC X(6).
+           03  TIME-DAY            PIC X(20).
+           03  BLDG                PIC X(7).
+           03  ROOM                PIC X(6).
+           03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
+
+       FD  ISAM-COURSE-IN.
+       01  ISAM-COURSE-REC.
+           05  ISAM-CRSE-KEY.
+               10  ISAM-IO-SUBJ PIC X(5).
+               10  ISAM-IO-CRSE PIC X(6).
+           05  FILLER              PIC X            VALUE SPACE.
+           05  ISAM-IO-TITLE     PIC X(30).
+           05  FILLER              PIC X                VALUE SPACE.
+           05  ISAM-IO-CREDITS  PIC X(3).
+           05  FILLER              PIC X                VALUE SPACE.
+           05  ISAM-IO-PREREQ   PIC X(5).
+           05  FILLER              PIC X(28)            VALUE SPACE.
+
+       FD  ARCHIVE-OUT.
+       01  ARCHIVE-LINE-OUT.
+           03  ARC-SEM             PIC X(2).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  ARC-YR              PIC X(4).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  ARC-CRN             PIC X(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  ARC-STUD-ID         PIC 9(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  ARC-SUBJ            PIC X(5).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  ARC-CRSE            PIC X(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  ARC-TITLE           PIC X(30).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  ARC-GRADE           PIC X.
+           03  FILLER              PIC X       VALUE SPACE.
+           03  ARC-STATUS          PIC X.
+           03  FILLER              PIC X       VALUE SPACE.
+           03  ARC-DATE            PIC X(10).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-DATE.
+           05  WS-CURRENT-YEAR     PIC 9999.
+           05  WS-CURRENT-MONTH    PIC 99.
+           05  WS-CURRENT-DAY      PIC 99.
+       01  DISPLAY-DATE.
+           03  MONTH-DISPLAY       PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  DAY-DISPLAY         PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  YEAR-DISPLAY        PIC 9999.
+
+       01  MISC-VARS.
+           03  WS-MSG                  PIC X(40)   VALUE SPACES.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-STAT3                PIC XX      VALUE SPACES.
+           03  WS-STAT4                PIC XX      VALUE SPACES.
+           03  WS-ARCH-STAT            PIC XX      VALUE SPACES.
+           03  WS-COUNT                PIC 9(5)    VALUE ZEROS.
+           03  EOF-FLAG                PIC X       VALUE SPACES.
+               88 EOF        VALUE '1'.
+
+       01  WS-KEY.
+           05  WS-SEM      PIC X(2)        VALUE SPACES.
+           05  WS-YR       PIC X(4)        VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  SCR-TITLE.
+           03  BLANK SCREEN.
+           03  LINE 1 COL 1  VALUE "REG-ARCHIVE".
+           03  LINE 1 COL 37 VALUE "UAFS".
+           03  LINE 1 COL 71 FROM DISPLAY-DATE.
+
+       01  SCRN-SEM-REQ.
+           03  LINE 07 COL 25 VALUE "ARCHIVE REGISTRATIONS FOR TERM".
+           03  LINE 09 COL 25                       VALUE '    SEM/YR:'.
+           03  LINE 09 COL 37 PIC X(2)  TO WS-SEM   AUTO.
+           03  LINE 09 COL 39 VALUE '/'.
+           03  LINE 09 COL 40 PIC X(4)  TO WS-YR    AUTO.
+
+       01  SCRN-MSG.
+           03  LINE 12 COL 25 PIC X(40) FROM WS-MSG.
+
+       01  EXIT-SCREEN.
+           03  LINE 20 COL 33 "PRESS ENTER TO RETURN".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+
+           OPEN INPUT ISAM-REG-IO
+           OPEN INPUT ISAM-SCHED-IN
+           OPEN INPUT ISAM-COURSE-IN
+
+           OPEN EXTEND ARCHIVE-OUT
+           IF WS-ARCH-STAT NOT EQUAL '00'
+               OPEN OUTPUT ARCHIVE-OUT
+               CLOSE ARCHIVE-OUT
+               OPEN EXTEND ARCHIVE-OUT
+           END-IF
+
+           DISPLAY BLANK-SCREEN
+           DISPLAY SCR-TITLE
+           DISPLAY SCRN-SEM-REQ
+           ACCEPT  SCRN-SEM-REQ
+
+           IF WS-STAT NOT EQUAL '00'
+               MOVE 'NO REGISTRATIONS ON FILE TO ARCHIVE' TO WS-MSG
+               DISPLAY SCRN-MSG
+           ELSE
+               MOVE WS-SEM TO REG-IO-SEM
+               MOVE WS-YR  TO REG-IO-YR
+               MOVE LOW-VALUES TO REG-IO-CRN
+               START ISAM-REG-IO KEY IS NOT LESS THAN REG-CRN-KEY
+                   INVALID KEY
+                       MOVE 1 TO EOF-FLAG
+                   NOT INVALID KEY
+                       MOVE SPACES TO EOF-FLAG
+               END-START
+               PERFORM UNTIL EOF
+                   READ ISAM-REG-IO NEXT RECORD
+                       AT END
+                           MOVE 1 TO EOF-FLAG
+                       NOT AT END
+                           IF REG-IO-SEM NOT EQUAL WS-SEM
+                               OR REG-IO-YR NOT EQUAL WS-YR
+                               MOVE 1 TO EOF-FLAG
+                           ELSE
+                               PERFORM 200-ARCHIVE-ONE
+                               ADD 1 TO WS-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               STRING WS-COUNT ' ROW(S) ARCHIVED' INTO WS-MSG
+               DISPLAY SCRN-MSG
+           END-IF
+
+           DISPLAY EXIT-SCREEN
+           ACCEPT WS-MSG
+
+           CLOSE ISAM-REG-IO.
+           CLOSE ISAM-SCHED-IN.
+           CLOSE ISAM-COURSE-IN.
+           CLOSE ARCHIVE-OUT.
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-ARCHIVE-ONE.
+           MOVE REG-IO-SEM     TO ARC-SEM
+           MOVE REG-IO-YR      TO ARC-YR
+           MOVE REG-IO-CRN     TO ARC-CRN
+           MOVE REG-IO-STUD-ID TO ARC-STUD-ID
+           MOVE REG-IO-GRADE   TO ARC-GRADE
+           MOVE REG-IO-STATUS  TO ARC-STATUS
+           MOVE DISPLAY-DATE   TO ARC-DATE
+
+           MOVE REG-IO-YR  TO YEAR
+           MOVE REG-IO-SEM TO SEMESTER
+           MOVE REG-IO-CRN TO CRN
+           READ ISAM-SCHED-IN
+               INVALID KEY
+                   MOVE SPACES TO ARC-SUBJ
+                   MOVE SPACES TO ARC-CRSE
+                   MOVE SPACES TO ARC-TITLE
+               NOT INVALID KEY
+                   MOVE SUBJ TO ARC-SUBJ
+                   MOVE CRSE TO ARC-CRSE
+                   MOVE SUBJ TO ISAM-IO-SUBJ
+                   MOVE CRSE TO ISAM-IO-CRSE
+                   READ ISAM-COURSE-IN
+                       INVALID KEY
+                           MOVE SPACES TO ARC-TITLE
+                       NOT INVALID KEY
+                           MOVE ISAM-IO-TITLE TO ARC-TITLE
+                   END-READ
+           END-READ
+
+           WRITE ARCHIVE-LINE-OUT.
+      *-----------------------------------------------------------------
