@@ -0,0 +1,143 @@
+      ******************************************************************
+      *PROGRAM : SEM-ADD.CBL                                           *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 2/17/2015                                             *
+      *ABSTRACT: This program adds to the SEMESTER-MASTER.DAT FILE     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEM-ADD AS "SEM-ADD" IS INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-SEM-IO  ASSIGN TO "../SEMESTER-MASTER.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS ISAM-IO-KEY
+                               FILE STATUS   IS WS-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-SEM-IO.
+       01  ISAM-REC-IO.
+           03  ISAM-IO-KEY.
+               05  ISAM-IO-SEM  PIC X(2).
+               05  ISAM-IO-YR   PIC X(4).
+           03  ISAM-IO-OPEN-FLAG PIC X.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-MSG                  PIC X(40)   VALUE SPACES.
+           03  WS-RESP                 PIC X       VALUE SPACES.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-CONT                 PIC X       VALUE 'Y'.
+
+       01  WS-DATE.
+           05  WS-CURRENT-YEAR     PIC 9999.
+           05  WS-CURRENT-MONTH    PIC 99.
+           05  WS-CURRENT-DAY      PIC 99.
+       01  DISPLAY-DATE.
+           03  MONTH-DISPLAY       PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  DAY-DISPLAY         PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  YEAR-DISPLAY        PIC 9999.
+
+       01  WS-REC.
+           03  WS-KEY.
+               05  WS-SEM      PIC X(2)        VALUE SPACES.
+               05  WS-YR       PIC X(4)        VALUE SPACES.
+           03  WS-OPEN-FLAG    PIC X           VALUE 'Y'.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  SCR-TITLE.
+           03  BLANK SCREEN.
+           05  LINE 07 COL 30 VALUE "TERM CONTROL ADD".
+           03  LINE 1  COL 1  VALUE "SEM-ADD".
+           03  LINE 1  COL 37 VALUE "UAFS".
+           03  LINE 1  COL 71 FROM DISPLAY-DATE.
+       01  SCRN-SEM-REQ.
+           03  LINE 09 COL 35                       VALUE '    SEM/YR:'.
+           03  LINE 09 COL 46 PIC X(2)  TO WS-SEM   AUTO.
+           03  LINE 09 COL 48 VALUE '/'.
+           03  LINE 09 COL 49 PIC X(4)  TO WS-YR    AUTO.
+           03  LINE 16 COL 35 PIC X(40) FROM WS-MSG.
+
+       01  SCRN-SEM-DATA.
+           03  LINE 10 COL 35             VALUE 'REG OPEN (Y/N):'.
+           03  LINE 10 COL 51 PIC X  TO WS-OPEN-FLAG AUTO.
+
+       01  SCRN-CONFIRM-ADD.
+           03  LINE 12 COL 35                    VALUE
+               'ARE YOU SURE YOU WANT TO ADD'.
+           03  LINE 13 COL 35 PIC X(2) FROM WS-SEM.
+           03  LINE 13 COL 38 PIC X(4) FROM WS-YR.
+           03  LINE 14 COL 35 PIC X TO WS-RESP AUTO.
+
+       01  SCRN-ADD-ANOTHER.
+           03  LINE 12 COL 33                  VALUE 'ENTER ANOTHER?:'.
+           03  LINE 13 COL 33                     VALUE '(Y/N)'.
+           03  LINE 13 COL 45 PIC X  TO WS-CONT   AUTO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+
+           OPEN I-O ISAM-SEM-IO.
+           IF WS-STAT EQUALS '35'
+               OPEN OUTPUT ISAM-SEM-IO
+               CLOSE ISAM-SEM-IO
+               OPEN I-O ISAM-SEM-IO
+           END-IF
+           DISPLAY BLANK-SCREEN
+           PERFORM UNTIL WS-CONT='n' OR 'N'
+               MOVE SPACES TO WS-CONT
+               MOVE 'Y' TO WS-OPEN-FLAG
+               DISPLAY SCR-TITLE
+               DISPLAY SCRN-SEM-REQ
+               DISPLAY SCRN-SEM-DATA
+               ACCEPT  SCRN-SEM-REQ
+               MOVE WS-KEY TO ISAM-IO-KEY
+               READ ISAM-SEM-IO
+                   INVALID KEY
+                       ACCEPT  SCRN-SEM-DATA
+                       MOVE WS-OPEN-FLAG TO ISAM-IO-OPEN-FLAG
+                       DISPLAY SCRN-CONFIRM-ADD
+                       ACCEPT SCRN-CONFIRM-ADD
+                       IF WS-RESP EQUALS 'Y' OR 'y'
+                       WRITE ISAM-REC-IO
+                           INVALID KEY
+                               MOVE   'INVALID ID' TO WS-MSG
+                           NOT INVALID KEY
+                               STRING ISAM-IO-KEY ' ADDED' INTO WS-MSG
+                       END-WRITE
+                       END-IF
+                       DISPLAY SPACES AT LINE 12 COL 1
+                       DISPLAY SPACE AT LINE 13 COL 1
+                       DISPLAY SPACE AT LINE 14 COL 1
+                   NOT INVALID KEY
+                       MOVE   'TERM ALREADY EXISTS' TO WS-MSG
+               END-READ
+               DISPLAY SCRN-ADD-ANOTHER
+               ACCEPT  SCRN-ADD-ANOTHER
+               PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
+                   MOVE 'PLEASE ENTER Y OR N' TO WS-MSG
+                   DISPLAY SCRN-SEM-REQ
+                   DISPLAY SCRN-ADD-ANOTHER
+                   ACCEPT  SCRN-ADD-ANOTHER
+               END-PERFORM
+           END-PERFORM.
+
+
+
+           CLOSE ISAM-SEM-IO.
+           EXIT PROGRAM.
+           STOP RUN.
