@@ -22,10 +22,14 @@
        FD  ISAM-INSTRUC-IN.
        01  ISAM-REC-IO.
            03  ISAM-IN-KEY.
-               05  ISAM-IO-ID   PIC 9999.
+               05  ISAM-IO-ID   PIC 9(6).
            03  FILLER       PIC X           VALUE SPACES.
            03  ISAM-IO-NAME PIC X(22).
-      *----------------------------------------------------------------- 
+           03  ISAM-IO-DEPT   PIC X(20)   VALUE SPACES.
+           03  ISAM-IO-OFFICE PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-PHONE  PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-EMAIL  PIC X(30)   VALUE SPACES.
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-DATE.
            05  WS-CURRENT-YEAR     PIC 9999.
@@ -50,9 +54,13 @@
                
        01  WS-REC.
            03  WS-KEY.
-               05  WS-INSTRUC-ID       PIC 9999        VALUE ZEROS.
+               05  WS-INSTRUC-ID       PIC 9(6)        VALUE ZEROS.
                05  WS-FILLER           PIC X           VALUE SPACES.
                05  WS-INSTRUC-NAME     PIC X(22)       VALUE SPACES.
+               05  WS-INSTRUC-DEPT     PIC X(20)       VALUE SPACES.
+               05  WS-INSTRUC-OFFICE   PIC X(10)       VALUE SPACES.
+               05  WS-INSTRUC-PHONE    PIC X(10)       VALUE SPACES.
+               05  WS-INSTRUC-EMAIL    PIC X(30)       VALUE SPACES.
       *----------------------------------------------------------------- 
        SCREEN SECTION.
        01  BLANK-SCREEN.
@@ -108,5 +116,9 @@
 
                MOVE ISAM-IO-ID     TO WS-INSTRUC-ID.
                MOVE ISAM-IO-NAME   TO WS-INSTRUC-NAME.
+               MOVE ISAM-IO-DEPT   TO WS-INSTRUC-DEPT.
+               MOVE ISAM-IO-OFFICE TO WS-INSTRUC-OFFICE.
+               MOVE ISAM-IO-PHONE  TO WS-INSTRUC-PHONE.
+               MOVE ISAM-IO-EMAIL  TO WS-INSTRUC-EMAIL.
 
                DISPLAY WS-REC.
