@@ -23,7 +23,7 @@
        01  ISAM-REC-IO.
            03  ISAM-IO-KEY.
                05  ISAM-IO-BLDG PIC X(7).
-               05  ISAM-IO-ROOM PIC X(5).
+               05  ISAM-IO-ROOM PIC X(6).
            03  ISAM-IO-SEATS    PIC X(4).
       *----------------------------------------------------------------- 
        WORKING-STORAGE SECTION.
@@ -47,7 +47,7 @@
        01  WS-REC.
            03  WS-KEY.
                05  WS-BLDG     PIC X(7)        VALUE SPACES.
-               05  WS-ROOM     PIC X(5)        VALUE SPACES.
+               05  WS-ROOM     PIC X(6)        VALUE SPACES.
            03  WS-SEATS        PIC X(4)        VALUE SPACES.
       *----------------------------------------------------------------- 
        SCREEN SECTION.
@@ -67,7 +67,7 @@
            
        01  SCRN-ROOM-REQ.
            03  LINE 10 COL 35                       VALUE '     ROOM:'. 
-           03  LINE 10 COL 45 PIC X(5)  TO WS-ROOM  AUTO.
+           03  LINE 10 COL 45 PIC X(6)  TO WS-ROOM  AUTO.
            
        01  SCRN-BLDG-DATA.
            03  LINE 11 COL 35                       VALUE '    SEATS:'.
@@ -77,7 +77,7 @@
            03  LINE 12 COL 35                    VALUE 
                'ARE YOU SURE YOU WANT TO ADD'.
            03  LINE 13 COL 35 PIC X(7) FROM WS-BLDG.
-           03  LINE 13 COL 43 PIC X(5) FROM WS-ROOM.
+           03  LINE 13 COL 43 PIC X(6) FROM WS-ROOM.
            03  LINE 14 COL 35 PIC X TO WS-RESP AUTO.
            
        01  SCRN-ADD-ANOTHER.
