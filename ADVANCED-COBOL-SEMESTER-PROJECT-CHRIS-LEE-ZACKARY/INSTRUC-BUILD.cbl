@@ -5,21 +5,25 @@
       *ABSTRACT: READ FILE AND PRODUCE A FORMATTED REPORT              * 
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID INSTRUC-BUILD IS INITIAL PROGRAM
+       PROGRAM-ID. INSTRUC-BUILD IS INITIAL PROGRAM.
       *----------------------------------------------------------------- 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STU-FILE     ASSIGN TO "../201501SCHEDULE.TXT"
+           SELECT STU-FILE     ASSIGN TO WS-TERM1-FILE
                                ORGANIZATION IS LINE SEQUENTIAL.
-           
+
            SELECT SORT-WORK    ASSIGN TO "SORT-WORK.TXT".
 
-           SELECT STU-FILE2    ASSIGN TO "../2014SCHEDULE.TXT"
+           SELECT STU-FILE2    ASSIGN TO WS-TERM2-FILE
+                               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STU-FILE3    ASSIGN TO WS-TERM3-FILE
+                               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STU-FILE4    ASSIGN TO WS-TERM4-FILE
                                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUT-FILE     ASSIGN TO "../INSTRUCTOR-MASTER.DAT"
                                ORGANIZATION  IS INDEXED
-                               ACCESS        IS SEQUENTIAL
+                               ACCESS        IS DYNAMIC
                                RECORD KEY    IS ISAM-OUT-KEY
                                FILE STATUS   IS WS-OUT-STATUS.
       *----------------------------------------------------------------- 
@@ -40,10 +44,26 @@
            03  FILLER              PIC X(35)       VALUE SPACES.
            03  IN-INSTRUC2         PIC X(22).
            03  FILLER              PIC X(15).
-       
+
+       FD  STU-FILE3.
+       01  STU-REC3.
+           03  FILLER              PIC X(58)       VALUE SPACES.
+           03  DECIMAL-TEST3       PIC X.
+           03  FILLER              PIC X(35)       VALUE SPACES.
+           03  IN-INSTRUC3         PIC X(22).
+           03  FILLER              PIC X(15).
+
+       FD  STU-FILE4.
+       01  STU-REC4.
+           03  FILLER              PIC X(58)       VALUE SPACES.
+           03  DECIMAL-TEST4       PIC X.
+           03  FILLER              PIC X(35)       VALUE SPACES.
+           03  IN-INSTRUC4         PIC X(22).
+           03  FILLER              PIC X(15).
+
        SD  SORT-WORK.
        01  SORT-REC.
-           03  SORT-ID             PIC 9999.
+           03  SORT-ID             PIC 9(6).
            03  SORT-FILLER         PIC X           VALUE SPACES.
            03  SORT-INSTRUC        PIC X(22).
            
@@ -51,11 +71,15 @@
        FD  OUT-FILE.
        01  STU-OUT.
            03  ISAM-OUT-KEY.
-               05  INSTRUC-ID      PIC 9999.
+               05  INSTRUC-ID      PIC 9(6).
            03  FILLER              PIC X           VALUE SPACES.
            03  INSTRUC-NAME        PIC X(22).
-           
-           
+           03  INSTRUC-DEPT        PIC X(20)   VALUE SPACES.
+           03  INSTRUC-OFFICE      PIC X(10)   VALUE SPACES.
+           03  INSTRUC-PHONE       PIC X(10)   VALUE SPACES.
+           03  INSTRUC-EMAIL       PIC X(30)   VALUE SPACES.
+
+
        WORKING-STORAGE SECTION.
        01  WS-DATE.
            05  WS-CURRENT-YEAR     PIC 9999.
@@ -69,37 +93,74 @@
            03  YEAR-DISPLAY        PIC 9999.
        
        01  WS-FORMATTED-OUTPUT.
-           03  WS-INSTRUC-ID       PIC 9999        VALUE 6999.
+           03  WS-INSTRUC-ID       PIC 9(6)        VALUE 6999.
            03  FILLER              PIC X           VALUE SPACES.
            03  WS-INSTRUC          PIC X(22).
        
        01  WS-EOF                  PIC X           VALUE 'N'.
        01  WS-EOF2                 PIC X           VALUE 'N'.
+       01  WS-EOF3                 PIC X           VALUE 'N'.
+       01  WS-EOF4                 PIC X           VALUE 'N'.
        01  WS-TEMP1                PIC X(22).
        01  WS-TEMP2                PIC X(22).
        01  WS-EXIT                 PIC X           VALUE 'N'.
        01  WS-OUT-STATUS           PIC XX.
-      *----------------------------------------------------------------- 
+       01  WS-TERM1-FILE           PIC X(25)       VALUE
+               "../201501SCHEDULE.TXT".
+       01  WS-TERM2-FILE           PIC X(25)       VALUE
+               "../2014SCHEDULE.TXT".
+       01  WS-TERM3-FILE           PIC X(25)       VALUE SPACES.
+       01  WS-TERM4-FILE           PIC X(25)       VALUE SPACES.
+       01  WS-BACKUP-CMD           PIC X(80)       VALUE
+           "cp -f ../INSTRUCTOR-MASTER.DAT ../INSTRUCTOR-MASTER.DAT
+      -    ".BAK 2>/dev/null".
+       01  WS-REJ-COUNT            PIC 9(4)        VALUE ZEROS.
+       01  WS-REJ-DISPLAY          PIC ZZZ9.
+      *-----------------------------------------------------------------
        SCREEN SECTION.
        01  SCR-TITLE.
            03  BLANK SCREEN.
            03  LINE 1 COL 1  VALUE "REBUILD-INSTRUC".
            03  LINE 1 COL 37 VALUE "UAFS".
            03  LINE 1 COL 71 FROM DISPLAY-DATE.
-           
+
+       01  SCRN-TERM-REQ.
+           03  LINE 07 COL 25 VALUE "TERM 1 SOURCE FILE:".
+           03  LINE 07 COL 46 PIC X(25) TO WS-TERM1-FILE AUTO.
+           03  LINE 09 COL 25 VALUE "TERM 2 SOURCE FILE:".
+           03  LINE 09 COL 46 PIC X(25) TO WS-TERM2-FILE AUTO.
+           03  LINE 11 COL 25 VALUE "TERM 3 SOURCE FILE:".
+           03  LINE 11 COL 46 PIC X(25) TO WS-TERM3-FILE AUTO.
+           03  LINE 13 COL 25 VALUE "TERM 4 SOURCE FILE:".
+           03  LINE 13 COL 46 PIC X(25) TO WS-TERM4-FILE AUTO.
+           03  LINE 20 COL 25 VALUE "ENTER TO ACCEPT OR TYPE OVER".
+           03  LINE 22 COL 25 VALUE "(LEAVE TERM 3/4 BLANK IF UNUSED)".
+
        01  SCR-INFO.
            03  LINE 10 COL 28 VALUE "INSTRUCTOR-MASTER CREATED".
-       
+           03  LINE 12 COL 28 VALUE "ROWS REJECTED (BAD DATA):".
+           03  LINE 12 COL 55 PIC ZZZ9 FROM WS-REJ-DISPLAY.
+
        01  EXIT-SCREEN.
            03  LINE 20 COL 33 "PRESS ENTER TO RETURN".
        01  BLANK-SCREEN.
            03  BLANK SCREEN.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        100-MAIN.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY SCR-TITLE.
+           DISPLAY SCRN-TERM-REQ.
+           ACCEPT SCRN-TERM-REQ.
+
+           CALL "SYSTEM" USING WS-BACKUP-CMD.
+
            OPEN INPUT STU-FILE.
            OPEN INPUT STU-FILE2.
-           OPEN OUTPUT OUT-FILE.
+           OPEN I-O OUT-FILE.
+           IF WS-OUT-STATUS EQUALS '35'
+               OPEN OUTPUT OUT-FILE
+           END-IF
            
            MOVE FUNCTION CURRENT-DATE TO WS-DATE
            MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
@@ -114,8 +175,9 @@
                    ON ASCENDING KEY SORT-INSTRUC
                    INPUT PROCEDURE 200-FORMAT
                    OUTPUT PROCEDURE 300-SORT
-           
 
+
+               MOVE WS-REJ-COUNT TO WS-REJ-DISPLAY
                DISPLAY SCR-INFO.
                DISPLAY EXIT-SCREEN.
                ACCEPT WS-EXIT.
@@ -142,10 +204,15 @@
 
                                MOVE WS-FORMATTED-OUTPUT TO SORT-REC
                                RELEASE SORT-REC
+                       ELSE
+                           IF IN-INSTRUC NOT EQUAL SPACE
+                               AND DECIMAL-TEST NOT EQUAL '.'
+                               ADD 1 TO WS-REJ-COUNT
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM.
-           
+
            PERFORM UNTIL WS-EOF2 EQUALS 'Y'
                READ STU-FILE2
                    AT END
@@ -158,11 +225,66 @@
 
                                MOVE WS-FORMATTED-OUTPUT TO SORT-REC
                                RELEASE SORT-REC
+                       ELSE
+                           IF IN-INSTRUC2 NOT EQUAL SPACE
+                               AND DECIMAL-TEST2 NOT EQUAL '.'
+                               ADD 1 TO WS-REJ-COUNT
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM.
 
-      *-----------------------------------------------------------------  
+           IF WS-TERM3-FILE NOT EQUAL SPACES
+               OPEN INPUT STU-FILE3
+               PERFORM UNTIL WS-EOF3 EQUALS 'Y'
+                   READ STU-FILE3
+                       AT END
+                           MOVE 'Y' TO WS-EOF3
+                       NOT AT END
+                           IF DECIMAL-TEST3 EQUALS '.'
+                               AND IN-INSTRUC3 NOT EQUAL 'TBA'
+                               AND IN-INSTRUC3 NOT EQUAL SPACE
+                                   MOVE IN-INSTRUC3 TO WS-INSTRUC
+
+                                   MOVE WS-FORMATTED-OUTPUT TO SORT-REC
+                                   RELEASE SORT-REC
+                               ELSE
+                                   IF IN-INSTRUC3 NOT EQUAL SPACE
+                                       AND DECIMAL-TEST3 NOT EQUAL '.'
+                                       ADD 1 TO WS-REJ-COUNT
+                                   END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STU-FILE3
+           END-IF.
+
+           IF WS-TERM4-FILE NOT EQUAL SPACES
+               OPEN INPUT STU-FILE4
+               PERFORM UNTIL WS-EOF4 EQUALS 'Y'
+                   READ STU-FILE4
+                       AT END
+                           MOVE 'Y' TO WS-EOF4
+                       NOT AT END
+                           IF DECIMAL-TEST4 EQUALS '.'
+                               AND IN-INSTRUC4 NOT EQUAL 'TBA'
+                               AND IN-INSTRUC4 NOT EQUAL SPACE
+                                   MOVE IN-INSTRUC4 TO WS-INSTRUC
+
+                                   MOVE WS-FORMATTED-OUTPUT TO SORT-REC
+                                   RELEASE SORT-REC
+                               ELSE
+                                   IF IN-INSTRUC4 NOT EQUAL SPACE
+                                       AND DECIMAL-TEST4 NOT EQUAL '.'
+                                       ADD 1 TO WS-REJ-COUNT
+                                   END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STU-FILE4
+           END-IF.
+
+      *-----------------------------------------------------------------
        300-SORT.
        MOVE 'N' TO WS-EOF.
            PERFORM UNTIL WS-EOF = 'Y'
@@ -175,7 +297,9 @@
                            ADD 1 TO WS-INSTRUC-ID GIVING WS-INSTRUC-ID
                            MOVE WS-INSTRUC-ID TO INSTRUC-ID
                            WRITE STU-OUT
-                           
+                               INVALID KEY
+                                   REWRITE STU-OUT
+                           END-WRITE
                        END-IF
                        MOVE SORT-INSTRUC TO WS-TEMP1
                END-RETURN
