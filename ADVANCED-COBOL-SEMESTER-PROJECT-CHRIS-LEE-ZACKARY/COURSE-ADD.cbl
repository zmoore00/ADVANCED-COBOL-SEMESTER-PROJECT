@@ -10,7 +10,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.                                                    
-           SELECT ISAM-COURSE-IN ASSIGN TO "../COURSE-MASTER.TXT"       
+           SELECT ISAM-COURSE-IN ASSIGN TO "../COURSE-MASTER.DAT"       
                                ORGANIZATION  IS INDEXED
                                ACCESS        IS RANDOM    
                                RECORD KEY    IS ISAM-IN-KEY
@@ -23,12 +23,15 @@
        FD  ISAM-COURSE-IN.
        01  ISAM-REC-IO.
            05  ISAM-IN-KEY.
-               10  ISAM-IO-SUBJ PIC X(4).
-               10  ISAM-IO-CRSE PIC X(5).
+               10  ISAM-IO-SUBJ PIC X(5).
+               10  ISAM-IO-CRSE PIC X(6).
            05  FILLER              PIC X            VALUE SPACE.
            05  ISAM-IO-TITLE     PIC X(30).
            05  FILLER              PIC X                VALUE SPACE.
-           05  ISAM-IO-CREDITS  PIC X(3).       
+           05  ISAM-IO-CREDITS  PIC X(3).
+           05  FILLER              PIC X                VALUE SPACE.
+           05  ISAM-IO-PREREQ   PIC X(6).
+           05  FILLER              PIC X(27)            VALUE SPACE.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-DATE.
@@ -50,12 +53,15 @@
                
        01  WS-REC.
            05  WS-KEY.
-               10  WS-COURSE-SUBJ     PIC X(4)         VALUE SPACES.
-               10  WS-COURSE-CRSE     PIC X(5)         VALUE SPACES.
+               10  WS-COURSE-SUBJ     PIC X(5)         VALUE SPACES.
+               10  WS-COURSE-CRSE     PIC X(6)         VALUE SPACES.
                10  WS-FILLER           PIC X           VALUE SPACE.
                10  WS-COURSE-TITLE     PIC X(30)       VALUE SPACES.
                10  WS-FILLER1           PIC X          VALUE SPACE.
-               10  WS-COURSE-CREDITS  PIC X(3)         VALUE SPACES.     
+               10  WS-COURSE-CREDITS  PIC X(3)         VALUE SPACES.
+               10  WS-FILLER2           PIC X          VALUE SPACE.
+               10  WS-COURSE-PREREQ   PIC X(6)         VALUE SPACES.
+               10  WS-FILLER3           PIC X(27)      VALUE SPACES.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLANK-SCREEN.
@@ -70,12 +76,12 @@
        01  SCR-SUBJ-NAME.
            05  LINE 07 COL 32 VALUE "ADD COURSE".
            05  LINE 09 COL 32 VALUE 'SUBJECT:'.
-           05  LINE 09 COL 40 PIC X(4) TO WS-COURSE-SUBJ  AUTO.
+           05  LINE 09 COL 40 PIC X(5) TO WS-COURSE-SUBJ  AUTO.
            
            
        01  SCR-CRSE-NAME.
            05  LINE 10 COL 32 VALUE 'COURSE:'.
-           05  LINE 10 COL 40 PIC X(5) TO WS-COURSE-CRSE  AUTO.
+           05  LINE 10 COL 40 PIC X(6) TO WS-COURSE-CRSE  AUTO.
            
        01  SCR-TITLE-NAME.
            05  LINE 11 COL 32 VALUE 'TITLE:'.
@@ -83,13 +89,17 @@
                                                                           
        01  SCR-CREDITS.
            05  LINE 12 COL 32 VALUE 'CREDIT:'.
-           05  LINE 12 COL 40 PIC X(3) TO WS-COURSE-CREDITS  AUTO. 
-           05  LINE 13 COL 35 PIC X(40) FROM WS-MSG.   
-           
+           05  LINE 12 COL 40 PIC X(3) TO WS-COURSE-CREDITS  AUTO.
+
+       01  SCR-PREREQ.
+           05  LINE 13 COL 32 VALUE 'PREREQ (BLANK=NONE):'.
+           05  LINE 13 COL 53 PIC X(6) TO WS-COURSE-PREREQ  AUTO.
+           05  LINE 18 COL 35 PIC X(40) FROM WS-MSG.
+
        01  SCRN-CONFIRM-ADD.
            03  LINE 14 COL 35                    VALUE 
                'ARE YOU SURE YOU WANT TO ADD'.
-           03  LINE 15 COL 35 PIC X(5) FROM WS-COURSE-CRSE.
+           03  LINE 15 COL 35 PIC X(6) FROM WS-COURSE-CRSE.
            03  LINE 15 COL 43 PIC X(30) FROM WS-COURSE-TITLE.
            03  LINE 16 COL 35 PIC X TO WS-RESP AUTO.                                                               
 
@@ -117,11 +127,13 @@
                DISPLAY SCR-CRSE-NAME
                DISPLAY SCR-TITLE-NAME
                DISPLAY SCR-CREDITS
+               DISPLAY SCR-PREREQ
                ACCEPT SCR-SUBJ-NAME
                ACCEPT SCR-CRSE-NAME
                ACCEPT SCR-TITLE-NAME
-               ACCEPT SCR-CREDITS               
-               
+               ACCEPT SCR-CREDITS
+               ACCEPT SCR-PREREQ
+
                MOVE WS-KEY TO ISAM-REC-IO
                
                DISPLAY SCRN-CONFIRM-ADD
