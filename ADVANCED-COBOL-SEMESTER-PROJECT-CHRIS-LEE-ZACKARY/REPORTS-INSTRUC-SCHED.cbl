@@ -22,13 +22,17 @@
                                    WITH DUPLICATES
                                FILE STATUS   IS WS-STAT3.
                                
-       SELECT ISAM-INSTRUC-IN ASSIGN TO "../INSTRUCTOR-MASTER.DAT"  
+       SELECT ISAM-INSTRUC-IN ASSIGN TO "../INSTRUCTOR-MASTER.DAT"
                                ORGANIZATION  IS INDEXED
-                               ACCESS        IS DYNAMIC   
+                               ACCESS        IS DYNAMIC
                                RECORD KEY    IS ISAM-INSTRUC-KEY
                                FILE STATUS   IS WS-STAT.
 
-      *----------------------------------------------------------------- 
+       SELECT INSTRUC-SCHED-OUT ASSIGN TO "../INSTRUC-SCHED.OUT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-OUT-STAT.
+
+      *-----------------------------------------------------------------
        DATA DIVISION.
       *----------------------------------------------------------------- 
        FILE SECTION.
@@ -37,27 +41,30 @@
            03  ISAM-IN-KEY.
                05  YEAR            PIC XXXX.
                05  SEMESTER        PIC XX.
-           03  CRN                 PIC X(4).
-           03  FILLER              PIC XX.
-           03  SUBJ                PIC X(4).
-           03  FILLER              PIC X           VALUE SPACES.
-           03  CRSE                PIC X(5).
-           03  FILLER              PIC X           VALUE SPACES.
+           03  CRN                 PIC X(6).
+           03  SUBJ                PIC X(5).
+           03  CRSE                PIC X(6).
            03  TIME-DAY            PIC X(20).
-           03  BLDG                PIC X(6).
-           03  FILLER              PIC X           VALUE SPACES.
-           03  ROOM                PIC X(5).
-           03  FILLER              PIC X           VALUE SPACES.
+           03  BLDG                PIC X(7).
+           03  ROOM                PIC X(6).
            03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
            
        FD ISAM-INSTRUC-IN.
        01  ISAM-REC-IO.
            03  ISAM-INSTRUC-KEY.
-               05  ISAM-IO-ID   PIC 9999.
+               05  ISAM-IO-ID   PIC 9(6).
            03  FILLER       PIC X           VALUE SPACES.
-           03  ISAM-IO-NAME PIC X(22).    
-           
-      *----------------------------------------------------------------- 
+           03  ISAM-IO-NAME PIC X(22).
+           03  ISAM-IO-DEPT   PIC X(20)   VALUE SPACES.
+           03  ISAM-IO-OFFICE PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-PHONE  PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-EMAIL  PIC X(30)   VALUE SPACES.
+
+       FD  INSTRUC-SCHED-OUT.
+       01  INSTRUC-SCHED-LINE      PIC X(80).
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-DATE.
            05  WS-CURRENT-YEAR     PIC 9999.
@@ -77,18 +84,33 @@
            03  WS-STAT                 PIC XX      VALUE SPACES.
            03  CONT-FLAG               PIC X       VALUE 'Y'.
            03  WS-STAT3                PIC XX      VALUE SPACES.
+           03  WS-OUT-STAT             PIC XX      VALUE SPACES.
            03  WS-CONT                 PIC X       VALUE 'Y'.
            03  EOF-FLAG                PIC X.
                88 EOF        VALUE '1'.
-           03  WS-COUNT                PIC 9       VALUE 0.
-           
+
        01  WS-REC.
            03  WS-KEY.
                05  WS-SEM      PIC X(2)        VALUE SPACES.
                05  WS-YR       PIC X(4)        VALUE SPACES.
                05  WS-CRN      PIC X(4)        VALUE SPACES.
-               05  WS-STU-ID   PIC X(4)        VALUE ZEROS.
-      *----------------------------------------------------------------- 
+               05  WS-STU-ID   PIC X(6)        VALUE ZEROS.
+
+       01  IS-LINE-OUT.
+           03  IS-CRN              PIC X(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  IS-SUBJ             PIC X(5).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  IS-CRSE             PIC X(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  IS-TIME-DAY         PIC X(20).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  IS-BLDG             PIC X(7).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  IS-ROOM             PIC X(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  IS-INSTRUCTOR       PIC X(22).
+      *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLANK-SCREEN.
            03  BLANK SCREEN.
@@ -108,7 +130,7 @@
            
        01  SCRN-STUD-ID-REQ.
            03  LINE 11 COL 35                       VALUE 'INTRUC ID:'. 
-           03  LINE 11 COL 46 PIC X(4)  TO WS-STU-ID AUTO.
+           03  LINE 11 COL 46 PIC X(6)  TO WS-STU-ID AUTO.
            
        01  SCRN-ADD-ANOTHER.
            03 SCRN-ADD-ANR-1 COL 33  VALUE 'ADD ANOTHER?:'.
@@ -145,31 +167,44 @@
                END-READ
                    MOVE WS-SEM TO SEMESTER
                    MOVE WS-YR TO YEAR
-                   
+
+                  OPEN OUTPUT INSTRUC-SCHED-OUT
                   READ ISAM-SCHED-IN KEY IS INSTRUC-KEY
                       INVALID KEY
                           MOVE 'BAD RECORD FOUND' TO WS-MSG
                       NOT INVALID KEY
                           DISPLAY SCHED-REC-IN AT LINE Y COL 10
+                          PERFORM 200-WRITE-SCHED-LINE
                           ADD 1 TO Y
                   END-READ
-                  
-                  PERFORM UNTIL WS-COUNT EQUALS 8
+
+                  MOVE SPACES TO EOF-FLAG
+                  PERFORM UNTIL EOF
                       READ ISAM-SCHED-IN NEXT RECORD
                            AT END
                                MOVE 1 TO EOF-FLAG
                            NOT AT END
                                IF ISAM-IO-NAME EQUALS INSTRUCTOR
-                               DISPLAY SCHED-REC-IN AT LINE Y
-                               COL 10
-                               ADD 1 TO Y
+                                   AND YEAR EQUALS WS-YR
+                                   AND SEMESTER EQUALS WS-SEM
+                                   IF Y > 20
+                                       DISPLAY 'MORE - PRESS ENTER'
+                                           AT LINE 23 COL 35
+                                       ACCEPT WS-MSG AT LINE 23 COL 55
+                                       DISPLAY BLANK-SCREEN
+                                       DISPLAY SCR-TITLE
+                                       MOVE 13 TO Y
+                                   END-IF
+                                   DISPLAY SCHED-REC-IN AT LINE Y
+                                   COL 10
+                                   PERFORM 200-WRITE-SCHED-LINE
+                                   ADD 1 TO Y
                                ELSE
-                                   MOVE 7 TO WS-COUNT
+                                   MOVE 1 TO EOF-FLAG
                                END-IF
-                               
                        END-READ
-                       ADD 1 TO WS-COUNT GIVING WS-COUNT
                   END-PERFORM
+                  CLOSE INSTRUC-SCHED-OUT
                DISPLAY SPACES
                ADD 2 TO Y
                DISPLAY 'ADD ANOTHER?:' AT LINE Y COL 35
@@ -191,5 +226,19 @@
                    ACCEPT  WS-CONT AT LINE Y COL 47 AUTO
                    SUBTRACT 1 FROM Y
                END-PERFORM
-               
-           END-PERFORM.
\ No newline at end of file
+
+           END-PERFORM.
+
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-WRITE-SCHED-LINE.
+           MOVE CRN            TO IS-CRN
+           MOVE SUBJ           TO IS-SUBJ
+           MOVE CRSE           TO IS-CRSE
+           MOVE TIME-DAY       TO IS-TIME-DAY
+           MOVE BLDG           TO IS-BLDG
+           MOVE ROOM           TO IS-ROOM
+           MOVE INSTRUCTOR     TO IS-INSTRUCTOR
+           MOVE IS-LINE-OUT    TO INSTRUC-SCHED-LINE
+           WRITE INSTRUC-SCHED-LINE.
