@@ -0,0 +1,286 @@
+      ******************************************************************
+      *PROGRAM : REG-DELETE.CBL                                        *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 2/17/2015                                             *
+      *ABSTRACT: This program drops/withdraws a row from REG-ISAM.DAT  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REG-DELETE IS INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-SCHED-IN ASSIGN TO "../SCHEDULE-MASTER.DAT"
+                                ORGANIZATION  IS INDEXED
+                                ACCESS        IS DYNAMIC
+                               RECORD KEY    IS CRN-KEY=ISAM-IN-KEY CRN
+                               ALTERNATE KEY IS CRSE-KEY=ISAM-IN-KEY
+                                   CRSE
+                                   WITH DUPLICATES
+                               FILE STATUS   IS WS-STAT3.
+
+           SELECT OPTIONAL ISAM-REG-IO   ASSIGN TO "../REG-ISAM.DAT"
+                                ORGANIZATION  IS INDEXED
+                                ACCESS        IS DYNAMIC
+                                RECORD KEY    IS REG-IO-KEY
+                                ALTERNATE KEY IS REG-STUD-ID-KEY=
+                                   REG-IO-SEM, REG-IO-YR, REG-IO-STUD-ID
+                                   WITH DUPLICATES
+                                ALTERNATE KEY IS REG-CRN-KEY=
+                                   REG-IO-SEM, REG-IO-YR, REG-IO-CRN
+                                   WITH DUPLICATES
+                                FILE STATUS   IS WS-STAT.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-SCHED-IN.
+       01  SCHED-REC-IN.
+           03  ISAM-IN-KEY.
+               05  YEAR            PIC XXXX.
+               05  SEMESTER        PIC XX.
+           03  CRN                 PIC X(6).
+           03  SUBJ                PIC X(5).
+           03  CRSE                PIC X(6).
+           03  TIME-DAY            PIC X(20).
+           03  BLDG                PIC X(7).
+           03  ROOM                PIC X(6).
+           03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
+
+       FD  ISAM-REG-IO.
+       01  REG-REC-IO.
+           03  REG-IO-KEY.
+               05  REG-IO-SEM     PIC X(2).
+               05  REG-IO-YR      PIC X(4).
+               05  REG-IO-CRN     PIC X(6).
+               05  REG-IO-STUD-ID PIC 9(6).
+           03  REG-IO-GRADE       PIC X.
+           03  REG-IO-STATUS       PIC X.
+           03  REG-IO-WL-SEQ       PIC 9(2).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-MSG                  PIC X(40)   VALUE SPACES.
+           03  WS-RESP                 PIC X       VALUE SPACES.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-STAT3                PIC XX      VALUE SPACES.
+           03  WS-CONT                 PIC X       VALUE 'Y'.
+           03  WS-CONFIRM              PIC X       VALUE SPACES.
+           03  WS-DROPPED-STATUS       PIC X       VALUE SPACES.
+           03  WS-PROMOTE-STUD-ID      PIC 9(6)    VALUE ZEROS.
+           03  WS-PROMOTE-SEQ          PIC 9(2)    VALUE 99.
+           03  WS-FOUND-PROMOTE        PIC X       VALUE 'N'.
+           03  EOF-FLAG                PIC X       VALUE SPACES.
+               88 EOF        VALUE '1'.
+
+       01  WS-DATE.
+           05  WS-CURRENT-YEAR     PIC 9999.
+           05  WS-CURRENT-MONTH    PIC 99.
+           05  WS-CURRENT-DAY      PIC 99.
+       01  DISPLAY-DATE.
+           03  MONTH-DISPLAY       PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  DAY-DISPLAY         PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  YEAR-DISPLAY        PIC 9999.
+
+       01  WS-REC.
+           03  WS-KEY.
+               05  WS-SEM      PIC X(2)        VALUE SPACES.
+               05  WS-YR       PIC X(4)        VALUE SPACES.
+               05  WS-CRN      PIC X(6)        VALUE SPACES.
+               05  WS-STU-ID   PIC 9(6)        VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  SCR-TITLE.
+           03  BLANK SCREEN.
+           05  LINE 07 COL 28 VALUE "REGISTRATION DROP/WITHDRAW".
+           03  LINE 1  COL 1  VALUE "REG-DELETE".
+           03  LINE 1  COL 37 VALUE "UAFS".
+           03  LINE 1  COL 71 FROM DISPLAY-DATE.
+
+       01  SCRN-SEM-REQ.
+           03  LINE 09 COL 35                       VALUE '    SEM/YR:'.
+           03  LINE 09 COL 46 PIC X(2)  TO WS-SEM   AUTO.
+           03  LINE 09 COL 48 VALUE '/'.
+           03  LINE 09 COL 49 PIC X(4)  TO WS-YR   AUTO.
+           03  LINE 16 COL 35 PIC X(40) FROM WS-MSG.
+
+       01  SCRN-CRN-REQ.
+           03  LINE 10 COL 35                       VALUE '       CRN:'.
+           03  LINE 10 COL 46 PIC X(6)  TO WS-CRN   AUTO.
+
+       01  SCRN-STUD-ID-REQ.
+           03  LINE 11 COL 35                       VALUE 'STUDENT ID:'.
+           03  LINE 11 COL 46 PIC X(6)  TO WS-STU-ID AUTO.
+
+       01  SCRN-SCHED-DATA.
+           03  LINE 12 COL 10           FROM SCHED-REC-IN.
+
+       01  SCRN-CONFIRM.
+           03  LINE 14 COL 33          VALUE 'DROP THIS CRN?:'.
+           03  LINE 15 COL 33          VALUE '(Y/N)'.
+           03  LINE 15 COL 45 PIC X  TO WS-CONFIRM   AUTO.
+
+       01  SCRN-ADD-ANOTHER.
+           03  LINE 18 COL 33                     VALUE 'DROP ANOTHER?:'.
+           03  LINE 19 COL 33                     VALUE '(Y/N)'.
+           03  LINE 19 COL 45 PIC X  TO WS-CONT   AUTO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+
+           OPEN I-O ISAM-REG-IO.
+           OPEN I-O ISAM-SCHED-IN.
+
+           DISPLAY BLANK-SCREEN
+           PERFORM UNTIL WS-CONT='n' OR 'N'
+               MOVE SPACES TO WS-CONT
+               MOVE SPACES TO WS-MSG
+               MOVE SPACES TO WS-CONFIRM
+               DISPLAY SCR-TITLE
+               DISPLAY SCRN-SEM-REQ
+               DISPLAY SCRN-CRN-REQ
+               DISPLAY SCRN-STUD-ID-REQ
+               ACCEPT  SCRN-SEM-REQ
+               ACCEPT  SCRN-CRN-REQ
+               ACCEPT  SCRN-STUD-ID-REQ
+               MOVE WS-KEY TO REG-IO-KEY
+               READ ISAM-REG-IO
+                   INVALID KEY
+                       MOVE 'REGISTRATION NOT FOUND' TO WS-MSG
+                       DISPLAY SCRN-SEM-REQ
+                   NOT INVALID KEY
+                       MOVE WS-SEM TO SEMESTER
+                       MOVE WS-YR  TO YEAR
+                       MOVE WS-CRN TO CRN
+                       READ ISAM-SCHED-IN
+                           INVALID KEY
+                               MOVE 'INVALID SCHEDULE ID' TO WS-MSG
+                           NOT INVALID KEY
+                               DISPLAY SCRN-SCHED-DATA
+                       END-READ
+                       DISPLAY SCRN-CONFIRM
+                       ACCEPT  SCRN-CONFIRM
+                       IF WS-CONFIRM EQUALS 'Y' OR 'y'
+                           MOVE REG-IO-STATUS TO WS-DROPPED-STATUS
+                           DELETE ISAM-REG-IO
+                               INVALID KEY
+                                   MOVE 'UNABLE TO DROP' TO WS-MSG
+                               NOT INVALID KEY
+                                   STRING REG-IO-KEY ' DROPPED'
+                                       INTO WS-MSG
+                                   IF WS-DROPPED-STATUS NOT EQUAL 'W'
+                                       PERFORM 200-PROMOTE-WAITLIST
+                                       IF WS-FOUND-PROMOTE EQUALS 'N'
+                                         PERFORM 220-DECREMENT-ENROLLED
+                                       END-IF
+                                   END-IF
+                           END-DELETE
+                       ELSE
+                           MOVE 'DROP CANCELLED' TO WS-MSG
+                       END-IF
+                       DISPLAY SCRN-SEM-REQ
+               END-READ
+               DISPLAY SCRN-ADD-ANOTHER
+               ACCEPT  SCRN-ADD-ANOTHER
+               PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
+                   MOVE 'PLEASE ENTER Y OR N' TO WS-MSG
+                   DISPLAY SCRN-SEM-REQ
+                   DISPLAY SCRN-ADD-ANOTHER
+                   ACCEPT  SCRN-ADD-ANOTHER
+               END-PERFORM
+
+           END-PERFORM.
+
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-PROMOTE-WAITLIST.
+           MOVE 99    TO WS-PROMOTE-SEQ
+           MOVE 'N'   TO WS-FOUND-PROMOTE
+           MOVE WS-SEM TO REG-IO-SEM
+           MOVE WS-YR  TO REG-IO-YR
+           MOVE WS-CRN TO REG-IO-CRN
+           READ ISAM-REG-IO KEY IS REG-CRN-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 210-CHECK-PROMOTE-CAND
+                   MOVE SPACES TO EOF-FLAG
+                   PERFORM UNTIL EOF
+                       READ ISAM-REG-IO NEXT RECORD
+                           AT END
+                               MOVE 1 TO EOF-FLAG
+                           NOT AT END
+                               IF REG-IO-SEM NOT EQUAL WS-SEM
+                                   OR REG-IO-YR NOT EQUAL WS-YR
+                                   OR REG-IO-CRN NOT EQUAL WS-CRN
+                                   MOVE 1 TO EOF-FLAG
+                               ELSE
+                                   PERFORM 210-CHECK-PROMOTE-CAND
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-READ
+           IF WS-FOUND-PROMOTE EQUALS 'Y'
+               MOVE WS-SEM            TO REG-IO-SEM
+               MOVE WS-YR             TO REG-IO-YR
+               MOVE WS-CRN            TO REG-IO-CRN
+               MOVE WS-PROMOTE-STUD-ID TO REG-IO-STUD-ID
+               READ ISAM-REG-IO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE SPACES TO REG-IO-STATUS
+                       MOVE ZEROS  TO REG-IO-WL-SEQ
+                       REWRITE REG-REC-IO
+                           INVALID KEY
+                               CONTINUE
+                           NOT INVALID KEY
+                               STRING WS-PROMOTE-STUD-ID
+                                   ' PROMOTED FROM WAITLIST'
+                                   INTO WS-MSG
+                       END-REWRITE
+               END-READ
+           END-IF.
+      *-----------------------------------------------------------------
+       210-CHECK-PROMOTE-CAND.
+           IF REG-IO-STATUS EQUALS 'W'
+               AND REG-IO-WL-SEQ LESS THAN WS-PROMOTE-SEQ
+               MOVE REG-IO-WL-SEQ    TO WS-PROMOTE-SEQ
+               MOVE REG-IO-STUD-ID   TO WS-PROMOTE-STUD-ID
+               MOVE 'Y'              TO WS-FOUND-PROMOTE
+           END-IF.
+      *-----------------------------------------------------------------
+       220-DECREMENT-ENROLLED.
+      *    no waitlisted student to promote into the seat, so the
+      *    section's headcount has to come down - re-read the schedule
+      *    row by CRN/SEM/YR since the promotion scan above has been
+      *    re-reading ISAM-REG-IO for other candidates
+           MOVE WS-SEM TO SEMESTER
+           MOVE WS-YR  TO YEAR
+           MOVE WS-CRN TO CRN
+           READ ISAM-SCHED-IN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF ENROLLED-COUNT > 0
+                       SUBTRACT 1 FROM ENROLLED-COUNT
+                   END-IF
+                   REWRITE SCHED-REC-IN
+                       INVALID KEY
+                           CONTINUE
+                   END-REWRITE
+           END-READ.
