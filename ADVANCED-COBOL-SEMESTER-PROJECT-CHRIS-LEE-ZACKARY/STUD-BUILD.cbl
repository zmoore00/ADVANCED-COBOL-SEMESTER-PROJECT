@@ -5,7 +5,7 @@
       *ABSTRACT: READ FILE AND PRODUCE A FORMATTED REPORT              * 
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID STUD-BUILD IS INITIAL PROGRAM
+       PROGRAM-ID. STUD-BUILD IS INITIAL PROGRAM.
       *----------------------------------------------------------------- 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -44,7 +44,7 @@
        FD  OUT-FILE.
        01  STU-OUT.
            03  ISAM-OUT-KEY.
-               05  STUD-ID         PIC 9999.
+               05  STUD-ID         PIC 9(6).
            03  FILLER              PIC X           VALUE SPACES.
            03  OUT-LNAME           PIC X(15).
            03  OUT-FNAME           PIC X(15).
@@ -55,8 +55,11 @@
            03  OUT-CPHONE          PIC 9(10).
            03  OUT-WPHONE          PIC 9(10).
            03  OUT-GENDER          PIC 9.
+           03  OUT-ACTIVE          PIC X.
+           03  OUT-MAJOR           PIC X(20)   VALUE SPACES.
+           03  OUT-HOLD            PIC X       VALUE 'N'.
        FD  STUD-LAST-ID.
-           01 OUT-REC              PIC X(4).
+           01 OUT-REC              PIC X(6).
            
        WORKING-STORAGE SECTION.
        01  WS-DATE.
@@ -71,7 +74,7 @@
            03  YEAR-DISPLAY        PIC 9999.
            
        01  WS-FORMATTED-OUT.
-           03  WS-STUDID           PIC 9999        VALUE 0000.
+           03  WS-STUDID           PIC 9(6)        VALUE 0000.
            03  WS-LNAME            PIC X(15).
            03  WS-FNAME            PIC X(15).
            03  WS-ADDRESS          PIC X(25).
@@ -104,6 +107,9 @@
        01  WS-TEMP2                PIC X(22).
        01  WS-EXIT                 PIC X           VALUE 'N'.
        01  WS-OUT-STATUS           PIC XX.
+       01  WS-BACKUP-CMD           PIC X(80)       VALUE
+           "cp -f ../STUDENT-MASTER.DAT ../STUDENT-MASTER.DAT.BAK
+      -    " 2>/dev/null".
       *----------------------------------------------------------------- 
        SCREEN SECTION.
        01  SCR-TITLE.
@@ -123,9 +129,24 @@
        PROCEDURE DIVISION.
        100-MAIN.
            OPEN INPUT STU-FILE.
+
+           OPEN INPUT STUD-LAST-ID.
+           READ STUD-LAST-ID
+               AT END
+                   MOVE 0 TO WS-STUDID
+               NOT AT END
+                   MOVE OUT-REC TO WS-STUDID
+           END-READ.
+           CLOSE STUD-LAST-ID.
            OPEN OUTPUT STUD-LAST-ID.
-           OPEN OUTPUT OUT-FILE.
-           
+
+           CALL "SYSTEM" USING WS-BACKUP-CMD.
+
+           OPEN I-O OUT-FILE.
+           IF WS-OUT-STATUS EQUALS '35'
+               OPEN OUTPUT OUT-FILE
+           END-IF
+
            MOVE FUNCTION CURRENT-DATE TO WS-DATE
            MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
            MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
@@ -168,22 +189,45 @@
                        MOVE IN-WPHONE1    TO     WS-WPHONE1 
                        MOVE IN-WPHONE2    TO     WS-WPHONE2             
                        MOVE IN-WPHONE3    TO     WS-WPHONE3             
-                       MOVE IN-GENDER     TO     WS-GENDER              
-                       
+                       MOVE IN-GENDER     TO     WS-GENDER
+
                        IF IN-GENDER EQUALS 0
                            MOVE "M" TO WS-GENDER
-                           MOVE "Y" TO WS-ACTIVE
                        END-IF
-                       
+
                        IF IN-GENDER EQUALS 1
                            MOVE "F" TO WS-GENDER
-                           MOVE "N" TO WS-ACTIVE
                        END-IF
-                           
+
+                       MOVE "Y" TO WS-ACTIVE
+
                        ADD 1 TO WS-STUDID GIVING WS-STUDID
+
+                       MOVE WS-STUDID     TO     STUD-ID
+                       MOVE WS-LNAME      TO     OUT-LNAME
+                       MOVE WS-FNAME      TO     OUT-FNAME
+                       MOVE WS-ADDRESS    TO     OUT-ADDRES
+                       MOVE WS-ZIP        TO     OUT-ZIP
+                       MOVE IN-HPHONE1    TO     OUT-HPHONE (1:3)
+                       MOVE IN-HPHONE2    TO     OUT-HPHONE (4:3)
+                       MOVE IN-HPHONE3    TO     OUT-HPHONE (7:4)
+                       MOVE IN-CPHONE1    TO     OUT-CPHONE (1:3)
+                       MOVE IN-CPHONE2    TO     OUT-CPHONE (4:3)
+                       MOVE IN-CPHONE3    TO     OUT-CPHONE (7:4)
+                       MOVE IN-WPHONE1    TO     OUT-WPHONE (1:3)
+                       MOVE IN-WPHONE2    TO     OUT-WPHONE (4:3)
+                       MOVE IN-WPHONE3    TO     OUT-WPHONE (7:4)
+                       MOVE IN-GENDER     TO     OUT-GENDER
+                       MOVE WS-ACTIVE     TO     OUT-ACTIVE
+                       MOVE SPACES        TO     OUT-MAJOR
+                       MOVE 'N'           TO     OUT-HOLD
+                       WRITE STU-OUT
+                           INVALID KEY
+                               REWRITE STU-OUT
+                       END-WRITE
                END-READ
            END-PERFORM.
-           
+
            WRITE OUT-REC FROM WS-STUDID.
 
 
