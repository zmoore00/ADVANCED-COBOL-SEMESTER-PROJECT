@@ -6,7 +6,7 @@
       *ABSTRACT: MENU FOR INSTRUCTOR ACTIONS                           *
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID MENU-REPORTS IS INITIAL PROGRAM.
+       PROGRAM-ID. MENU-REPORTS IS INITIAL PROGRAM.
       *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
       *-----------------------------------------------------------------
@@ -39,15 +39,21 @@
            03  LINE 1 COL 71 FROM DISPLAY-DATE.
            
        01  INSTRUCTORMENU.
-           03  MENU.
+           03  MENU-BODY.
                05  LINE 01 COL 01 VALUE "MENU-REPORTS".
                05  LINE 07 COL 32 VALUE " REPORTS MENU".
                05  LINE 09 COL 32 VALUE " 1) STUDENT SCHEDULE".
                05  LINE 10 COL 32 VALUE " 2) INSTRUCTOR SCHEDULE".
                05  LINE 11 COL 32 VALUE " 3) CLASS ROLE".
                05  LINE 12 COL 32 VALUE " 4) MASTER LIST".
-               05  LINE 17 COL 37 VALUE "Selection (X = EXIT)".
-               05  LINE 17 COL 35 PIC X TO WS-SELECTION AUTO.
+               05  LINE 13 COL 32 VALUE " 5) GPA".
+               05  LINE 14 COL 32 VALUE " 6) TRANSCRIPT".
+               05  LINE 15 COL 32 VALUE " 7) CREDIT LOAD".
+               05  LINE 16 COL 32 VALUE " 8) ROOM UTILIZATION".
+               05  LINE 17 COL 32 VALUE " 9) INSTRUCTOR LOAD".
+               05  LINE 18 COL 32 VALUE " M) ROSTER BY MAJOR".
+               05  LINE 19 COL 37 VALUE "Selection (X = EXIT)".
+               05  LINE 19 COL 35 PIC X TO WS-SELECTION AUTO.
        
        01  EXIT-SCREEN.
            03  LINE 20 COL 33 "CONFIRM EXIT (Y/N)".
@@ -71,10 +77,17 @@
                    WHEN '2' CALL 'REPORTS-INSTRUC-SCHED'
                    WHEN '3' CALL 'REPORTS-CLASS-ROLE'
                    WHEN '4' CALL 'REPORTS-MASTER-LIST'
+                   WHEN '5' CALL 'REPORTS-GPA'
+                   WHEN '6' CALL 'REPORTS-TRANSCRIPT'
+                   WHEN '7' CALL 'REPORTS-CREDIT-LOAD'
+                   WHEN '8' CALL 'REPORTS-ROOM-UTIL'
+                   WHEN '9' CALL 'REPORTS-INSTRUC-LOAD'
+                   WHEN 'M' CALL 'REPORTS-MAJOR-ROSTER'
+                   WHEN 'm' CALL 'REPORTS-MAJOR-ROSTER'
                END-EVALUATE
                IF WS-SELECTION = 'X' OR 'x'
                    DISPLAY EXIT-SCREEN
                    ACCEPT EXIT-SCREEN
                END-IF
-           END-PERFORM
+           END-PERFORM.
        END PROGRAM MENU-REPORTS.
\ No newline at end of file
