@@ -36,6 +36,7 @@
            03  LINE 11 COL 32 VALUE " 3) REBUILD COURSES".
            03  LINE 12 COL 32 VALUE " 4) REBUILD STUDENTS".
            03  LINE 13 COL 32 VALUE " 5) REBUILD SCHEDULE".
+           03  LINE 14 COL 32 VALUE " 6) ARCHIVE REGISTRATIONS".
        01  SCR-SEL.
            03  LINE 17 COL 37 VALUE "Selection (X = EXIT)".
            03  LINE 17 COL 35 PIC X TO WS-SEL AUTO.
@@ -64,11 +65,12 @@
                    WHEN '3' CALL 'COURSE-BUILD'
                    WHEN '4' CALL 'STUD-BUILD'
                    WHEN '5' CALL 'SCHED-BUILD'
+                   WHEN '6' CALL 'REG-ARCHIVE'
                END-EVALUATE
                IF WS-SEL EQUALS 'X' OR 'x' THEN
                    DISPLAY SCR-CON
                    ACCEPT  SCR-CON
                    DISPLAY SPACES LINE 12 ERASE LINE
                END-IF
-           END-PERFORM
+           END-PERFORM.
        END PROGRAM MENU-REBUILD.
