@@ -15,29 +15,65 @@
                                ACCESS        IS RANDOM    
                                RECORD KEY    IS ISAM-IO-KEY
                                FILE STATUS   IS WS-STAT.
-      *----------------------------------------------------------------- 
+
+           SELECT AUDIT-OUT ASSIGN TO "../AUDIT-LOG.TXT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-AUDIT-STAT.
+      *-----------------------------------------------------------------
        DATA DIVISION.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        FILE SECTION.
        FD  ISAM-BLDG-IO.
        01  ISAM-REC-IO.
            03  ISAM-IO-KEY.
                05  ISAM-IO-BLDG PIC X(7).
-               05  ISAM-IO-ROOM PIC X(5).
+               05  ISAM-IO-ROOM PIC X(6).
            03  ISAM-IO-SEATS    PIC X(4).
-      *----------------------------------------------------------------- 
+
+       FD  AUDIT-OUT.
+       01  AUDIT-LINE-OUT.
+           03  AUD-DATE            PIC X(10).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-TIME            PIC X(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-USER            PIC X(20).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-PROGRAM         PIC X(14).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-KEY             PIC X(20).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-OLD             PIC X(17).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-NEW             PIC X(17).
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+       01  WS-DATE.
+           05  WS-CURRENT-YEAR     PIC 9999.
+           05  WS-CURRENT-MONTH    PIC 99.
+           05  WS-CURRENT-DAY      PIC 99.
+       01  DISPLAY-DATE.
+           03  MONTH-DISPLAY       PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  DAY-DISPLAY         PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  YEAR-DISPLAY        PIC 9999.
+
        01  MISC-VARS.
            03  WS-MSG                  PIC X(40)   VALUE SPACES.
            03  WS-RESP                 PIC X       VALUE SPACES.
            03  WS-STAT                 PIC XX      VALUE SPACES.
            03  WS-CONT                 PIC X       VALUE 'Y'.
-      
+           03  WS-AUDIT-STAT           PIC XX      VALUE SPACES.
+           03  WS-AUDIT-ENVNAME        PIC X(4)    VALUE "USER".
+           03  WS-AUDIT-USER           PIC X(20)   VALUE SPACES.
+           03  WS-OLD-REC              PIC X(17)   VALUE SPACES.
+           03  WS-NEW-REC              PIC X(17)   VALUE SPACES.
+
       *These are the input fields that the user enters.
        01  WS-REC.
            03  WS-KEY.
                05  WS-BLDG     PIC X(7)        VALUE SPACES.
-               05  WS-ROOM     PIC X(5)        VALUE SPACES.
+               05  WS-ROOM     PIC X(6)        VALUE SPACES.
            03  WS-SEATS        PIC X(4)        VALUE SPACES.
       *----------------------------------------------------------------- 
        SCREEN SECTION.
@@ -45,7 +81,7 @@
            03  BLANK SCREEN.
            03  LINE 1 COL  1 VALUE 'BLDG-UPDT'.
            03  LINE 1 COL 37 VALUE "U of H".
-           03  LINE 1 COL 71 VALUE "2/13/2015".
+           03  LINE 1 COL 71 FROM DISPLAY-DATE.
            03  LINE 2 COL 37 VALUE "BUILDING".
        01  SCRN-BLDG-REQ.
            03  LINE 04 COL 35                       VALUE ' BUILDING:'.
@@ -53,7 +89,7 @@
            
        01  SCRN-ROOM-REQ.
            03  LINE 05 COL 35                       VALUE '     ROOM:'. 
-           03  LINE 05 COL 45 PIC X(5)  TO WS-ROOM  AUTO.
+           03  LINE 05 COL 45 PIC X(6)  TO WS-ROOM  AUTO.
            
        01  SCRN-BLDG-DATA.
            03  LINE 06 COL 35                       VALUE '    SEATS:'.
@@ -69,7 +105,23 @@
        PROCEDURE DIVISION.
        000-MAIN-MODULE.
       *----Open file in I-O
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+
            OPEN I-O ISAM-BLDG-IO.
+
+           DISPLAY WS-AUDIT-ENVNAME UPON ENVIRONMENT-NAME.
+           ACCEPT  WS-AUDIT-USER FROM ENVIRONMENT-VALUE.
+
+           OPEN EXTEND AUDIT-OUT
+           IF WS-AUDIT-STAT NOT EQUAL '00'
+               OPEN OUTPUT AUDIT-OUT
+               CLOSE AUDIT-OUT
+               OPEN EXTEND AUDIT-OUT
+           END-IF
+
            DISPLAY BLANK-SCREEN
            PERFORM UNTIL WS-CONT='n' OR 'N'
                DISPLAY SCRN-BLDG-REQ
@@ -88,6 +140,7 @@
       *------------If key is not invalid then record is there and needs
       *------------to be updated
                    NOT INVALID KEY
+                       MOVE ISAM-REC-IO TO WS-OLD-REC
                        ACCEPT  SCRN-BLDG-DATA
       *--------------move the input fields to the file fields.
                        MOVE WS-SEATS TO ISAM-IO-SEATS
@@ -97,9 +150,11 @@
                                MOVE   'INVALID ID' TO WS-MSG
                                DISPLAY SCRN-MSG
                            NOT INVALID KEY
-                               STRING ISAM-IO-KEY ' UPDATED' INTO 
+                               STRING ISAM-IO-KEY ' UPDATED' INTO
                                WS-MSG
                                DISPLAY SCRN-MSG
+                               MOVE ISAM-REC-IO TO WS-NEW-REC
+                               PERFORM 200-WRITE-AUDIT
                        END-REWRITE
                DISPLAY SCRN-ADD-ANOTHER
                ACCEPT  SCRN-ADD-ANOTHER
@@ -114,5 +169,16 @@
            
            
            CLOSE ISAM-BLDG-IO.
+           CLOSE AUDIT-OUT.
            EXIT PROGRAM.
            STOP RUN.
+      *-----------------------------------------------------------------
+       200-WRITE-AUDIT.
+           MOVE DISPLAY-DATE     TO AUD-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-TIME
+           MOVE WS-AUDIT-USER    TO AUD-USER
+           MOVE 'BLDG-UPDT'      TO AUD-PROGRAM
+           MOVE ISAM-IO-KEY      TO AUD-KEY
+           MOVE WS-OLD-REC       TO AUD-OLD
+           MOVE WS-NEW-REC       TO AUD-NEW
+           WRITE AUDIT-LINE-OUT.
