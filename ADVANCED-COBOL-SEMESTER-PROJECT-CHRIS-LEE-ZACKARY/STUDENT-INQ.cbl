@@ -10,9 +10,9 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.                                                    
-           SELECT ISAM-STUD-IO ASSIGN TO "../STUDENT-MASTER.DAT"     
+           SELECT ISAM-STUD-IO ASSIGN TO "../STUDENT-MASTER.DAT"
                                ORGANIZATION  IS INDEXED
-                               ACCESS        IS RANDOM    
+                               ACCESS        IS DYNAMIC
                                RECORD KEY    IS ISAM-STUD-KEY
                                FILE STATUS   IS WS-STAT.
       *----------------------------------------------------------------- 
@@ -22,7 +22,7 @@
        FD  ISAM-STUD-IO.
        01  ISAM-REC-IO.
            03  ISAM-STUD-KEY.
-               05  ISAM-IO-ID      PIC 9(4).
+               05  ISAM-IO-ID      PIC 9(6).
            03  FILLER              PIC X.
            03  ISAM-STUD-LNAME     PIC X(15).
            03  ISAM-SUTD-FNAME     PIC X(15).
@@ -33,8 +33,10 @@
            03  ISAM-STUD-WPHONE    PIC X(10).
            03  ISAM-STUD-GENDER    PIC X.
            03  ISAM-STUD-ACTIVE    PIC X.
+           03  ISAM-STUD-MAJOR     PIC X(20)   VALUE SPACES.
+           03  ISAM-STUD-HOLD      PIC X       VALUE 'N'.
 
-      *-----------------------------------------------------------------        
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-DATE.
            05  WS-CURRENT-YEAR     PIC 9999.
@@ -51,10 +53,14 @@
            03  WS-RESP                 PIC X       VALUE SPACES.
            03  WS-STAT                 PIC XX      VALUE SPACES.
            03  WS-CONT                 PIC X       VALUE 'Y'.
-               
+           03  WS-SEARCH-LNAME         PIC X(15)   VALUE SPACES.
+           03  WS-FOUND-ANY            PIC X       VALUE 'N'.
+           03  EOF-FLAG                PIC X       VALUE SPACES.
+               88 EOF        VALUE '1'.
+
        01  WS-REC.
            03  WS-KEY.
-               05  WS-STUD-ID       PIC 9999        VALUE 9999.
+               05  WS-STUD-ID       PIC 9(6)        VALUE 9999.
            03  FILLER               PIC X.
            03  WS-STUD-LNAME        PIC X(15).
            03  WS-SUTD-FNAME        PIC X(15).
@@ -72,9 +78,11 @@
                05  WS-STUD-WPHONE1  PIC X(3).
                05  WS-STUD-WPHONE2  PIC X(3).
                05  WS-STUD-WPHONE3  PIC X(4).
-           03  WS-STUD-GENDER       PIC X.       
+           03  WS-STUD-GENDER       PIC X.
            03  WS-STUD-ACTIVE       PIC X.
-       
+           03  WS-STUD-MAJOR        PIC X(20)    VALUE SPACES.
+           03  WS-STUD-HOLD         PIC X        VALUE SPACE.
+
        01  WS-DELIMITER.
            03  WS-HIPEN             PIC X      VALUE '-'.
            03  WS-LBRACKET          PIC X      VALUE '('.
@@ -99,15 +107,17 @@
        01  SCR-STUDENT-ID.
            05  LINE 07 COL 32 VALUE "STUDENT SEARCH".
            03  LINE 09 COL 35                       VALUE 'STUDENT ID:'.
-           03  LINE 09 COL 47 PIC X(4)  TO WS-STUD-ID.
+           03  LINE 09 COL 47 PIC X(6)  TO WS-STUD-ID.
+           03  LINE 10 COL 25        VALUE 'OR LAST NAME (ID BLANK):'.
+           03  LINE 10 COL 51 PIC X(15) TO WS-SEARCH-LNAME.
            03  LINE 12 COL 35                       VALUE '  (X=EXIT)'.
-           03  LINE 13 COL 35 PIC X(40) FROM WS-MSG.           
-           
+           03  LINE 13 COL 35 PIC X(40) FROM WS-MSG.
+
            
        01  SCR-STUD-DATA.
            03  LINE 07 COL 32 VALUE "INQ STUDENT".
            03  LINE 08 COL 32 VALUE 'ID           :'.
-           03  LINE 08 COL 47 PIC X(4) FROM WS-STUD-ID AUTO.
+           03  LINE 08 COL 47 PIC X(6) FROM WS-STUD-ID AUTO.
            03  LINE 09 COL 32 VALUE 'FIRST NAME   :'.
            03  LINE 09 COL 47 PIC X(15) FROM WS-SUTD-FNAME  AUTO.
            03  LINE 10 COL 32 VALUE 'LAST NAME    :'.
@@ -126,6 +136,10 @@
            03  LINE 16 COL 47 PIC X     FROM WS-STUD-GENDER  AUTO.
            03  LINE 17 COL 32 VALUE 'Status       :'.
            03  LINE 17 COL 47 PIC X    FROM WS-STUD-ACTIVE  AUTO.
+           03  LINE 18 COL 32 VALUE 'Major        :'.
+           03  LINE 18 COL 47 PIC X(20) FROM WS-STUD-MAJOR  AUTO.
+           03  LINE 18 COL 68 VALUE 'HOLD:'.
+           03  LINE 18 COL 74 PIC X    FROM WS-STUD-HOLD  AUTO.
            03  LINE 19 COL 35 PIC X(40) FROM WS-MSG.
            03  LINE 20 COL 35 VALUE 'ENTER ANOTHER Y/N?'.
            03  LINE 20 COL 55 PIC X TO WS-CONT  AUTO.
@@ -142,35 +156,22 @@
            
            DISPLAY BLANK-SCREEN
            PERFORM UNTIL (WS-STUD-ID='X' OR 'x')
+               MOVE SPACES TO WS-SEARCH-LNAME
                DISPLAY SCR-TITLE
                DISPLAY SCR-STUDENT-ID
                ACCEPT  SCR-STUDENT-ID
-               MOVE WS-KEY TO ISAM-STUD-KEY
-               READ ISAM-STUD-IO
-                   INVALID KEY
-                       MOVE   'INVALID ID' TO WS-MSG
-                   NOT INVALID KEY
-                       MOVE ISAM-IO-ID          TO   WS-STUD-ID
-                       MOVE ISAM-STUD-LNAME     TO   WS-STUD-LNAME  
-                       MOVE  ISAM-SUTD-FNAME    TO   WS-SUTD-FNAME  
-                       MOVE  ISAM-STUD-ADDRESS  TO   WS-STUD-ADDRESS
-                       MOVE  ISAM-STUD-ZIP      TO   WS-STUD-ZIP    
-                       MOVE  ISAM-STUD-HPHONE   TO   WS-STUD-HPHONE 
-                       MOVE  ISAM-STUD-CPHONE   TO   WS-STUD-CPHONE 
-                       MOVE  ISAM-STUD-WPHONE   TO   WS-STUD-WPHONE 
-                       MOVE  ISAM-STUD-GENDER   TO   WS-STUD-GENDER 
-                       MOVE  ISAM-STUD-ACTIVE   TO   WS-STUD-ACTIVE
-      *                 MOVE   'VALID ID' TO WS-MSG                             
-                       PERFORM 100-DIS-FORMAT
-                                                
-                       DISPLAY SCR-TITLE
-                       DISPLAY SCR-STUD-DATA
-                       ACCEPT WS-CONT
-                       IF WS-CONT EQUALS 'N' OR 'n'
-                           EXIT PROGRAM
-                       END-IF
-               END-READ
-               
+               IF WS-SEARCH-LNAME NOT EQUAL SPACES
+                   PERFORM 200-SEARCH-BY-NAME
+               ELSE
+                   MOVE WS-KEY TO ISAM-STUD-KEY
+                   READ ISAM-STUD-IO
+                       INVALID KEY
+                           MOVE   'INVALID ID' TO WS-MSG
+                       NOT INVALID KEY
+                           PERFORM 300-SHOW-STUDENT
+                   END-READ
+               END-IF
+
            END-PERFORM.
 
            
@@ -179,6 +180,53 @@
            CLOSE ISAM-STUD-IO.
            EXIT PROGRAM.
            STOP RUN.
+      *-----------------------------------------------------------------
+       200-SEARCH-BY-NAME.
+           MOVE 'N' TO WS-FOUND-ANY
+           MOVE LOW-VALUES TO ISAM-STUD-KEY
+           START ISAM-STUD-IO KEY IS NOT LESS THAN ISAM-STUD-KEY
+               INVALID KEY
+                   MOVE 1 TO EOF-FLAG
+               NOT INVALID KEY
+                   MOVE SPACES TO EOF-FLAG
+           END-START
+           PERFORM UNTIL EOF
+               READ ISAM-STUD-IO NEXT RECORD
+                   AT END
+                       MOVE 1 TO EOF-FLAG
+                   NOT AT END
+                       IF ISAM-STUD-LNAME EQUALS WS-SEARCH-LNAME
+                           MOVE 'Y' TO WS-FOUND-ANY
+                           PERFORM 300-SHOW-STUDENT
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-FOUND-ANY EQUALS 'N'
+               MOVE 'NO STUDENT FOUND WITH THAT LAST NAME'
+                   TO WS-MSG
+           END-IF.
+      *-----------------------------------------------------------------
+       300-SHOW-STUDENT.
+           MOVE ISAM-IO-ID          TO   WS-STUD-ID
+           MOVE ISAM-STUD-LNAME     TO   WS-STUD-LNAME
+           MOVE  ISAM-SUTD-FNAME    TO   WS-SUTD-FNAME
+           MOVE  ISAM-STUD-ADDRESS  TO   WS-STUD-ADDRESS
+           MOVE  ISAM-STUD-ZIP      TO   WS-STUD-ZIP
+           MOVE  ISAM-STUD-HPHONE   TO   WS-STUD-HPHONE
+           MOVE  ISAM-STUD-CPHONE   TO   WS-STUD-CPHONE
+           MOVE  ISAM-STUD-WPHONE   TO   WS-STUD-WPHONE
+           MOVE  ISAM-STUD-GENDER   TO   WS-STUD-GENDER
+           MOVE  ISAM-STUD-ACTIVE   TO   WS-STUD-ACTIVE
+           MOVE  ISAM-STUD-MAJOR    TO   WS-STUD-MAJOR
+           MOVE  ISAM-STUD-HOLD     TO   WS-STUD-HOLD
+           PERFORM 100-DIS-FORMAT
+
+           DISPLAY SCR-TITLE
+           DISPLAY SCR-STUD-DATA
+           ACCEPT WS-CONT
+           IF WS-CONT EQUALS 'N' OR 'n'
+               EXIT PROGRAM
+           END-IF.
       *----------------------------------------------------------------- 
        100-DIS-FORMAT.
            STRING  "("             DELIMITED BY SIZE
