@@ -22,12 +22,16 @@
                                    WITH DUPLICATES
                                 FILE STATUS   IS WS-STAT.
                                 
-           SELECT ISAM-STUD-IO ASSIGN TO "../STUDENT-MASTER.DAT"     
+           SELECT ISAM-STUD-IO ASSIGN TO "../STUDENT-MASTER.DAT"
                                ORGANIZATION  IS INDEXED
-                               ACCESS        IS RANDOM   
+                               ACCESS        IS RANDOM
                                RECORD KEY    IS ISAM-STUD-KEY
                                FILE STATUS   IS WS-STAT3.
-      *----------------------------------------------------------------- 
+
+           SELECT CLASS-ROLE-OUT ASSIGN TO "../CLASS-ROLE.OUT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-OUT-STAT.
+      *-----------------------------------------------------------------
        DATA DIVISION.
       *----------------------------------------------------------------- 
        FD  ISAM-REG-IO.
@@ -35,13 +39,16 @@
            03  REG-IO-KEY.
                05  REG-IO-SEM     PIC X(2).
                05  REG-IO-YR      PIC X(4).
-               05  REG-IO-CRN     PIC X(4).
-               05  REG-IO-STUD-ID PIC 9(4).
+               05  REG-IO-CRN     PIC X(6).
+               05  REG-IO-STUD-ID PIC 9(6).
+           03  REG-IO-GRADE       PIC X.
+           03  REG-IO-STATUS       PIC X.
+           03  REG-IO-WL-SEQ       PIC 9(2).
                
        FD  ISAM-STUD-IO.
        01  ISAM-REC-IO.
            03  ISAM-STUD-KEY.
-               05  ISAM-IO-ID      PIC 9(4).
+               05  ISAM-IO-ID      PIC 9(6).
            03  FILLER              PIC X.
            03  ISAM-STUD-LNAME     PIC X(15).
            03  ISAM-SUTD-FNAME     PIC X(15).
@@ -52,7 +59,12 @@
            03  ISAM-STUD-WPHONE    PIC X(10).
            03  ISAM-STUD-GENDER    PIC X.
            03  ISAM-STUD-ACTIVE    PIC X.
-      *----------------------------------------------------------------- 
+           03  ISAM-STUD-MAJOR     PIC X(20)   VALUE SPACES.
+           03  ISAM-STUD-HOLD      PIC X       VALUE 'N'.
+
+       FD  CLASS-ROLE-OUT.
+       01  CLASS-ROLE-LINE         PIC X(80).
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-DATE.
            05  WS-CURRENT-YEAR     PIC 9999.
@@ -72,21 +84,34 @@
            03  WS-STAT                 PIC XX      VALUE SPACES.
            03  CONT-FLAG               PIC X       VALUE 'Y'.
            03  WS-STAT3                PIC XX      VALUE SPACES.
+           03  WS-OUT-STAT              PIC XX      VALUE SPACES.
            03  WS-CONT                 PIC X       VALUE 'Y'.
-           03  WS-CTR                  PIC 99      VALUE ZEROS.           
+           03  WS-CTR                  PIC 99      VALUE ZEROS.
            03  EOF-FLAG                PIC X.
                88 EOF        VALUE '1'.
-           03  WS-COUNT                PIC 99      VALUE 0.
-           
+
        01  WS-REC.
            03  WS-KEY.
                05  WS-SEM      PIC X(2)        VALUE SPACES.
                05  WS-YR       PIC X(4)        VALUE SPACES.
-               05  WS-CRN      PIC X(4)        VALUE SPACES.
-               05  WS-STU-ID   PIC X(4)        VALUE ZEROS.        
+               05  WS-CRN      PIC X(6)        VALUE SPACES.
+               05  WS-STU-ID   PIC X(6)        VALUE ZEROS.
 
-           
-      *----------------------------------------------------------------- 
+       01  CR-LINE-OUT.
+           03  CR-SEM              PIC X(2).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  CR-YR               PIC X(4).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  CR-CRN              PIC X(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  CR-STUD-ID          PIC 9(6).
+           03  FILLER              PIC X(2)    VALUE SPACES.
+           03  CR-LNAME            PIC X(15).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  CR-FNAME            PIC X(15).
+           03  FILLER              PIC X(30)   VALUE SPACES.
+
+      *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLANK-SCREEN.
            03  BLANK SCREEN.
@@ -106,7 +131,7 @@
            
        01  SCRN-STUD-ID-REQ.
            03  LINE 11 COL 35                       VALUE '      CRN:'.
-           03  LINE 11 COL 46 PIC X(4)  TO WS-CRN AUTO.           
+           03  LINE 11 COL 46 PIC X(6)  TO WS-CRN AUTO.           
            
        01  SCRN-ADD-ANOTHER.
            03 SCRN-ADD-ANR-1 COL 33  VALUE 'CHECK ANOTHER?:'.
@@ -143,7 +168,14 @@
                   ADD 2 TO Y
                   DISPLAY REG-IO-STUD-ID AT LINE Y COL 42
 
-                  PERFORM UNTIL WS-COUNT EQUALS 30
+                  OPEN OUTPUT CLASS-ROLE-OUT
+                  STRING 'CLASS ROLE - CRN ' WS-CRN
+                      INTO CLASS-ROLE-LINE
+                  WRITE CLASS-ROLE-LINE
+                  PERFORM 200-WRITE-ROLE-LINE
+
+                  MOVE SPACES TO EOF-FLAG
+                  PERFORM UNTIL EOF
 
                        READ ISAM-REG-IO NEXT RECORD
                            AT END
@@ -151,26 +183,26 @@
                            NOT AT END
                                IF WS-CRN EQUALS REG-IO-CRN
                                THEN
-                                   DISPLAY REG-IO-STUD-ID " " 
+                                   IF Y > 20
+                                       DISPLAY 'MORE - PRESS ENTER'
+                                           AT LINE 23 COL 35
+                                       ACCEPT WS-MSG AT LINE 23 COL 55
+                                       DISPLAY BLANK-SCREEN
+                                       DISPLAY SCR-TITLE
+                                       MOVE 13 TO Y
+                                   END-IF
+                                   DISPLAY REG-IO-STUD-ID " "
                                    AT LINE Y COL 32
                                    END-DISPLAY
-                                   MOVE REG-IO-STUD-ID TO ISAM-STUD-KEY
-                                   READ ISAM-STUD-IO
-                                       INVALID KEY
-                                       NOT INVALID KEY
-                                           
-                                           DISPLAY 
-                                           ISAM-STUD-KEY "  "           
-                                           ISAM-STUD-LNAME 
-                                               ISAM-SUTD-FNAME
-                                   END-READ
+                                   PERFORM 200-WRITE-ROLE-LINE
                                    ADD 1 TO Y
                                ELSE
-                                   MOVE 29 TO WS-COUNT
+                                   MOVE 1 TO EOF-FLAG
                                END-IF
                        END-READ
-                       ADD 1 TO WS-COUNT GIVING WS-COUNT
                   END-PERFORM
+                  CLOSE CLASS-ROLE-OUT
+                  MOVE 'CLASS-ROLE.OUT WRITTEN' TO WS-MSG
                END-READ
 
                DISPLAY SPACES
@@ -200,4 +232,24 @@
            END-PERFORM
            EXIT PROGRAM.
            STOP RUN.
+      *-----------------------------------------------------------------
+       200-WRITE-ROLE-LINE.
+           MOVE REG-IO-STUD-ID TO ISAM-STUD-KEY
+           READ ISAM-STUD-IO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY
+                   ISAM-STUD-KEY "  "
+                   ISAM-STUD-LNAME
+                       ISAM-SUTD-FNAME
+                   MOVE WS-SEM         TO CR-SEM
+                   MOVE WS-YR          TO CR-YR
+                   MOVE REG-IO-CRN     TO CR-CRN
+                   MOVE REG-IO-STUD-ID TO CR-STUD-ID
+                   MOVE ISAM-STUD-LNAME TO CR-LNAME
+                   MOVE ISAM-SUTD-FNAME TO CR-FNAME
+                   MOVE CR-LINE-OUT    TO CLASS-ROLE-LINE
+                   WRITE CLASS-ROLE-LINE
+           END-READ.
 
