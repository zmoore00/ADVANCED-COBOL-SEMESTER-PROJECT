@@ -30,18 +30,15 @@
            03  ISAM-IN-KEY.
                05  YEAR            PIC XXXX.
                05  SEMESTER        PIC XX.
-           03  CRN                 PIC X(4).
-           03  FILLER              PIC XX.
-           03  SUBJ                PIC X(4).
-           03  FILLER              PIC X           VALUE SPACES.
-           03  CRSE                PIC X(5).
-           03  FILLER              PIC X           VALUE SPACES.
+           03  CRN                 PIC X(6).
+           03  SUBJ                PIC X(5).
+           03  CRSE                PIC X(6).
            03  TIME-DAY            PIC X(20).
-           03  BLDG                PIC X(6).
-           03  FILLER              PIC X           VALUE SPACES.
-           03  ROOM                PIC X(5).
-           03  FILLER              PIC X           VALUE SPACES.
+           03  BLDG                PIC X(7).
+           03  ROOM                PIC X(6).
            03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
       *----------------------------------------------------------------- 
        WORKING-STORAGE SECTION.
        01  WS-DATE.
@@ -68,17 +65,12 @@
            03  WS-KEY.
                05  WS-YEAR            PIC XXXX.
                05  WS-SEMESTER        PIC XX.
-           03  WS-CRN                 PIC X(4).
-           03  FILLER                 PIC XX.
-           03  WS-SUBJ                PIC X(4).
-           03  FILLER                 PIC X           VALUE SPACES.
-           03  WS-CRSE                PIC X(5).
-           03  FILLER                 PIC X           VALUE SPACES.
+           03  WS-CRN                 PIC X(6).
+           03  WS-SUBJ                PIC X(5).
+           03  WS-CRSE                PIC X(6).
            03  WS-TIME-DAY            PIC X(20).
-           03  WS-BLDG                PIC X(6).
-           03  FILLER                 PIC X           VALUE SPACES.
-           03  WS-ROOM                PIC X(5).
-           03  FILLER                 PIC X           VALUE SPACES.
+           03  WS-BLDG                PIC X(7).
+           03  WS-ROOM                PIC X(6).
            03  WS-INSTRUCTOR          PIC X(22).
       *----------------------------------------------------------------- 
        SCREEN SECTION.
@@ -107,23 +99,23 @@
            
        01  SCRN-SCHED-DATA.
            03  LINE 09 COL 30                        VALUE '    CRN:'.  
-           03  LINE 09 COL 45 PIC X(5) FROM WS-CRN   VALUE SPACES.
+           03  LINE 09 COL 45 PIC X(6) FROM WS-CRN   VALUE SPACES.
            03  LINE 10 COL 30                        VALUE '    SEM:'.
            03  LINE 10 COL 45 PIC X(5) FROM WS-SEMESTER  VALUE SPACES.
-           03  LINE 11 COL 30                        VALUE '    YR:'.   
+           03  LINE 11 COL 30                        VALUE '    YR:'.
            03  LINE 11 COL 45 PIC XXXX FROM WS-YEAR VALUE SPACES.
            03  LINE 12 COL 30                        VALUE '    SUBJ:'.
-           03  LINE 12 COL 45 PIC X(4) FROM WS-SUBJ VALUE SPACES.
+           03  LINE 12 COL 45 PIC X(5) FROM WS-SUBJ VALUE SPACES.
            03  LINE 13 COL 30                        VALUE '    CRSE:'.
-           03  LINE 13 COL 45 PIC X(4) FROM WS-CRSE VALUE SPACES.
+           03  LINE 13 COL 45 PIC X(6) FROM WS-CRSE VALUE SPACES.
            03  LINE 14 COL 30                  VALUE '    TIME/DAY:'.
            03  LINE 14 COL 45 PIC X(20) FROM WS-TIME-DAY VALUE SPACES.
            03  LINE 15 COL 30                  VALUE '    BLDG:'.
-           03  LINE 15 COL 45 PIC X(6) FROM WS-BLDG VALUE SPACES.
+           03  LINE 15 COL 45 PIC X(7) FROM WS-BLDG VALUE SPACES.
            03  LINE 16 COL 30                  VALUE '    ROOM:'.
-           03  LINE 16 COL 45 PIC X(5) FROM WS-ROOM VALUE SPACES.
+           03  LINE 16 COL 45 PIC X(6) FROM WS-ROOM VALUE SPACES.
            03  LINE 17 COL 30                  VALUE '    INSTRUC:'.
-           03  LINE 17 COL 45 PIC X(20) FROM WS-INSTRUCTOR VALUE SPACES.
+           03  LINE 17 COL 45 PIC X(22) FROM WS-INSTRUCTOR VALUE SPACES.
        01  SCRN-SCHED-ANOTHER.
            03  LINE 19 COL 35              VALUE'ENTER ANOTHER Y/N '.
            03  LINE 20 COL 43 PIC X TO WS-ANOTHER.
