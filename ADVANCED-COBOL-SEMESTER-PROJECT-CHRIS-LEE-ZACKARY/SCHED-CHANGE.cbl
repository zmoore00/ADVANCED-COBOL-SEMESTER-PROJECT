@@ -17,8 +17,21 @@
                                ALTERNATE KEY IS CRSE-KEY=ISAM-IN-KEY
                                    CRSE
                                    WITH DUPLICATES
+                               ALTERNATE KEY IS INSTRUC-KEY=ISAM-IN-KEY
+                                   INSTRUCTOR
+                                   WITH DUPLICATES
                                FILE STATUS   IS WS-STAT.
-      *----------------------------------------------------------------- 
+
+           SELECT ISAM-INSTRUC-IO ASSIGN TO "../INSTRUCTOR-MASTER.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS ISAM-INSTRUC-KEY
+                               FILE STATUS   IS WS-STAT4.
+
+           SELECT AUDIT-OUT ASSIGN TO "../AUDIT-LOG.TXT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-AUDIT-STAT.
+      *-----------------------------------------------------------------
        DATA DIVISION.
       *----------------------------------------------------------------- 
        FILE SECTION.
@@ -27,19 +40,43 @@
            03  ISAM-IN-KEY.
                05  YEAR            PIC XXXX.
                05  SEMESTER        PIC XX.
-           03  CRN                 PIC X(4).
-           03  FILLER              PIC XX.
-           03  SUBJ                PIC X(4).
-           03  FILLER              PIC X           VALUE SPACES.
-           03  CRSE                PIC X(5).
+           03  CRN                 PIC X(6).
+           03  SUBJ                PIC X(5).
+           03  CRSE                PIC X(6).
            03  TIME-DAY            PIC X(20).
-           03  BLDG                PIC X(6).
-           03  FILLER              PIC X           VALUE SPACES.
-           03  ROOM                PIC X(5).
-           03  FILLER              PIC X           VALUE SPACES.
+           03  BLDG                PIC X(7).
+           03  ROOM                PIC X(6).
            03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
 
-      *----------------------------------------------------------------- 
+       FD  ISAM-INSTRUC-IO.
+       01  ISAM-INSTRUC-REC.
+           03  ISAM-INSTRUC-KEY.
+               05  ISAM-IO-ID      PIC 9(6).
+           03  FILLER              PIC X           VALUE SPACES.
+           03  ISAM-IO-NAME        PIC X(22).
+           03  ISAM-IO-DEPT   PIC X(20)   VALUE SPACES.
+           03  ISAM-IO-OFFICE PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-PHONE  PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-EMAIL  PIC X(30)   VALUE SPACES.
+
+       FD  AUDIT-OUT.
+       01  AUDIT-LINE-OUT.
+           03  AUD-DATE            PIC X(10).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-TIME            PIC X(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-USER            PIC X(20).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-PROGRAM         PIC X(14).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-KEY             PIC X(20).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-OLD             PIC X(88).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-NEW             PIC X(88).
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-DATE.
            05  WS-CURRENT-YEAR     PIC 9999.
@@ -56,27 +93,58 @@
            03  WS-MSG                  PIC X(40)   VALUE SPACES.
            03  WS-RESP                 PIC X       VALUE SPACES.
            03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-STAT4                PIC XX      VALUE SPACES.
            03  CONT-FLAG               PIC X       VALUE 'Y'.
            03  WS-CONT                 PIC X.
            03  WS-EOF                  PIC X       VALUE 'N'.
            03  WS-ANOTHER              PIC X.
-               
+           03  WS-ROOM-CONFLICT        PIC X       VALUE 'N'.
+           03  WS-INSTRUC-CONFLICT     PIC X       VALUE 'N'.
+           03  WS-VALID                PIC X       VALUE 'N'.
+           03  EOF-FLAG                PIC X       VALUE SPACES.
+               88 EOF        VALUE '1'.
+           03  WS-AUDIT-STAT           PIC XX      VALUE SPACES.
+           03  WS-AUDIT-ENVNAME        PIC X(4)    VALUE "USER".
+           03  WS-AUDIT-USER           PIC X(20)   VALUE SPACES.
+           03  WS-OLD-REC              PIC X(88)   VALUE SPACES.
+           03  WS-OLD-FIELDS REDEFINES WS-OLD-REC.
+               05  WS-OLD-KEY.
+                   10  WS-OLD-YEAR        PIC XXXX.
+                   10  WS-OLD-SEMESTER    PIC XX.
+               05  WS-OLD-CRN             PIC X(6).
+               05  WS-OLD-SUBJ            PIC X(5).
+               05  WS-OLD-CRSE            PIC X(6).
+               05  WS-OLD-TIME-DAY        PIC X(20).
+               05  WS-OLD-BLDG            PIC X(7).
+               05  WS-OLD-ROOM            PIC X(6).
+               05  WS-OLD-INSTRUCTOR      PIC X(22).
+               05  WS-OLD-INSTRUC-ID      PIC 9(6).
+               05  WS-OLD-ENROLLED-COUNT  PIC 9(4).
+           03  WS-NEW-REC              PIC X(88)   VALUE SPACES.
+
        01  WS-REC.
            03  WS-KEY.
                05  WS-YEAR            PIC XXXX     VALUE SPACES.
                05  WS-SEMESTER        PIC XX       VALUE SPACES.
-           03  WS-CRN                 PIC X(4)     VALUE SPACES.
-           03  FILLER                 PIC XX.
-           03  WS-SUBJ                PIC X(4)     VALUE SPACES.
-           03  FILLER                 PIC X           VALUE SPACES.
-           03  WS-CRSE                PIC X(5)     VALUE SPACES.
+           03  WS-CRN                 PIC X(6)     VALUE SPACES.
+           03  WS-SUBJ                PIC X(5)     VALUE SPACES.
+           03  WS-CRSE                PIC X(6)     VALUE SPACES.
            03  WS-TIME-DAY            PIC X(20)    VALUE SPACES.
-           03  WS-BLDG                PIC X(6)     VALUE SPACES.
-           03  FILLER              PIC X           VALUE SPACES.
-           03  WS-ROOM                PIC X(5)     VALUE SPACES.
-           03  FILLER              PIC X           VALUE SPACES.
+           03  WS-BLDG                PIC X(7)     VALUE SPACES.
+           03  WS-ROOM                PIC X(6)     VALUE SPACES.
            03  WS-INSTRUCTOR          PIC X(22)    VALUE SPACES.
-      *----------------------------------------------------------------- 
+           03  WS-INSTRUC-ID          PIC 9(6)     VALUE ZEROS.
+
+       01  WS-FINAL-REC               PIC X(88)    VALUE SPACES.
+       01  WS-CHECK-VARS.
+           03  WS-CHECK-CRN           PIC X(6)     VALUE SPACES.
+           03  WS-CHECK-YEAR          PIC XXXX     VALUE SPACES.
+           03  WS-CHECK-SEM           PIC XX       VALUE SPACES.
+           03  WS-CHECK-BLDG          PIC X(7)     VALUE SPACES.
+           03  WS-CHECK-ROOM          PIC X(6)     VALUE SPACES.
+           03  WS-CHECK-TIME-DAY      PIC X(20)    VALUE SPACES.
+           03  WS-CHECK-INSTRUCTOR    PIC X(22)    VALUE SPACES.
+      *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLANK-SCREEN.
            03  BLANK SCREEN.
@@ -91,38 +159,70 @@
        01  SCR-SCHED-CRN.
            
            03  LINE 09 COL 35                       VALUE '     CRN:'.
-           03  LINE 09 COL 45 PIC X(4)  TO WS-CRN   AUTO.
+           03  LINE 09 COL 45 PIC X(6)  TO WS-CRN   AUTO.
            03  LINE 10 COL 35                       VALUE '     SEM:'. 
            03  LINE 10 COL 45 PIC X(2)  TO WS-SEMESTER  AUTO.
            03  LINE 11 COL 35                       VALUE '     YR:'. 
            03  LINE 11 COL 45 PIC X(4)  TO WS-YEAR  AUTO.
            
        01  SCRN-PREV-DATA.
-           03  LINE 09 COL 20                        VALUE '    CRN:'.  
-           03  LINE 09 COL 35 PIC X(4) FROM CRN   VALUE SPACES.
+           03  LINE 09 COL 20                        VALUE '    CRN:'.
+           03  LINE 09 COL 35 PIC X(6) FROM CRN   VALUE SPACES.
            03  LINE 10 COL 20                        VALUE '    SEM:'.
            03  LINE 10 COL 35 PIC X(5) FROM SEMESTER  VALUE SPACES.
-           03  LINE 11 COL 20                        VALUE '    YR:'.   
+           03  LINE 11 COL 20                        VALUE '    YR:'.
            03  LINE 11 COL 35 PIC XXXX FROM YEAR VALUE SPACES.
            03  LINE 12 COL 20                        VALUE '    SUBJ:'.
-           03  LINE 12 COL 35 PIC X(4) FROM SUBJ VALUE SPACES.
+           03  LINE 12 COL 35 PIC X(5) FROM SUBJ VALUE SPACES.
            03  LINE 13 COL 20                        VALUE '    CRSE:'.
-           03  LINE 13 COL 35 PIC X(5) FROM CRSE VALUE SPACES.
+           03  LINE 13 COL 35 PIC X(6) FROM CRSE VALUE SPACES.
            03  LINE 14 COL 20                  VALUE '    TIME/DAY:'.
            03  LINE 14 COL 35 PIC X(20) FROM TIME-DAY VALUE SPACES.
            03  LINE 15 COL 20                  VALUE '    BLDG:'.
-           03  LINE 15 COL 35 PIC X(6) FROM BLDG VALUE SPACES.
+           03  LINE 15 COL 35 PIC X(7) FROM BLDG VALUE SPACES.
            03  LINE 16 COL 20                  VALUE '    ROOM:'.
-           03  LINE 16 COL 35 PIC X(5) FROM ROOM VALUE SPACES.
+           03  LINE 16 COL 35 PIC X(6) FROM ROOM VALUE SPACES.
            03  LINE 17 COL 20                  VALUE '    INSTRUC:'.
-           03  LINE 17 COL 35 PIC X(20) FROM INSTRUCTOR VALUE SPACES.
-          
-          
-          
+           03  LINE 17 COL 35 PIC X(22) FROM INSTRUCTOR VALUE SPACES.
+           03  LINE 18 COL 20                  VALUE '    ID:'.
+           03  LINE 18 COL 35 PIC 9(6) FROM INSTRUC-ID.
+
+
+       01  SCRN-DIFF.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 VALUE "SCHED-CHANGE".
+           03  LINE 01 COL 37 VALUE "UAFS".
+           03  LINE 01 COL 71 FROM DISPLAY-DATE.
+           03  LINE 03 COL 20 VALUE "REVIEW CHANGES BEFORE UPDATE".
+           03  LINE 05 COL 03 VALUE "FIELD".
+           03  LINE 05 COL 22 VALUE "OLD VALUE".
+           03  LINE 05 COL 50 VALUE "NEW VALUE".
+           03  LINE 06 COL 03 VALUE "SUBJ".
+           03  LINE 06 COL 22 PIC X(5) FROM WS-OLD-SUBJ.
+           03  LINE 06 COL 50 PIC X(5) FROM SUBJ.
+           03  LINE 07 COL 03 VALUE "CRSE".
+           03  LINE 07 COL 22 PIC X(6) FROM WS-OLD-CRSE.
+           03  LINE 07 COL 50 PIC X(6) FROM CRSE.
+           03  LINE 08 COL 03 VALUE "TIME/DAY".
+           03  LINE 08 COL 22 PIC X(20) FROM WS-OLD-TIME-DAY.
+           03  LINE 08 COL 50 PIC X(20) FROM TIME-DAY.
+           03  LINE 09 COL 03 VALUE "BLDG".
+           03  LINE 09 COL 22 PIC X(7) FROM WS-OLD-BLDG.
+           03  LINE 09 COL 50 PIC X(7) FROM BLDG.
+           03  LINE 10 COL 03 VALUE "ROOM".
+           03  LINE 10 COL 22 PIC X(6) FROM WS-OLD-ROOM.
+           03  LINE 10 COL 50 PIC X(6) FROM ROOM.
+           03  LINE 11 COL 03 VALUE "INSTRUC".
+           03  LINE 11 COL 22 PIC X(22) FROM WS-OLD-INSTRUCTOR.
+           03  LINE 11 COL 50 PIC X(22) FROM INSTRUCTOR.
+           03  LINE 12 COL 03 VALUE "INSTRUC ID".
+           03  LINE 12 COL 22 PIC 9(6) FROM WS-OLD-INSTRUC-ID.
+           03  LINE 12 COL 50 PIC 9(6) FROM INSTRUC-ID.
+
        01  SCRN-CONFIRM-ADD.
            03  LINE 21 COL 35                    VALUE 
                'ARE YOU SURE YOU WANT TO CHANGE'.
-           03  LINE 22 COL 35 PIC 9(4) FROM CRN.
+           03  LINE 22 COL 35 PIC X(6) FROM CRN.
            03  LINE 22 COL 43 PIC XX FROM SEMESTER.
            03  LINE 22 COL 46 PIC XXXX FROM YEAR.
            03  LINE 23 COL 35 PIC X TO WS-RESP AUTO.
@@ -130,12 +230,12 @@
        01  SCRN-NEW-DATA.
       *     03  LINE 10 COL 55 PIC X(5) TO WS-SEMESTER  VALUE SPACES.
       *     03  LINE 11 COL 55 PIC XXXX TO WS-YEAR VALUE SPACES.
-           03  LINE 12 COL 55 PIC X(4) TO WS-SUBJ VALUE SPACES.
-           03  LINE 13 COL 55 PIC X(5) TO WS-CRSE VALUE SPACES.
+           03  LINE 12 COL 55 PIC X(5) TO WS-SUBJ VALUE SPACES.
+           03  LINE 13 COL 55 PIC X(6) TO WS-CRSE VALUE SPACES.
            03  LINE 14 COL 55 PIC X(20) TO WS-TIME-DAY VALUE SPACES.
-           03  LINE 15 COL 55 PIC X(6) TO WS-BLDG VALUE SPACES.
-           03  LINE 16 COL 55 PIC X(5) TO WS-ROOM VALUE SPACES.
-           03  LINE 17 COL 55 PIC X(20) TO WS-INSTRUCTOR VALUE SPACES.
+           03  LINE 15 COL 55 PIC X(7) TO WS-BLDG VALUE SPACES.
+           03  LINE 16 COL 55 PIC X(6) TO WS-ROOM VALUE SPACES.
+           03  LINE 18 COL 55 PIC 9(6) TO WS-INSTRUC-ID VALUE ZEROS.
 
            
        01  SCRN-ADD-ANOTHER.
@@ -152,7 +252,18 @@
            MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
            
            OPEN I-O ISAM-SCHED-IN.
-           
+           OPEN INPUT ISAM-INSTRUC-IO.
+
+           DISPLAY WS-AUDIT-ENVNAME UPON ENVIRONMENT-NAME.
+           ACCEPT  WS-AUDIT-USER FROM ENVIRONMENT-VALUE.
+
+           OPEN EXTEND AUDIT-OUT
+           IF WS-AUDIT-STAT NOT EQUAL '00'
+               OPEN OUTPUT AUDIT-OUT
+               CLOSE AUDIT-OUT
+               OPEN EXTEND AUDIT-OUT
+           END-IF
+
            PERFORM UNTIL WS-ANOTHER EQUALS "N" OR "n"
                DISPLAY SCR-TITLE
                DISPLAY SCR-SCHED-CRN
@@ -166,6 +277,7 @@
                        MOVE 'INVALID ID' TO WS-MSG
                    NOT INVALID KEY
                    MOVE 'IN2' TO WS-MSG
+                       MOVE ISAM-REC-IN TO WS-OLD-REC
                        DISPLAY BLANK-SCREEN
                        DISPLAY SCR-TITLE
                        DISPLAY SCRN-PREV-DATA
@@ -206,25 +318,55 @@
                            MOVE ROOM TO ROOM
                        END-IF
                            
-                       IF WS-INSTRUCTOR NOT EQUAL SPACES
+                       IF WS-INSTRUC-ID NOT EQUAL ZEROS
+                           PERFORM 210-LOOKUP-INSTRUCTOR
+                           MOVE WS-INSTRUC-ID TO INSTRUC-ID
                            MOVE WS-INSTRUCTOR TO INSTRUCTOR
                        ELSE
+                           MOVE INSTRUC-ID TO INSTRUC-ID
                            MOVE INSTRUCTOR TO INSTRUCTOR
                        END-IF
 
-                       DISPLAY SCRN-CONFIRM-ADD
-                       ACCEPT SCRN-CONFIRM-ADD
-                       IF WS-RESP EQUALS 'Y' OR 'y'
-                       REWRITE ISAM-REC-IN
-                           INVALID KEY
-                               MOVE   'INVALID ID' TO WS-MSG
-                           NOT INVALID KEY
-                               STRING ISAM-IN-KEY ' UPDATED' INTO 
-                               WS-MSG
-                               
-                       END-REWRITE
+                       MOVE CRN         TO WS-CHECK-CRN
+                       MOVE YEAR        TO WS-CHECK-YEAR
+                       MOVE SEMESTER    TO WS-CHECK-SEM
+                       MOVE BLDG        TO WS-CHECK-BLDG
+                       MOVE ROOM        TO WS-CHECK-ROOM
+                       MOVE TIME-DAY    TO WS-CHECK-TIME-DAY
+                       MOVE INSTRUCTOR  TO WS-CHECK-INSTRUCTOR
+                       MOVE ISAM-REC-IN TO WS-FINAL-REC
+                       PERFORM 200-CHECK-ROOM-CONFLICT
+                       PERFORM 230-CHECK-INSTRUC-CONFLICT
+                       MOVE WS-FINAL-REC TO ISAM-REC-IN
+
+                       IF WS-ROOM-CONFLICT EQUALS 'Y'
+                           MOVE 'ROOM ALREADY BOOKED THAT TIME'
+                               TO WS-MSG
+                           DISPLAY SCRN-PREV-DATA
+                       ELSE
+                       IF WS-INSTRUC-CONFLICT EQUALS 'Y'
+                           MOVE 'INSTRUCTOR ALREADY TEACHES THAT TIME'
+                               TO WS-MSG
+                           DISPLAY SCRN-PREV-DATA
+                       ELSE
+                           DISPLAY SCRN-DIFF
+                           DISPLAY SCRN-CONFIRM-ADD
+                           ACCEPT SCRN-CONFIRM-ADD
+                           IF WS-RESP EQUALS 'Y' OR 'y'
+                           REWRITE ISAM-REC-IN
+                               INVALID KEY
+                                   MOVE   'INVALID ID' TO WS-MSG
+                               NOT INVALID KEY
+                                   STRING ISAM-IN-KEY ' UPDATED' INTO
+                                   WS-MSG
+                                   MOVE ISAM-REC-IN TO WS-NEW-REC
+                                   PERFORM 220-WRITE-AUDIT
+
+                           END-REWRITE
+                           END-IF
                        END-IF
-                       
+                       END-IF
+
                        DISPLAY SPACES AT LINE 21 COL 1
                        DISPLAY SPACE AT LINE 22 COL 1
                        DISPLAY SPACE AT LINE 23 COL 1
@@ -248,5 +390,98 @@
            END-PERFORM.
 
            CLOSE ISAM-SCHED-IN.
+           CLOSE ISAM-INSTRUC-IO.
+           CLOSE AUDIT-OUT.
            EXIT PROGRAM.
            STOP RUN.
+      *-----------------------------------------------------------------
+       220-WRITE-AUDIT.
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+           MOVE DISPLAY-DATE     TO AUD-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-TIME
+           MOVE WS-AUDIT-USER    TO AUD-USER
+           MOVE 'SCHED-CHANGE'   TO AUD-PROGRAM
+           MOVE ISAM-IN-KEY      TO AUD-KEY
+           MOVE WS-OLD-REC       TO AUD-OLD
+           MOVE WS-NEW-REC       TO AUD-NEW
+           WRITE AUDIT-LINE-OUT.
+      *-----------------------------------------------------------------
+       210-LOOKUP-INSTRUCTOR.
+           MOVE 'N' TO WS-VALID
+           PERFORM UNTIL WS-VALID EQUALS 'Y'
+               MOVE WS-INSTRUC-ID TO ISAM-IO-ID
+               READ ISAM-INSTRUC-IO
+                   INVALID KEY
+                       MOVE 'INVALID INSTRUCTOR ID' TO WS-MSG
+                       DISPLAY SCRN-NEW-DATA
+                       ACCEPT  SCRN-NEW-DATA
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-VALID
+                       MOVE ISAM-IO-NAME TO WS-INSTRUCTOR
+               END-READ
+           END-PERFORM
+           MOVE SPACES TO WS-MSG.
+      *-----------------------------------------------------------------
+       200-CHECK-ROOM-CONFLICT.
+           MOVE 'N' TO WS-ROOM-CONFLICT
+           MOVE LOW-VALUES TO ISAM-IN-KEY
+           MOVE LOW-VALUES TO CRN
+           START ISAM-SCHED-IN KEY IS NOT LESS THAN CRN-KEY
+               INVALID KEY
+                   MOVE 1 TO EOF-FLAG
+               NOT INVALID KEY
+                   MOVE SPACES TO EOF-FLAG
+           END-START
+           PERFORM UNTIL EOF
+               READ ISAM-SCHED-IN NEXT RECORD
+                   AT END
+                       MOVE 1 TO EOF-FLAG
+                   NOT AT END
+                       IF CRN NOT EQUAL WS-CHECK-CRN
+                           AND YEAR EQUALS WS-CHECK-YEAR
+                           AND SEMESTER EQUALS WS-CHECK-SEM
+                           AND BLDG EQUALS WS-CHECK-BLDG
+                           AND ROOM EQUALS WS-CHECK-ROOM
+                           AND TIME-DAY EQUALS WS-CHECK-TIME-DAY
+                           MOVE 'Y' TO WS-ROOM-CONFLICT
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       230-CHECK-INSTRUC-CONFLICT.
+           MOVE 'N' TO WS-INSTRUC-CONFLICT
+           MOVE WS-CHECK-YEAR TO YEAR
+           MOVE WS-CHECK-SEM TO SEMESTER
+           MOVE WS-CHECK-INSTRUCTOR TO INSTRUCTOR
+           READ ISAM-SCHED-IN KEY IS INSTRUC-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CRN NOT EQUAL WS-CHECK-CRN
+                       AND YEAR EQUALS WS-CHECK-YEAR
+                       AND SEMESTER EQUALS WS-CHECK-SEM
+                       AND TIME-DAY EQUALS WS-CHECK-TIME-DAY
+                       MOVE 'Y' TO WS-INSTRUC-CONFLICT
+                   END-IF
+                   MOVE SPACES TO EOF-FLAG
+                   PERFORM UNTIL EOF OR WS-INSTRUC-CONFLICT EQUALS 'Y'
+                       READ ISAM-SCHED-IN NEXT RECORD
+                           AT END
+                               MOVE 1 TO EOF-FLAG
+                           NOT AT END
+                               IF INSTRUCTOR EQUALS WS-CHECK-INSTRUCTOR
+                                   IF CRN NOT EQUAL WS-CHECK-CRN
+                                       AND YEAR EQUALS WS-CHECK-YEAR
+                                       AND SEMESTER EQUALS WS-CHECK-SEM
+                                       AND TIME-DAY EQUALS
+                                           WS-CHECK-TIME-DAY
+                                       MOVE 'Y' TO WS-INSTRUC-CONFLICT
+                                   END-IF
+                               ELSE
+                                   MOVE 1 TO EOF-FLAG
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-READ.
