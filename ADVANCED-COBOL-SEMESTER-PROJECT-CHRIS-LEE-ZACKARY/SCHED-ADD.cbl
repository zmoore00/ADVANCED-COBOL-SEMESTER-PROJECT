@@ -23,31 +23,44 @@
                                FILE STATUS   IS WS-STAT.
            SELECT IO-REC       ASSIGN TO "../SCHED-LAST-CRN.TXT"
                                ORGANIZATION IS LINE SEQUENTIAL.
-      *----------------------------------------------------------------- 
+           SELECT ISAM-INSTRUC-IO ASSIGN TO "../INSTRUCTOR-MASTER.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS ISAM-INSTRUC-KEY
+                               FILE STATUS   IS WS-STAT4.
+      *-----------------------------------------------------------------
        DATA DIVISION.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        FILE SECTION.
        FD  ISAM-SCHED-IO.
        01  ISAM-REC-IO.
            03  ISAM-IO-KEY.
                05  YEAR            PIC XXXX.
                05  SEMESTER        PIC XX.
-           03  CRN                 PIC X(4).
-           03  FILLER              PIC XX.
-           03  SUBJ                PIC X(4).
-           03  FILLER              PIC X           VALUE SPACES.
-           03  CRSE                PIC X(5).
-           03  FILLER              PIC X           VALUE SPACES.
+           03  CRN                 PIC X(6).
+           03  SUBJ                PIC X(5).
+           03  CRSE                PIC X(6).
            03  TIME-DAY            PIC X(20).
-           03  BLDG                PIC X(6).
-           03  FILLER              PIC X           VALUE SPACES.
-           03  ROOM                PIC X(5).
-           03  FILLER              PIC X           VALUE SPACES.
+           03  BLDG                PIC X(7).
+           03  ROOM                PIC X(6).
            03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
            
        FD  IO-REC.
-       01  LAST-CRN          PIC 9(4).
-      *----------------------------------------------------------------- 
+       01  LAST-CRN          PIC 9(6).
+
+       FD  ISAM-INSTRUC-IO.
+       01  ISAM-INSTRUC-REC.
+           03  ISAM-INSTRUC-KEY.
+               05  ISAM-IO-ID      PIC 9(6).
+           03  FILLER              PIC X           VALUE SPACES.
+           03  ISAM-IO-NAME        PIC X(22).
+           03  ISAM-IO-DEPT   PIC X(20)   VALUE SPACES.
+           03  ISAM-IO-OFFICE PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-PHONE  PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-EMAIL  PIC X(30)   VALUE SPACES.
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-DATE.
            05  WS-CURRENT-YEAR     PIC 9999.
@@ -64,26 +77,29 @@
            03  WS-MSG                  PIC X(40)   VALUE SPACES.
            03  WS-RESP                 PIC X       VALUE SPACES.
            03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-STAT4                PIC XX      VALUE SPACES.
            03  CONT-FLAG               PIC X       VALUE 'Y'.
            03  WS-CONT                 PIC X.
            03  WS-EOF                  PIC X       VALUE 'N'.
-               
+           03  WS-ROOM-CONFLICT        PIC X       VALUE 'N'.
+           03  WS-INSTRUC-CONFLICT     PIC X       VALUE 'N'.
+           03  WS-VALID                PIC X       VALUE 'N'.
+           03  EOF-FLAG                PIC X       VALUE SPACES.
+               88 EOF        VALUE '1'.
+
        01  WS-REC.
            03  WS-KEY.
                05  WS-YEAR            PIC XXXX.
                05  WS-SEMESTER        PIC XX.
-           03  WS-CRN                 PIC X(4).
-           03  FILLER                 PIC XX.
-           03  WS-SUBJ                PIC X(4).
-           03  FILLER                 PIC X           VALUE SPACES.
-           03  WS-CRSE                PIC X(5).
-           03  FILLER                 PIC X           VALUE SPACES.
+           03  WS-CRN                 PIC X(6).
+           03  WS-SUBJ                PIC X(5).
+           03  WS-CRSE                PIC X(6).
            03  WS-TIME-DAY            PIC X(20).
-           03  WS-BLDG                PIC X(6).
-           03  FILLER              PIC X           VALUE SPACES.
-           03  WS-ROOM                PIC X(5).
-           03  FILLER              PIC X           VALUE SPACES.
+           03  WS-BLDG                PIC X(7).
+           03  WS-ROOM                PIC X(6).
            03  WS-INSTRUCTOR          PIC X(22).
+           03  WS-INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  WS-ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
       *----------------------------------------------------------------- 
        SCREEN SECTION.
        01  BLANK-SCREEN.
@@ -102,17 +118,19 @@
            03  LINE 11 COL 30                        VALUE '    YR:'.   
            03  LINE 11 COL 45 PIC XXXX TO WS-YEAR AUTO.
            03  LINE 12 COL 30                        VALUE '    SUBJ:'.
-           03  LINE 12 COL 45 PIC X(4) TO WS-SUBJ.
+           03  LINE 12 COL 45 PIC X(5) TO WS-SUBJ.
            03  LINE 13 COL 30                        VALUE '    CRSE:'.
-           03  LINE 13 COL 45 PIC X(5) TO WS-CRSE.
+           03  LINE 13 COL 45 PIC X(6) TO WS-CRSE.
            03  LINE 14 COL 30                  VALUE '    TIME/DAY:'.
            03  LINE 14 COL 45 PIC X(20) TO WS-TIME-DAY.
            03  LINE 15 COL 30                  VALUE '    BLDG:'.
-           03  LINE 15 COL 45 PIC X(6) TO WS-BLDG.
+           03  LINE 15 COL 45 PIC X(7) TO WS-BLDG.
            03  LINE 16 COL 30                  VALUE '    ROOM:'.
-           03  LINE 16 COL 45 PIC X(5) TO WS-ROOM.
-           03  LINE 17 COL 30                  VALUE '    INSTRUC:'.
-           03  LINE 17 COL 45 PIC X(20) TO WS-INSTRUCTOR.
+           03  LINE 16 COL 45 PIC X(6) TO WS-ROOM.
+           03  LINE 17 COL 30                  VALUE '    INSTRUC ID:'.
+           03  LINE 17 COL 45 PIC 9(6) TO WS-INSTRUC-ID AUTO.
+           03  LINE 18 COL 30                  VALUE '    NAME:'.
+           03  LINE 18 COL 45 PIC X(22) FROM WS-INSTRUCTOR VALUE SPACES.
            03  LINE 19 COL 35 PIC X(40) FROM WS-MSG.
            
        01  SCRN-DATA-TITLE.
@@ -121,7 +139,7 @@
        01  SCRN-CONFIRM-ADD.
            03  LINE 21 COL 35                    VALUE 
                'ARE YOU SURE YOU WANT TO ADD'.
-           03  LINE 22 COL 35 PIC 9(4) FROM CRN.
+           03  LINE 22 COL 35 PIC X(6) FROM CRN.
            03  LINE 22 COL 43 PIC XX FROM SEMESTER.
            03  LINE 22 COL 46 PIC XXXX FROM YEAR.
            03  LINE 23 COL 35 PIC X TO WS-RESP AUTO.
@@ -140,13 +158,16 @@
            MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
            
            OPEN I-O ISAM-SCHED-IO.
-           
+           OPEN INPUT ISAM-INSTRUC-IO.
+
            PERFORM UNTIL WS-CONT EQUALS "N" OR "n"
                OPEN I-O IO-REC
                DISPLAY SCR-TITLE
                DISPLAY SCRN-KEY-REQ
                ACCEPT  SCRN-KEY-REQ
-               
+               PERFORM 210-LOOKUP-INSTRUCTOR
+               DISPLAY SCRN-KEY-REQ
+
                PERFORM UNTIL WS-EOF EQUALS 'Y'
                READ IO-REC
                AT END
@@ -158,13 +179,26 @@
                END-PERFORM
                MOVE 'N' TO WS-EOF
                
-               MOVE WS-REC TO ISAM-REC-IO
-               DISPLAY SCRN-CONFIRM-ADD
-               ACCEPT SCRN-CONFIRM-ADD
-               IF WS-RESP EQUALS 'Y' OR 'y'
-               WRITE ISAM-REC-IO
+               PERFORM 200-CHECK-ROOM-CONFLICT
+               IF WS-ROOM-CONFLICT EQUALS 'Y'
+                   MOVE 'ROOM ALREADY BOOKED THAT TIME' TO WS-MSG
+                   DISPLAY SCRN-KEY-REQ
+               ELSE
+                   PERFORM 220-CHECK-INSTRUC-CONFLICT
+                   IF WS-INSTRUC-CONFLICT EQUALS 'Y'
+                       MOVE 'INSTRUCTOR ALREADY TEACHES THAT TIME'
+                           TO WS-MSG
+                       DISPLAY SCRN-KEY-REQ
+                   ELSE
+                       MOVE WS-REC TO ISAM-REC-IO
+                       DISPLAY SCRN-CONFIRM-ADD
+                       ACCEPT SCRN-CONFIRM-ADD
+                       IF WS-RESP EQUALS 'Y' OR 'y'
+                       WRITE ISAM-REC-IO
+                       END-IF
+                   END-IF
                END-IF
-               
+
                 DISPLAY SPACES AT LINE 21 COL 1
                 DISPLAY SPACE AT LINE 22 COL 1
                 DISPLAY SPACE AT LINE 23 COL 1
@@ -182,5 +216,80 @@
            END-PERFORM.
 
            CLOSE ISAM-SCHED-IO.
+           CLOSE ISAM-INSTRUC-IO.
            EXIT PROGRAM.
            STOP RUN.
+      *-----------------------------------------------------------------
+       210-LOOKUP-INSTRUCTOR.
+           MOVE 'N' TO WS-VALID
+           PERFORM UNTIL WS-VALID EQUALS 'Y'
+               MOVE WS-INSTRUC-ID TO ISAM-IO-ID
+               READ ISAM-INSTRUC-IO
+                   INVALID KEY
+                       MOVE 'INVALID INSTRUCTOR ID' TO WS-MSG
+                       DISPLAY SCRN-KEY-REQ
+                       ACCEPT  SCRN-KEY-REQ
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-VALID
+                       MOVE ISAM-IO-NAME TO WS-INSTRUCTOR
+               END-READ
+           END-PERFORM
+           MOVE SPACES TO WS-MSG.
+      *-----------------------------------------------------------------
+       200-CHECK-ROOM-CONFLICT.
+           MOVE 'N' TO WS-ROOM-CONFLICT
+           MOVE LOW-VALUES TO ISAM-IO-KEY
+           MOVE LOW-VALUES TO CRN
+           START ISAM-SCHED-IO KEY IS NOT LESS THAN CRN-KEY
+               INVALID KEY
+                   MOVE 1 TO EOF-FLAG
+               NOT INVALID KEY
+                   MOVE SPACES TO EOF-FLAG
+           END-START
+           PERFORM UNTIL EOF
+               READ ISAM-SCHED-IO NEXT RECORD
+                   AT END
+                       MOVE 1 TO EOF-FLAG
+                   NOT AT END
+                       IF YEAR EQUALS WS-YEAR
+                           AND SEMESTER EQUALS WS-SEMESTER
+                           AND BLDG EQUALS WS-BLDG
+                           AND ROOM EQUALS WS-ROOM
+                           AND TIME-DAY EQUALS WS-TIME-DAY
+                           MOVE 'Y' TO WS-ROOM-CONFLICT
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       220-CHECK-INSTRUC-CONFLICT.
+           MOVE 'N' TO WS-INSTRUC-CONFLICT
+           MOVE WS-YEAR TO YEAR
+           MOVE WS-SEMESTER TO SEMESTER
+           MOVE WS-INSTRUCTOR TO INSTRUCTOR
+           READ ISAM-SCHED-IO KEY IS INSTRUC-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF YEAR EQUALS WS-YEAR
+                       AND SEMESTER EQUALS WS-SEMESTER
+                       AND TIME-DAY EQUALS WS-TIME-DAY
+                       MOVE 'Y' TO WS-INSTRUC-CONFLICT
+                   END-IF
+                   MOVE SPACES TO EOF-FLAG
+                   PERFORM UNTIL EOF OR WS-INSTRUC-CONFLICT EQUALS 'Y'
+                       READ ISAM-SCHED-IO NEXT RECORD
+                           AT END
+                               MOVE 1 TO EOF-FLAG
+                           NOT AT END
+                               IF INSTRUCTOR EQUALS WS-INSTRUCTOR
+                                   IF YEAR EQUALS WS-YEAR
+                                       AND SEMESTER EQUALS WS-SEMESTER
+                                       AND TIME-DAY EQUALS WS-TIME-DAY
+                                       MOVE 'Y' TO WS-INSTRUC-CONFLICT
+                                   END-IF
+                               ELSE
+                                   MOVE 1 TO EOF-FLAG
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-READ.
