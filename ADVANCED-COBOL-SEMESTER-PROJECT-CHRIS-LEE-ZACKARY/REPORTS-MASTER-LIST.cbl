@@ -6,7 +6,7 @@
       *ABSTRACT: MENU FOR INSTRUCTOR ACTIONS                           *
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID REPORTS-MASTER-LIST IS INITIAL PROGRAM.
+       PROGRAM-ID. REPORTS-MASTER-LIST IS INITIAL PROGRAM.
       *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
       *-----------------------------------------------------------------
@@ -39,7 +39,7 @@
            03  LINE 1 COL 71 FROM DISPLAY-DATE.
            
        01  INSTRUCTORMENU.
-           03  MENU.
+           03  MENU-BODY.
                05  LINE 01 COL 01 VALUE "REPORTS-MASTER-LIST".
                05  LINE 07 COL 32 VALUE " REGISTRATION MENU".
                05  LINE 09 COL 32 VALUE " 1) STUDENT MASTER".
@@ -67,14 +67,14 @@
                DISPLAY INSTRUCTORMENU
                ACCEPT INSTRUCTORMENU
                EVALUATE WS-SELECTION
-                   WHEN '1' CALL 'REPORTS-STUDENT-LIST'
-                   WHEN '2' CALL 'REPORTS-INSTRUCTOR-LIST'
-                   WHEN '3' CALL 'REPORTS-BUILDING-LIST'
-                   WHEN '4' CALL 'REPORTS-COURSE-LIST'
+                   WHEN '1' CALL 'STUDENT-LIST'
+                   WHEN '2' CALL 'INSTRUC-LIST'
+                   WHEN '3' CALL 'BLDG-LIST'
+                   WHEN '4' CALL 'COURSE-LIST'
                END-EVALUATE
                IF WS-SELECTION = 'X' OR 'x'
                    DISPLAY EXIT-SCREEN
                    ACCEPT EXIT-SCREEN
                END-IF
-           END-PERFORM
-       END PROGRAM REPORTS-MASTER-LIST.
\ No newline at end of file
+           END-PERFORM.
+       END PROGRAM REPORTS-MASTER-LIST.
