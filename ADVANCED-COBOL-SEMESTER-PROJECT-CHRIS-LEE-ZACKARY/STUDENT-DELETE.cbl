@@ -0,0 +1,205 @@
+      ******************************************************************
+      *PROGRAM : STUDENT-DELETE.CBL                                    *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 2/17/2015                                             *
+      *ABSTRACT: This program removes a row from STUDENT-MASTER.DAT    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-DELETE IS INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-STUDENT-IO ASSIGN TO "../STUDENT-MASTER.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS ISAM-STUD-KEY
+                               FILE STATUS   IS WS-STAT.
+
+           SELECT OPTIONAL ISAM-REG-IO   ASSIGN TO "../REG-ISAM.DAT"
+                                ORGANIZATION  IS INDEXED
+                                ACCESS        IS DYNAMIC
+                                RECORD KEY    IS REG-IO-KEY
+                                ALTERNATE KEY IS REG-STUD-ID-KEY=
+                                   REG-IO-SEM, REG-IO-YR, REG-IO-STUD-ID
+                                   WITH DUPLICATES
+                                FILE STATUS   IS WS-STAT2.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-STUDENT-IO.
+       01  ISAM-REC-IO.
+           03  ISAM-STUD-KEY.
+               05  ISAM-IO-ID      PIC 9(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  ISAM-STUD-LNAME     PIC X(15).
+           03  ISAM-STUD-FNAME     PIC X(15).
+           03  ISAM-STUD-ADDRESS   PIC X(25).
+           03  ISAM-STUD-ZIP       PIC X(5).
+           03  ISAM-STUD-HPHONE.
+               05  ISAM-STUD-HPHONE1  PIC X(3).
+               05  ISAM-STUD-HPHONE2  PIC X(3).
+               05  ISAM-STUD-HPHONE3  PIC X(4).
+           03  ISAM-STUD-CPHONE.
+               05  ISAM-STUD-CPHONE1  PIC X(3).
+               05  ISAM-STUD-CPHONE2  PIC X(3).
+               05  ISAM-STUD-CPHONE3  PIC X(4).
+           03  ISAM-STUD-WPHONE.
+               05  ISAM-STUD-WPHONE1  PIC X(3).
+               05  ISAM-STUD-WPHONE2  PIC X(3).
+               05  ISAM-STUD-WPHONE3  PIC X(4).
+           03  ISAM-STUD-GENDER    PIC X.
+           03  ISAM-STUD-ACTIVE    PIC X.
+           03  ISAM-STUD-MAJOR     PIC X(20)   VALUE SPACES.
+           03  ISAM-STUD-HOLD      PIC X       VALUE 'N'.
+
+       FD  ISAM-REG-IO.
+       01  REG-REC-IO.
+           03  REG-IO-KEY.
+               05  REG-IO-SEM     PIC X(2).
+               05  REG-IO-YR      PIC X(4).
+               05  REG-IO-CRN     PIC X(6).
+               05  REG-IO-STUD-ID PIC 9(6).
+           03  REG-IO-GRADE       PIC X.
+           03  REG-IO-STATUS       PIC X.
+           03  REG-IO-WL-SEQ       PIC 9(2).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-MSG                  PIC X(40)   VALUE SPACES.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-STAT2                PIC XX      VALUE SPACES.
+           03  WS-CONT                 PIC X       VALUE 'Y'.
+           03  WS-CONFIRM              PIC X       VALUE SPACES.
+           03  WS-HAS-REG              PIC X       VALUE 'N'.
+           03  EOF-FLAG                PIC X       VALUE SPACES.
+               88 EOF        VALUE '1'.
+
+       01  WS-DATE.
+           05  WS-CURRENT-YEAR     PIC 9999.
+           05  WS-CURRENT-MONTH    PIC 99.
+           05  WS-CURRENT-DAY      PIC 99.
+       01  DISPLAY-DATE.
+           03  MONTH-DISPLAY       PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  DAY-DISPLAY         PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  YEAR-DISPLAY        PIC 9999.
+
+       01  WS-REC.
+           03  WS-ID               PIC 9(6)        VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  SCR-TITLE.
+           03  BLANK SCREEN.
+           05  LINE 07 COL 30 VALUE "STUDENT DELETE".
+           03  LINE 1  COL 1  VALUE "STUDENT-DELETE".
+           03  LINE 1  COL 37 VALUE "UAFS".
+           03  LINE 1  COL 71 FROM DISPLAY-DATE.
+
+       01  SCRN-ID-REQ.
+           03  LINE 09 COL 35                       VALUE 'STUDENT ID:'.
+           03  LINE 09 COL 47 PIC 9(6)  TO WS-ID   AUTO.
+           03  LINE 16 COL 35 PIC X(40) FROM WS-MSG.
+
+       01  SCRN-STUD-DATA.
+           03  LINE 11 COL 10 PIC X(15) FROM ISAM-STUD-LNAME.
+           03  LINE 11 COL 26 PIC X(15) FROM ISAM-STUD-FNAME.
+           03  LINE 12 COL 10 PIC X(25) FROM ISAM-STUD-ADDRESS.
+           03  LINE 12 COL 36 PIC X(5)  FROM ISAM-STUD-ZIP.
+
+       01  SCRN-CONFIRM.
+           03  LINE 14 COL 33          VALUE 'DELETE THIS STUDENT?:'.
+           03  LINE 15 COL 33          VALUE '(Y/N)'.
+           03  LINE 15 COL 45 PIC X  TO WS-CONFIRM   AUTO.
+
+       01  SCRN-ADD-ANOTHER.
+           03  LINE 18 COL 33                  VALUE 'DELETE ANOTHER?:'.
+           03  LINE 19 COL 33                     VALUE '(Y/N)'.
+           03  LINE 19 COL 45 PIC X  TO WS-CONT   AUTO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+
+           OPEN I-O ISAM-STUDENT-IO.
+           OPEN I-O ISAM-REG-IO.
+
+           DISPLAY BLANK-SCREEN
+           PERFORM UNTIL WS-CONT='n' OR 'N'
+               MOVE SPACES TO WS-CONT
+               MOVE SPACES TO WS-MSG
+               MOVE SPACES TO WS-CONFIRM
+               DISPLAY SCR-TITLE
+               DISPLAY SCRN-ID-REQ
+               ACCEPT  SCRN-ID-REQ
+               MOVE WS-ID TO ISAM-IO-ID
+               READ ISAM-STUDENT-IO
+                   INVALID KEY
+                       MOVE 'STUDENT NOT FOUND' TO WS-MSG
+                       DISPLAY SCRN-ID-REQ
+                   NOT INVALID KEY
+                       DISPLAY SCRN-STUD-DATA
+                       PERFORM 200-CHECK-FOR-REG
+                       IF WS-HAS-REG EQUALS 'Y'
+                           MOVE 'STUDENT HAS REGISTRATIONS' TO WS-MSG
+                           DISPLAY SCRN-ID-REQ
+                       ELSE
+                           DISPLAY SCRN-CONFIRM
+                           ACCEPT  SCRN-CONFIRM
+                           IF WS-CONFIRM EQUALS 'Y' OR 'y'
+                               DELETE ISAM-STUDENT-IO
+                                   INVALID KEY
+                                       MOVE 'UNABLE TO DELETE' TO WS-MSG
+                                   NOT INVALID KEY
+                                       STRING ISAM-STUD-KEY ' DELETED'
+                                           INTO WS-MSG
+                               END-DELETE
+                           ELSE
+                               MOVE 'DELETE CANCELLED' TO WS-MSG
+                           END-IF
+                           DISPLAY SCRN-ID-REQ
+                       END-IF
+               END-READ
+               DISPLAY SCRN-ADD-ANOTHER
+               ACCEPT  SCRN-ADD-ANOTHER
+               PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
+                   MOVE 'PLEASE ENTER Y OR N' TO WS-MSG
+                   DISPLAY SCRN-ID-REQ
+                   DISPLAY SCRN-ADD-ANOTHER
+                   ACCEPT  SCRN-ADD-ANOTHER
+               END-PERFORM
+
+           END-PERFORM.
+
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-CHECK-FOR-REG.
+           MOVE 'N' TO WS-HAS-REG
+           MOVE LOW-VALUES TO REG-IO-KEY
+           START ISAM-REG-IO KEY IS NOT LESS THAN REG-IO-KEY
+               INVALID KEY
+                   MOVE 1 TO EOF-FLAG
+               NOT INVALID KEY
+                   MOVE SPACES TO EOF-FLAG
+           END-START
+           PERFORM UNTIL EOF
+               READ ISAM-REG-IO NEXT RECORD
+                   AT END
+                       MOVE 1 TO EOF-FLAG
+                   NOT AT END
+                       IF REG-IO-STUD-ID EQUALS WS-ID
+                           MOVE 'Y' TO WS-HAS-REG
+                           MOVE 1 TO EOF-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM.
