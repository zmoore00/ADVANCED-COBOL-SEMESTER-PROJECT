@@ -10,7 +10,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.                                                    
-           SELECT ISAM-COURSE-IN ASSIGN TO "../COURSE-MASTER.TXT"      
+           SELECT ISAM-COURSE-IN ASSIGN TO "../COURSE-MASTER.DAT"      
                                ORGANIZATION  IS INDEXED
                                ACCESS        IS SEQUENTIAL    
                                RECORD KEY    IS ISAM-IN-KEY
@@ -22,12 +22,15 @@
        FD  ISAM-COURSE-IN.
        01  ISAM-REC-IO.
            05  ISAM-IN-KEY.
-               10  ISAM-IO-SUBJ    PIC X(4).
-               10  ISAM-IO-CRSE    PIC X(5).
+               10  ISAM-IO-SUBJ    PIC X(5).
+               10  ISAM-IO-CRSE    PIC X(6).
            05  FILLER              PIC X            VALUE SPACE.
            05  ISAM-IO-TITLE       PIC X(30).
            05  FILLER              PIC X            VALUE SPACE.
-           05  ISAM-IO-CREDITS     PIC X(3). 
+           05  ISAM-IO-CREDITS     PIC X(3).
+           05  FILLER              PIC X                VALUE SPACE.
+           05  ISAM-IO-PREREQ   PIC X(6).
+           05  FILLER              PIC X(27)            VALUE SPACE.
       *----------------------------------------------------------------- 
        WORKING-STORAGE SECTION.
        01  WS-DATE.
@@ -52,8 +55,8 @@
                
        01  WS-REC.
            05  WS-KEY.
-               10  WS-COURSE-SUBJ PIC X(4)              VALUE SPACES.
-               10  WS-COURSE-CRSE PIC X(5)              VALUE SPACES.
+               10  WS-COURSE-SUBJ PIC X(5)              VALUE SPACES.
+               10  WS-COURSE-CRSE PIC X(6)              VALUE SPACES.
            05  FILLER              PIC X            VALUE SPACE.
            05  WS-COURSE-TITLE     PIC X(30).
            05  FILLER              PIC X                VALUE SPACE.
