@@ -10,9 +10,9 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.                                                    
-           SELECT ISAM-STUD-IO ASSIGN TO "../STUDENT-MASTER.DAT"       
+           SELECT ISAM-STUD-IO ASSIGN TO "../STUDENT-MASTER.DAT"
                                ORGANIZATION  IS INDEXED
-                               ACCESS        IS RANDOM    
+                               ACCESS        IS DYNAMIC
                                RECORD KEY    IS ISAM-STUD-KEY
                                FILE STATUS   IS WS-STAT.
            SELECT STUD-LAST-ID ASSIGN TO "../STUD-LAST-ID.TXT"
@@ -24,7 +24,7 @@
        FD  ISAM-STUD-IO.
        01  ISAM-REC-IO.
            03  ISAM-STUD-KEY.
-               05  ISAM-IO-ID      PIC 9999.
+               05  ISAM-IO-ID      PIC 9(6).
            03  FILLER              PIC X       VALUE SPACE.
            03  ISAM-STUD-LNAME     PIC X(15).
            03  ISAM-SUTD-FNAME     PIC X(15).
@@ -35,9 +35,11 @@
            03  ISAM-STUD-WPHONE    PIC X(10).
            03  ISAM-STUD-GENDER    PIC X.
            03  ISAM-STUD-ACTIVE    PIC X.
-       
+           03  ISAM-STUD-MAJOR     PIC X(20)   VALUE SPACES.
+           03  ISAM-STUD-HOLD      PIC X       VALUE 'N'.
+
        FD  STUD-LAST-ID.
-           01 LAST-ID              PIC 9(4).
+           01 LAST-ID              PIC 9(6).
        
 
       *-----------------------------------------------------------------        
@@ -57,11 +59,16 @@
            03  WS-RESP                 PIC X       VALUE SPACES.
            03  WS-STAT                 PIC XX      VALUE SPACES.
            03  WS-CONT                 PIC X       VALUE 'Y'.
-           03  WS-EOF                  PIC X       VALUE 'N'.           
-               
+           03  WS-EOF                  PIC X       VALUE 'N'.
+           03  EOF-FLAG                PIC X       VALUE SPACES.
+               88 EOF        VALUE '1'.
+           03  WS-DUP-FOUND            PIC X       VALUE 'N'.
+           03  WS-DUP-CONFIRM          PIC X       VALUE 'Y'.
+           03  WS-VALID                PIC X       VALUE 'N'.
+
        01  WS-REC.
            03  WS-KEY.
-               05  WS-STUD-ID       PIC 9999        VALUE 9999.
+               05  WS-STUD-ID       PIC 9(6)        VALUE ZEROS.
                05  WS-FILLER            PIC X.
                05  WS-STUD-LNAME        PIC X(15).
                05  WS-SUTD-FNAME        PIC X(15).
@@ -79,10 +86,12 @@
                    10  WS-STUD-WPHONE1  PIC X(3).
                    10  WS-STUD-WPHONE2  PIC X(3).
                    10  WS-STUD-WPHONE3  PIC X(4).
-               05  WS-STUD-GENDER       PIC X.       
-               05  WS-STUD-ACTIVE       PIC X.       
-               
-      *-----------------------------------------------------------------        
+               05  WS-STUD-GENDER       PIC X.
+               05  WS-STUD-ACTIVE       PIC X.
+               05  WS-STUD-MAJOR        PIC X(20)    VALUE SPACES.
+               05  WS-STUD-HOLD         PIC X        VALUE 'N'.
+
+      *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLANK-SCREEN.
            03  BLANK SCREEN.
@@ -96,7 +105,7 @@
        01  SCR-STUD-DATA.
            03  LINE 07 COL 32 VALUE "ADD STUDENT".
       *     03  LINE 08 COL 32 VALUE 'ID           :'.
-      *     03  LINE 08 COL 47 PIC X(4) TO WS-STUD-ID AUTO.
+      *     03  LINE 08 COL 47 PIC X(6) TO WS-STUD-ID AUTO.
            03  LINE 09 COL 32 VALUE 'FIRST NAME   :'.
            03  LINE 09 COL 47 PIC X(15) TO WS-SUTD-FNAME  AUTO.
            03  LINE 10 COL 32 VALUE 'LAST NAME    :'.
@@ -130,15 +139,24 @@
            03  LINE 16 COL 47 PIC X     TO WS-STUD-GENDER  AUTO.
            03  LINE 17 COL 32 VALUE 'Status       :'.
            03  LINE 17 COL 47 PIC X    TO WS-STUD-ACTIVE  AUTO.
-      *     03  LINE 19 COL 35 PIC X(40) FROM WS-MSG.
+           03  LINE 18 COL 32 VALUE 'Major        :'.
+           03  LINE 18 COL 47 PIC X(20) TO WS-STUD-MAJOR  AUTO.
+           03  LINE 18 COL 68 VALUE 'HOLD:'.
+           03  LINE 18 COL 74 PIC X    TO WS-STUD-HOLD  AUTO.
+           03  LINE 19 COL 35 PIC X(40) FROM WS-MSG.
            03  LINE 20 COL 35 VALUE 'ADD ANOTHER Y/N?'.
            03  LINE 20 COL 55 PIC X TO WS-CONT  AUTO.
 
-           
+
        01  SCRN-ADD-ANOTHER.
            03  LINE 20 COL 33                     VALUE 'ADD ANOTHER?:'.
            03  LINE 21 COL 33                     VALUE '(Y/N)'.
            03  LINE 20 COL 45 PIC X  TO WS-CONT   AUTO.
+
+       01  SCRN-DUP-CONFIRM.
+           03  LINE 22 COL 33    VALUE 'DUPLICATE - ADD ANYWAY?:'.
+           03  LINE 23 COL 33    VALUE '(Y/N)'.
+           03  LINE 22 COL 59 PIC X  TO WS-DUP-CONFIRM   AUTO.
       *-----------------------------------------------------------------        
        PROCEDURE DIVISION.
        000-MAIN-MODULE.
@@ -147,7 +165,7 @@
            MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
            MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
            
-           OPEN OUTPUT ISAM-STUD-IO.
+           OPEN I-O ISAM-STUD-IO.
            OPEN I-O STUD-LAST-ID.
            
            DISPLAY BLANK-SCREEN
@@ -163,12 +181,32 @@
            END-PERFORM.           
            
            PERFORM UNTIL WS-CONT='n' OR 'N'
+               MOVE SPACES TO WS-MSG
                DISPLAY SCR-TITLE
                DISPLAY SCR-STUD-DATA
                ACCEPT  SCR-STUD-DATA
-               
-               MOVE WS-KEY TO ISAM-REC-IO
-               WRITE ISAM-REC-IO
+
+               PERFORM 210-VALIDATE-ENTRY
+
+               PERFORM 200-CHECK-DUPLICATE
+
+               MOVE 'Y' TO WS-DUP-CONFIRM
+               IF WS-DUP-FOUND EQUALS 'Y'
+                   MOVE 'DUPLICATE NAME FOUND - SEE BELOW' TO WS-MSG
+                   DISPLAY SCR-STUD-DATA
+                   MOVE 'N' TO WS-DUP-CONFIRM
+                   PERFORM UNTIL WS-DUP-CONFIRM='y' OR 'Y'
+                                   OR 'n' OR 'N'
+                       DISPLAY SCRN-DUP-CONFIRM
+                       ACCEPT  SCRN-DUP-CONFIRM
+                   END-PERFORM
+               END-IF
+
+               IF WS-DUP-FOUND EQUALS 'N'
+                   OR WS-DUP-CONFIRM EQUALS 'Y' OR 'y'
+                   MOVE WS-KEY TO ISAM-REC-IO
+                   WRITE ISAM-REC-IO
+               END-IF
 
                PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
                    MOVE 'PLEASE ENTER Y OR N' TO WS-MSG
@@ -183,6 +221,58 @@
            CLOSE STUD-LAST-ID.
            EXIT PROGRAM.
            STOP RUN.
+      *-----------------------------------------------------------------
+       210-VALIDATE-ENTRY.
+           MOVE 'N' TO WS-VALID
+           PERFORM UNTIL WS-VALID EQUALS 'Y'
+               MOVE 'Y' TO WS-VALID
+               IF WS-STUD-ZIP NOT NUMERIC
+                   MOVE 'N' TO WS-VALID
+               END-IF
+               IF WS-STUD-HPHONE1 NOT NUMERIC
+                   OR WS-STUD-HPHONE2 NOT NUMERIC
+                   OR WS-STUD-HPHONE3 NOT NUMERIC
+                   MOVE 'N' TO WS-VALID
+               END-IF
+               IF WS-STUD-CPHONE1 NOT NUMERIC
+                   OR WS-STUD-CPHONE2 NOT NUMERIC
+                   OR WS-STUD-CPHONE3 NOT NUMERIC
+                   MOVE 'N' TO WS-VALID
+               END-IF
+               IF WS-STUD-WPHONE1 NOT NUMERIC
+                   OR WS-STUD-WPHONE2 NOT NUMERIC
+                   OR WS-STUD-WPHONE3 NOT NUMERIC
+                   MOVE 'N' TO WS-VALID
+               END-IF
+               IF WS-VALID EQUALS 'N'
+                   MOVE 'ZIP/PHONE MUST BE NUMERIC DIGITS' TO WS-MSG
+                   DISPLAY SCR-STUD-DATA
+                   ACCEPT  SCR-STUD-DATA
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO WS-MSG.
+      *-----------------------------------------------------------------
+       200-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-FOUND
+           MOVE LOW-VALUES TO ISAM-STUD-KEY
+           START ISAM-STUD-IO KEY IS NOT LESS THAN ISAM-STUD-KEY
+               INVALID KEY
+                   MOVE 1 TO EOF-FLAG
+               NOT INVALID KEY
+                   MOVE SPACES TO EOF-FLAG
+           END-START
+           PERFORM UNTIL EOF
+               READ ISAM-STUD-IO NEXT RECORD
+                   AT END
+                       MOVE 1 TO EOF-FLAG
+                   NOT AT END
+                       IF ISAM-STUD-LNAME EQUALS WS-STUD-LNAME
+                           AND ISAM-SUTD-FNAME EQUALS WS-SUTD-FNAME
+                           MOVE 'Y' TO WS-DUP-FOUND
+                           MOVE 1   TO EOF-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM.
        
        
        
