@@ -5,17 +5,21 @@
       *ABSTRACT: READ FILE AND PRODUCE A SCHEDULE MASTER               * 
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID SCHED-BUILD IS INITIAL PROGRAM
+       PROGRAM-ID. SCHED-BUILD IS INITIAL PROGRAM.
       *----------------------------------------------------------------- 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STU-FILE     ASSIGN TO "../201501SCHEDULE.TXT"
+           SELECT STU-FILE     ASSIGN TO WS-TERM1-FILE
                                ORGANIZATION IS LINE SEQUENTIAL.
-           
+
       *     SELECT SORT-WORK    ASSIGN TO "SORT-WORK.TXT".
 
-           SELECT STU-FILE2    ASSIGN TO "../201405SCHEDULE.TXT"
+           SELECT STU-FILE2    ASSIGN TO WS-TERM2-FILE
+                               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STU-FILE3    ASSIGN TO WS-TERM3-FILE
+                               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STU-FILE4    ASSIGN TO WS-TERM4-FILE
                                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TEST-OUT     ASSIGN TO "../TEST-OUT.TXT"
                                ORGANIZATION IS LINE SEQUENTIAL.
@@ -24,7 +28,11 @@
                                ACCESS        IS RANDOM
                                RECORD KEY    IS ISAM-OUT-KEY
                                FILE STATUS   IS WS-OUT-STATUS.
-      *----------------------------------------------------------------- 
+
+           SELECT CKPT-FILE    ASSIGN TO "../SCHED-BUILD-CKPT.TXT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS  IS WS-CKPT-STATUS.
+      *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD  STU-FILE.
@@ -54,7 +62,35 @@
            03  DECIMAL-TEST2        PIC X.
            03  IN-INSTRUC2          PIC X(20).
            03  FILLER              PIC X(10).
-       
+
+       FD  STU-FILE3.
+       01  STU-REC3.
+           03  IN-CRN3              PIC X(6).
+           03  IN-SUBJ3             PIC X(5).
+           03  IN-CRSE3             PIC X(6).
+           03  FILLER              PIC X(44)       VALUE SPACES.
+           03  IN-TIME-DAY3         PIC X(20).
+           03  IN-BLDG3             PIC X(7).
+           03  IN-ROOM3             PIC X(6).
+           03  IN-FINITIAL3         PIC X.
+           03  DECIMAL-TEST3        PIC X.
+           03  IN-INSTRUC3          PIC X(20).
+           03  FILLER              PIC X(10).
+
+       FD  STU-FILE4.
+       01  STU-REC4.
+           03  IN-CRN4              PIC X(6).
+           03  IN-SUBJ4             PIC X(5).
+           03  IN-CRSE4             PIC X(6).
+           03  FILLER              PIC X(44)       VALUE SPACES.
+           03  IN-TIME-DAY4         PIC X(20).
+           03  IN-BLDG4             PIC X(7).
+           03  IN-ROOM4             PIC X(6).
+           03  IN-FINITIAL4         PIC X.
+           03  DECIMAL-TEST4        PIC X.
+           03  IN-INSTRUC4          PIC X(20).
+           03  FILLER              PIC X(10).
+
       * SD  SORT-WORK.
       * 01  SORT-REC.
       *     03  SORT-ID             PIC 9999.
@@ -75,10 +111,15 @@
            03  BLDG                PIC X(7).
            03  ROOM                PIC X(6).
            03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
            
        FD  TEST-OUT.
        01  OUT-REC                 PIC X(80).
-       
+
+       FD  CKPT-FILE.
+       01  CKPT-REC                PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  WS-DATE.
            05  WS-CURRENT-YEAR     PIC 9999.
@@ -104,7 +145,9 @@
                05  WS-FINITIAL         PIC X.
                05  WS-DECIMAL-TEST     PIC X.
                05  WS-INSTRUC          PIC X(20).
-               
+           03  WS-INSTRUC-ID           PIC 9(6)    VALUE ZEROS.
+           03  WS-ENROLLED-COUNT       PIC 9(4)    VALUE ZEROS.
+
        01  WS-FORMATTED-OUT-2014.
            03  WS-YEAR2             PIC X(4)           VALUE "2014".
            03  WS-SEMESTER2         PIC X(2)           VALUE "05".
@@ -118,35 +161,120 @@
                05  WS-FINITIAL2         PIC X.
                05  WS-DECIMAL-TEST2     PIC X.
                05  WS-INSTRUC2          PIC X(20).
-       
+           03  WS-INSTRUC-ID2           PIC 9(6)    VALUE ZEROS.
+           03  WS-ENROLLED-COUNT2       PIC 9(4)    VALUE ZEROS.
+
+       01  WS-FORMATTED-OUT-TERM3.
+           03  WS-YEAR3             PIC X(4)           VALUE SPACES.
+           03  WS-SEMESTER3         PIC X(2)           VALUE SPACES.
+           03  WS-CRN3              PIC X(6).
+           03  WS-SUBJ3             PIC X(5).
+           03  WS-CRSE3             PIC X(6).
+           03  WS-TIME-DAY3         PIC X(20).
+           03  WS-BLDG3             PIC X(7).
+           03  WS-ROOM3             PIC X(6).
+           03  WS-INSTRUCTOR3.
+               05  WS-FINITIAL3         PIC X.
+               05  WS-DECIMAL-TEST3     PIC X.
+               05  WS-INSTRUC3          PIC X(20).
+           03  WS-INSTRUC-ID3           PIC 9(6)    VALUE ZEROS.
+           03  WS-ENROLLED-COUNT3       PIC 9(4)    VALUE ZEROS.
+
+       01  WS-FORMATTED-OUT-TERM4.
+           03  WS-YEAR4             PIC X(4)           VALUE SPACES.
+           03  WS-SEMESTER4         PIC X(2)           VALUE SPACES.
+           03  WS-CRN4              PIC X(6).
+           03  WS-SUBJ4             PIC X(5).
+           03  WS-CRSE4             PIC X(6).
+           03  WS-TIME-DAY4         PIC X(20).
+           03  WS-BLDG4             PIC X(7).
+           03  WS-ROOM4             PIC X(6).
+           03  WS-INSTRUCTOR4.
+               05  WS-FINITIAL4         PIC X.
+               05  WS-DECIMAL-TEST4     PIC X.
+               05  WS-INSTRUC4          PIC X(20).
+           03  WS-INSTRUC-ID4           PIC 9(6)    VALUE ZEROS.
+           03  WS-ENROLLED-COUNT4       PIC 9(4)    VALUE ZEROS.
+
        01  WS-EOF                  PIC X           VALUE 'N'.
        01  WS-EOF2                 PIC X           VALUE 'N'.
+       01  WS-EOF3                 PIC X           VALUE 'N'.
+       01  WS-EOF4                 PIC X           VALUE 'N'.
        01  WS-TEMP1                PIC X(22).
        01  WS-TEMP2                PIC X(22).
        01  WS-EXIT                 PIC X           VALUE 'N'.
        01  WS-OUT-STATUS           PIC XX.
-      *----------------------------------------------------------------- 
+       01  WS-TERM1-FILE           PIC X(25)       VALUE
+               "../201501SCHEDULE.TXT".
+       01  WS-TERM2-FILE           PIC X(25)       VALUE
+               "../201405SCHEDULE.TXT".
+       01  WS-TERM3-FILE           PIC X(25)       VALUE SPACES.
+       01  WS-TERM4-FILE           PIC X(25)       VALUE SPACES.
+       01  WS-TERM3-YEAR           PIC X(4)        VALUE SPACES.
+       01  WS-TERM3-SEM            PIC X(2)        VALUE SPACES.
+       01  WS-TERM4-YEAR           PIC X(4)        VALUE SPACES.
+       01  WS-TERM4-SEM            PIC X(2)        VALUE SPACES.
+       01  WS-BACKUP-CMD           PIC X(80)       VALUE
+           "cp -f ../SCHEDULE-MASTER.DAT ../SCHEDULE-MASTER.DAT.BAK
+      -    " 2>/dev/null".
+       01  WS-CKPT-STATUS          PIC XX          VALUE SPACES.
+       01  WS-CKPT-VALUE           PIC X(10)       VALUE SPACES.
+       01  WS-CLEAR-CKPT-CMD       PIC X(60)       VALUE
+           "rm -f ../SCHED-BUILD-CKPT.TXT 2>/dev/null".
+       01  WS-REJ-COUNT            PIC 9(4)        VALUE ZEROS.
+       01  WS-REJ-DISPLAY          PIC ZZZ9.
+      *-----------------------------------------------------------------
        SCREEN SECTION.
        01  SCR-TITLE.
            03  BLANK SCREEN.
            03  LINE 1 COL 1  VALUE "REBUILD-SCHEDULE".
            03  LINE 1 COL 37 VALUE "UAFS".
            03  LINE 1 COL 71 FROM DISPLAY-DATE.
-           
+
+       01  SCRN-TERM-REQ.
+           03  LINE 07 COL 25 VALUE "TERM 1 SOURCE FILE:".
+           03  LINE 07 COL 46 PIC X(25) TO WS-TERM1-FILE AUTO.
+           03  LINE 09 COL 25 VALUE "TERM 2 SOURCE FILE:".
+           03  LINE 09 COL 46 PIC X(25) TO WS-TERM2-FILE AUTO.
+           03  LINE 11 COL 25 VALUE "TERM 3 SOURCE FILE:".
+           03  LINE 11 COL 46 PIC X(25) TO WS-TERM3-FILE AUTO.
+           03  LINE 12 COL 25 VALUE "  TERM 3 YEAR/SEM:".
+           03  LINE 12 COL 46 PIC X(4) TO WS-TERM3-YEAR AUTO.
+           03  LINE 12 COL 51 PIC X(2) TO WS-TERM3-SEM AUTO.
+           03  LINE 14 COL 25 VALUE "TERM 4 SOURCE FILE:".
+           03  LINE 14 COL 46 PIC X(25) TO WS-TERM4-FILE AUTO.
+           03  LINE 15 COL 25 VALUE "  TERM 4 YEAR/SEM:".
+           03  LINE 15 COL 46 PIC X(4) TO WS-TERM4-YEAR AUTO.
+           03  LINE 15 COL 51 PIC X(2) TO WS-TERM4-SEM AUTO.
+           03  LINE 20 COL 25 VALUE "ENTER TO ACCEPT OR TYPE OVER".
+           03  LINE 22 COL 25 VALUE "(LEAVE TERM 3/4 BLANK IF UNUSED)".
+      *-----------------------------------------------------------------
        01  SCR-INFO.
            03  LINE 10 COL 28 VALUE "SCHEDULE-MASTER CREATED".
-       
+           03  LINE 12 COL 28 VALUE "ROWS REJECTED (BAD DATA):".
+           03  LINE 12 COL 55 PIC ZZZ9 FROM WS-REJ-DISPLAY.
+
        01  EXIT-SCREEN.
            03  LINE 20 COL 33 "PRESS ENTER TO RETURN".
        01  BLANK-SCREEN.
            03  BLANK SCREEN.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        100-MAIN.
+           DISPLAY BLANK-SCREEN.
+           DISPLAY SCR-TITLE.
+           DISPLAY SCRN-TERM-REQ.
+           ACCEPT SCRN-TERM-REQ.
+
+           CALL "SYSTEM" USING WS-BACKUP-CMD.
+
            OPEN INPUT STU-FILE.
            OPEN INPUT STU-FILE2.
            OPEN OUTPUT TEST-OUT.
-           OPEN OUTPUT OUT-FILE.
+           OPEN I-O OUT-FILE.
+           IF WS-OUT-STATUS EQUALS '35'
+               OPEN OUTPUT OUT-FILE
+           END-IF
            
            MOVE FUNCTION CURRENT-DATE TO WS-DATE
            MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
@@ -155,28 +283,50 @@
            
            DISPLAY BLANK-SCREEN.
            DISPLAY SCR-TITLE.
-           
-          
+
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS EQUALS '00'
+               READ CKPT-FILE INTO WS-CKPT-VALUE
+                   AT END
+                       MOVE SPACES TO WS-CKPT-VALUE
+               END-READ
+               CLOSE CKPT-FILE
+               IF WS-CKPT-VALUE NOT EQUAL SPACES
+                   DISPLAY 'RESUMING PRIOR REBUILD - CKPT: '
+                       AT LINE 05 COL 25
+                   DISPLAY WS-CKPT-VALUE AT LINE 05 COL 57
+               END-IF
+           END-IF
+
       *         SORT SORT-WORK
       *             ON ASCENDING KEY SORT-INSTRUC
       *             INPUT PROCEDURE 200-FORMAT
       *             OUTPUT PROCEDURE 300-SORT
-           
+
                PERFORM 200-FORMAT
+               MOVE WS-REJ-COUNT TO WS-REJ-DISPLAY
                DISPLAY SCR-INFO.
                DISPLAY EXIT-SCREEN.
                ACCEPT WS-EXIT.
-           
+
            CLOSE STU-FILE.
            CLOSE STU-FILE2.
            CLOSE OUT-FILE.
+           CALL "SYSTEM" USING WS-CLEAR-CKPT-CMD.
            EXIT PROGRAM.
            
            
 
       *-----------------------------------------------------------------      
        200-FORMAT.
-       
+
+           IF WS-CKPT-VALUE EQUAL "TERM1" OR "TERM2" OR "TERM3"
+               OR "DONE"
+               DISPLAY 'TERM 1 ALREADY PROCESSED - SKIPPING'
+                   AT LINE 06 COL 25
+               MOVE 'Y' TO WS-EOF
+           END-IF
+
            PERFORM UNTIL WS-EOF EQUALS 'Y'
                READ STU-FILE
                    AT END
@@ -194,16 +344,35 @@
                                MOVE IN-FINITIAL TO WS-FINITIAL
                                MOVE DECIMAL-TEST TO WS-DECIMAL-TEST
                                MOVE IN-INSTRUC TO WS-INSTRUC
-                               
+
       *                         WRITE OUT-REC FROM WS-FORMATTED-OUT-2015
-                               
+
       *                         MOVE WS-FORMATTED-OUT-2015 TO SORT-REC
                                 WRITE STU-OUT FROM WS-FORMATTED-OUT-2015
+                                    INVALID KEY
+                                        REWRITE STU-OUT
+                                            FROM WS-FORMATTED-OUT-2015
+                                END-WRITE
       *                         RELEASE SORT-REC
+                       ELSE
+                           IF IN-CRN NOT EQUAL SPACE
+                               AND DECIMAL-TEST NOT EQUAL '.'
+                               ADD 1 TO WS-REJ-COUNT
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM.
-           
+
+           IF WS-CKPT-VALUE NOT EQUAL "DONE"
+               PERFORM 210-WRITE-CKPT-TERM1
+           END-IF
+
+           IF WS-CKPT-VALUE EQUAL "TERM2" OR "TERM3" OR "DONE"
+               DISPLAY 'TERM 2 ALREADY PROCESSED - SKIPPING'
+                   AT LINE 07 COL 25
+               MOVE 'Y' TO WS-EOF2
+           END-IF
+
            PERFORM UNTIL WS-EOF2 EQUALS 'Y'
                READ STU-FILE2
                   AT END
@@ -221,18 +390,155 @@
                                MOVE IN-FINITIAL2 TO WS-FINITIAL2
                                MOVE DECIMAL-TEST2 TO WS-DECIMAL-TEST2
                                MOVE IN-INSTRUC2 TO WS-INSTRUC2
-                               
+
                                WRITE OUT-REC FROM WS-FORMATTED-OUT-2014
       *                         MOVE WS-FORMATTED-OUT-2015 TO SORT-REC
                                 WRITE STU-OUT FROM WS-FORMATTED-OUT-2014
+                                    INVALID KEY
+                                        REWRITE STU-OUT
+                                            FROM WS-FORMATTED-OUT-2014
+                                END-WRITE
       *                         RELEASE SORT-REC
+                       ELSE
+                           IF IN-CRN NOT EQUAL SPACE
+                               AND DECIMAL-TEST2 NOT EQUAL '.'
+                               ADD 1 TO WS-REJ-COUNT
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM.
-           
-           
 
-      *-----------------------------------------------------------------  
+           IF WS-CKPT-VALUE NOT EQUAL "DONE"
+               PERFORM 215-WRITE-CKPT-TERM2
+           END-IF
+
+           IF WS-TERM3-FILE EQUAL SPACES
+               MOVE 'Y' TO WS-EOF3
+           ELSE
+               IF WS-CKPT-VALUE EQUAL "TERM3" OR "DONE"
+                   DISPLAY 'TERM 3 ALREADY PROCESSED - SKIPPING'
+                       AT LINE 08 COL 25
+                   MOVE 'Y' TO WS-EOF3
+               END-IF
+               MOVE WS-TERM3-YEAR TO WS-YEAR3
+               MOVE WS-TERM3-SEM  TO WS-SEMESTER3
+               OPEN INPUT STU-FILE3
+               PERFORM UNTIL WS-EOF3 EQUALS 'Y'
+                   READ STU-FILE3
+                      AT END
+                           MOVE 'Y' TO WS-EOF3
+                       NOT AT END
+                           IF DECIMAL-TEST3 EQUALS '.'
+                               AND IN-INSTRUC3 NOT EQUAL 'TBA'
+                               AND IN-CRN3 NOT EQUAL SPACE
+                                   MOVE IN-CRN3 TO WS-CRN3
+                                   MOVE IN-SUBJ3 TO WS-SUBJ3
+                                   MOVE IN-CRSE3 TO WS-CRSE3
+                                   MOVE IN-TIME-DAY3 TO WS-TIME-DAY3
+                                   MOVE IN-BLDG3 TO WS-BLDG3
+                                   MOVE IN-ROOM3 TO WS-ROOM3
+                                   MOVE IN-FINITIAL3 TO WS-FINITIAL3
+                                   MOVE DECIMAL-TEST3 TO
+                                       WS-DECIMAL-TEST3
+                                   MOVE IN-INSTRUC3 TO WS-INSTRUC3
+
+                                   WRITE STU-OUT
+                                       FROM WS-FORMATTED-OUT-TERM3
+                                       INVALID KEY
+                                           REWRITE STU-OUT
+                                             FROM WS-FORMATTED-OUT-TERM3
+                                   END-WRITE
+                           ELSE
+                               IF IN-CRN3 NOT EQUAL SPACE
+                                   AND DECIMAL-TEST3 NOT EQUAL '.'
+                                   ADD 1 TO WS-REJ-COUNT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STU-FILE3
+               IF WS-CKPT-VALUE NOT EQUAL "DONE"
+                   PERFORM 217-WRITE-CKPT-TERM3
+               END-IF
+           END-IF
+
+           IF WS-TERM4-FILE EQUAL SPACES
+               MOVE 'Y' TO WS-EOF4
+           ELSE
+               IF WS-CKPT-VALUE EQUAL "DONE"
+                   DISPLAY 'TERM 4 ALREADY PROCESSED - SKIPPING'
+                       AT LINE 09 COL 25
+                   MOVE 'Y' TO WS-EOF4
+               END-IF
+               MOVE WS-TERM4-YEAR TO WS-YEAR4
+               MOVE WS-TERM4-SEM  TO WS-SEMESTER4
+               OPEN INPUT STU-FILE4
+               PERFORM UNTIL WS-EOF4 EQUALS 'Y'
+                   READ STU-FILE4
+                      AT END
+                           MOVE 'Y' TO WS-EOF4
+                       NOT AT END
+                           IF DECIMAL-TEST4 EQUALS '.'
+                               AND IN-INSTRUC4 NOT EQUAL 'TBA'
+                               AND IN-CRN4 NOT EQUAL SPACE
+                                   MOVE IN-CRN4 TO WS-CRN4
+                                   MOVE IN-SUBJ4 TO WS-SUBJ4
+                                   MOVE IN-CRSE4 TO WS-CRSE4
+                                   MOVE IN-TIME-DAY4 TO WS-TIME-DAY4
+                                   MOVE IN-BLDG4 TO WS-BLDG4
+                                   MOVE IN-ROOM4 TO WS-ROOM4
+                                   MOVE IN-FINITIAL4 TO WS-FINITIAL4
+                                   MOVE DECIMAL-TEST4 TO
+                                       WS-DECIMAL-TEST4
+                                   MOVE IN-INSTRUC4 TO WS-INSTRUC4
+
+                                   WRITE STU-OUT
+                                       FROM WS-FORMATTED-OUT-TERM4
+                                       INVALID KEY
+                                           REWRITE STU-OUT
+                                             FROM WS-FORMATTED-OUT-TERM4
+                                   END-WRITE
+                           ELSE
+                               IF IN-CRN4 NOT EQUAL SPACE
+                                   AND DECIMAL-TEST4 NOT EQUAL '.'
+                                   ADD 1 TO WS-REJ-COUNT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STU-FILE4
+           END-IF
+
+           PERFORM 220-WRITE-CKPT-DONE.
+      *-----------------------------------------------------------------
+       210-WRITE-CKPT-TERM1.
+           MOVE "TERM1" TO CKPT-REC
+           MOVE "TERM1" TO WS-CKPT-VALUE
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       215-WRITE-CKPT-TERM2.
+           MOVE "TERM2" TO CKPT-REC
+           MOVE "TERM2" TO WS-CKPT-VALUE
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       217-WRITE-CKPT-TERM3.
+           MOVE "TERM3" TO CKPT-REC
+           MOVE "TERM3" TO WS-CKPT-VALUE
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       220-WRITE-CKPT-DONE.
+           MOVE "DONE" TO CKPT-REC
+           MOVE "DONE" TO WS-CKPT-VALUE
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
 
 
                
