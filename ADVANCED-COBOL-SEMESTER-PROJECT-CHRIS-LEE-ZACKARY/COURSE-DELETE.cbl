@@ -0,0 +1,217 @@
+      ******************************************************************
+      *PROGRAM : COURSE-DELETE                                         *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 2/17/2015                                             *
+      *ABSTRACT: COURSE DELETE FOR COURSE ACTIONS                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COURSE-DELETE AS "COURSE-DELETE" IS INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-COURSE-IN ASSIGN TO "../COURSE-MASTER.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS ISAM-IN-KEY
+                               FILE STATUS   IS WS-STAT.
+
+           SELECT OPTIONAL ISAM-SCHED-IN ASSIGN TO
+                              "../SCHEDULE-MASTER.DAT"
+                          ORGANIZATION  IS INDEXED
+                          ACCESS        IS DYNAMIC
+                          RECORD KEY    IS CRN-KEY=ISAM-SCHD-KEY CRN
+                          ALTERNATE KEY IS CRSE-KEY=ISAM-SCHD-KEY
+                              CRSE
+                              WITH DUPLICATES
+                          FILE STATUS   IS WS-STAT2.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-COURSE-IN.
+       01  ISAM-REC-IO.
+           05  ISAM-IN-KEY.
+               10  ISAM-IO-SUBJ PIC X(5).
+               10  ISAM-IO-CRSE PIC X(6).
+           05  FILLER              PIC X            VALUE SPACE.
+           05  ISAM-IO-TITLE     PIC X(30).
+           05  FILLER              PIC X                VALUE SPACE.
+           05  ISAM-IO-CREDITS  PIC X(3).
+
+           05  FILLER              PIC X                VALUE SPACE.
+           05  ISAM-IO-PREREQ   PIC X(6).
+           05  FILLER              PIC X(27)            VALUE SPACE.
+       FD  ISAM-SCHED-IN.
+       01  SCHED-REC-IN.
+           03  ISAM-SCHD-KEY.
+               05  YEAR            PIC XXXX.
+               05  SEMESTER        PIC XX.
+           03  CRN                 PIC X(6).
+           03  SUBJ                PIC X(5).
+           03  CRSE                PIC X(6).
+           03  TIME-DAY            PIC X(20).
+           03  BLDG                PIC X(7).
+           03  ROOM                PIC X(6).
+           03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-DATE.
+           05  WS-CURRENT-YEAR     PIC 9999.
+           05  WS-CURRENT-MONTH    PIC 99.
+           05  WS-CURRENT-DAY      PIC 99.
+       01  DISPLAY-DATE.
+           05  MONTH-DISPLAY       PIC 99.
+           05  FILLER              PIC X           VALUE "/".
+           05  DAY-DISPLAY         PIC 99.
+           05  FILLER              PIC X           VALUE "/".
+           05  YEAR-DISPLAY        PIC 9999.
+
+       01  MISC-VARS.
+           05  WS-MSG                  PIC X(43)   VALUE SPACES.
+           05  WS-STAT                 PIC XX      VALUE SPACES.
+           05  WS-STAT2                PIC XX      VALUE SPACES.
+           05  WS-CONT                 PIC X       VALUE 'Y'.
+           05  WS-CONFIRM              PIC X       VALUE SPACES.
+           05  WS-HAS-SCHED            PIC X       VALUE 'N'.
+           05  EOF-FLAG                PIC X       VALUE SPACES.
+               88 EOF                             VALUE '1'.
+
+       01  WS-REC.
+           05  WS-KEY.
+               10  WS-COURSE-SUBJ     PIC X(5)         VALUE SPACES.
+               10  WS-COURSE-CRSE     PIC X(6)         VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           05  BLANK SCREEN.
+
+       01  SCR-TITLE.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1  VALUE "COURSE-DELETE".
+           05  LINE 1 COL 37 VALUE "UAFS".
+           05  LINE 1 COL 71 FROM DISPLAY-DATE.
+
+       01  SCR-SUBJ-NAME.
+           05  LINE 07 COL 32 VALUE "DELETE COURSE".
+           05  LINE 09 COL 32 VALUE 'SUBJECT:'.
+           05  LINE 09 COL 40 PIC X(5) TO WS-COURSE-SUBJ  AUTO.
+
+       01  SCR-CRSE-NAME.
+           05  LINE 10 COL 32 VALUE 'COURSE:'.
+           05  LINE 10 COL 40 PIC X(6) TO WS-COURSE-CRSE  AUTO.
+           05  LINE 13 COL 35 PIC X(40) FROM WS-MSG.
+
+       01  SCR-TITLE-DATA.
+           05  LINE 11 COL 32 VALUE 'TITLE:'.
+           05  LINE 11 COL 40 PIC X(30) FROM ISAM-IO-TITLE.
+
+       01  SCRN-CONFIRM.
+           03  LINE 15 COL 32          VALUE 'DELETE THIS COURSE?:'.
+           03  LINE 16 COL 32          VALUE '(Y/N)'.
+           03  LINE 16 COL 44 PIC X  TO WS-CONFIRM   AUTO.
+
+       01  SCRN-ADD-ANOTHER.
+           05  LINE 14 COL 33                 VALUE 'DELETE ANOTHER?:'.
+           05  LINE 15 COL 33                     VALUE '(Y/N)'.
+           05  LINE 15 COL 45 PIC X  TO WS-CONT   AUTO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       100-MAIN.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+
+           OPEN I-O ISAM-COURSE-IN.
+           OPEN I-O ISAM-SCHED-IN.
+           DISPLAY BLANK-SCREEN
+           PERFORM UNTIL WS-CONT='n' OR 'N'
+               MOVE SPACES TO WS-CONT
+               MOVE SPACES TO WS-MSG
+               MOVE SPACES TO WS-CONFIRM
+               DISPLAY SCR-TITLE
+               DISPLAY SCR-SUBJ-NAME
+               DISPLAY SCR-CRSE-NAME
+               ACCEPT SCR-SUBJ-NAME
+               ACCEPT SCR-CRSE-NAME
+
+               MOVE WS-KEY TO ISAM-IN-KEY
+               READ ISAM-COURSE-IN
+                   INVALID KEY
+                       MOVE 'COURSE NOT FOUND' TO WS-MSG
+                       DISPLAY SCR-CRSE-NAME
+                   NOT INVALID KEY
+                       DISPLAY SCR-TITLE-DATA
+                       PERFORM 200-CHECK-FOR-SCHED
+                       IF WS-HAS-SCHED EQUALS 'Y'
+                           MOVE 'COURSE HAS SECTIONS SCHEDULED'
+                               TO WS-MSG
+                           DISPLAY SCR-CRSE-NAME
+                       ELSE
+                           DISPLAY SCRN-CONFIRM
+                           ACCEPT  SCRN-CONFIRM
+                           IF WS-CONFIRM EQUALS 'Y' OR 'y'
+                               DELETE ISAM-COURSE-IN
+                                   INVALID KEY
+                                       MOVE 'UNABLE TO DELETE' TO WS-MSG
+                                   NOT INVALID KEY
+                                       STRING ISAM-IN-KEY ' DELETED'
+                                           INTO WS-MSG
+                               END-DELETE
+                           ELSE
+                               MOVE 'DELETE CANCELLED' TO WS-MSG
+                           END-IF
+                           DISPLAY SCR-CRSE-NAME
+                       END-IF
+               END-READ
+
+               DISPLAY SPACES AT LINE 14 COL 1
+               DISPLAY SPACE AT LINE 15 COL 1
+               DISPLAY SPACE AT LINE 16 COL 1
+
+               DISPLAY SCRN-ADD-ANOTHER
+               ACCEPT  SCRN-ADD-ANOTHER
+               PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
+                   MOVE 'PLEASE ENTER Y OR N' TO WS-MSG
+                   DISPLAY SCR-CRSE-NAME
+                   DISPLAY SCRN-ADD-ANOTHER
+                   ACCEPT  SCRN-ADD-ANOTHER
+               END-PERFORM
+           END-PERFORM.
+
+           CLOSE ISAM-COURSE-IN.
+           CLOSE ISAM-SCHED-IN.
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-CHECK-FOR-SCHED.
+      *    a course can have sections scheduled under any SEM/YR, so
+      *    this walks every SCHEDULE-MASTER row (not just one term)
+      *    looking for a SUBJ/CRSE match, the same LOW-VALUES/START/
+      *    READ NEXT full-table scan SCHED-CHANGE already uses for its
+      *    own cross-term conflict checks.
+           MOVE 'N' TO WS-HAS-SCHED
+           MOVE SPACES TO EOF-FLAG
+           MOVE LOW-VALUES TO ISAM-SCHD-KEY
+           MOVE LOW-VALUES TO CRN
+           START ISAM-SCHED-IN KEY IS NOT LESS THAN CRN-KEY
+               INVALID KEY
+                   MOVE 1 TO EOF-FLAG
+               NOT INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM UNTIL EOF OR WS-HAS-SCHED EQUALS 'Y'
+               READ ISAM-SCHED-IN NEXT RECORD
+                   AT END
+                       MOVE 1 TO EOF-FLAG
+                   NOT AT END
+                       IF SUBJ EQUALS WS-COURSE-SUBJ
+                           AND CRSE EQUALS WS-COURSE-CRSE
+                           MOVE 'Y' TO WS-HAS-SCHED
+                       END-IF
+               END-READ
+           END-PERFORM.
