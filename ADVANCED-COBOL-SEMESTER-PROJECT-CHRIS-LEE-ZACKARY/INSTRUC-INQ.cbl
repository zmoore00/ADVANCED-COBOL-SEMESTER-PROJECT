@@ -22,10 +22,14 @@
        FD  ISAM-INSTRUC-IN.
        01  ISAM-REC-IO.
            03  ISAM-IN-KEY.
-               05  ISAM-IO-ID   PIC 9999.
+               05  ISAM-IO-ID   PIC 9(6).
            03  FILLER       PIC X           VALUE SPACES.
            03  ISAM-IO-NAME PIC X(22).
-      *----------------------------------------------------------------- 
+           03  ISAM-IO-DEPT   PIC X(20)   VALUE SPACES.
+           03  ISAM-IO-OFFICE PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-PHONE  PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-EMAIL  PIC X(30)   VALUE SPACES.
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-DATE.
            05  WS-CURRENT-YEAR     PIC 9999.
@@ -47,9 +51,13 @@
                
        01  WS-REC.
            03  WS-KEY.
-               05  WS-INSTRUC-ID       PIC 9999        VALUE ZEROS.
+               05  WS-INSTRUC-ID       PIC 9(6)        VALUE ZEROS.
                05  WS-FILLER           PIC X           VALUE SPACES.
                05  WS-INSTRUC-NAME     PIC X(22)       VALUE SPACES.
+               05  WS-INSTRUC-DEPT     PIC X(20)       VALUE SPACES.
+               05  WS-INSTRUC-OFFICE   PIC X(10)       VALUE SPACES.
+               05  WS-INSTRUC-PHONE    PIC X(10)       VALUE SPACES.
+               05  WS-INSTRUC-EMAIL    PIC X(30)       VALUE SPACES.
       *----------------------------------------------------------------- 
        SCREEN SECTION.
        01  BLANK-SCREEN.
@@ -64,21 +72,29 @@
        01  SCR-INSTRUC-ID.
            03  LINE 07 COL 32 VALUE "INSTRUCTOR SEARCH".
            03  LINE 09 COL 32 VALUE 'INSTRUCTOR ID:'.
-           03  LINE 09 COL 48 PIC X(4) TO WS-INSTRUC-ID  AUTO.
+           03  LINE 09 COL 48 PIC X(6) TO WS-INSTRUC-ID  AUTO.
            03  LINE 12 COL 35                       VALUE '  (X=EXIT)'.
            03  LINE 13 COL 35 PIC X(40) FROM WS-MSG.
            
        01  SCRN-INSTRUC-DATA.
            03  LINE 09 COL 32                        
                                                 VALUE 'INSTRUCTOR ID: '.
-           03  LINE 09 COL 48 PIC X(4)  FROM WS-INSTRUC-ID.
+           03  LINE 09 COL 48 PIC X(6)  FROM WS-INSTRUC-ID.
            03  LINE 10 COL 35                      
                                                 VALUE '      NAME:'.
            03  LINE 10 COL 48 PIC X(22) FROM WS-INSTRUC-NAME
                                                            VALUE SPACES.
-           03  LINE 12 COL 30                        
+           03  LINE 11 COL 35                     VALUE '      DEPT:'.
+           03  LINE 11 COL 48 PIC X(20) FROM WS-INSTRUC-DEPT.
+           03  LINE 12 COL 35                     VALUE '    OFFICE:'.
+           03  LINE 12 COL 48 PIC X(10) FROM WS-INSTRUC-OFFICE.
+           03  LINE 13 COL 35                     VALUE '     PHONE:'.
+           03  LINE 13 COL 48 PIC X(10) FROM WS-INSTRUC-PHONE.
+           03  LINE 14 COL 35                     VALUE '     EMAIL:'.
+           03  LINE 14 COL 48 PIC X(30) FROM WS-INSTRUC-EMAIL.
+           03  LINE 17 COL 30
                                               VALUE'ENTER ANOTHER Y/N?'.
-           03  LINE 13 COL 45 PIC X TO WS-ANOTHER    AUTO.
+           03  LINE 18 COL 45 PIC X TO WS-ANOTHER    AUTO.
       *----------------------------------------------------------------- 
        PROCEDURE DIVISION.
        000-MAIN-MODULE.
@@ -101,6 +117,10 @@
                    NOT INVALID KEY
                        MOVE ISAM-IO-ID TO WS-INSTRUC-ID
                        MOVE ISAM-IO-NAME TO WS-INSTRUC-NAME
+                       MOVE ISAM-IO-DEPT TO WS-INSTRUC-DEPT
+                       MOVE ISAM-IO-OFFICE TO WS-INSTRUC-OFFICE
+                       MOVE ISAM-IO-PHONE TO WS-INSTRUC-PHONE
+                       MOVE ISAM-IO-EMAIL TO WS-INSTRUC-EMAIL
                        DISPLAY SCR-TITLE
                        DISPLAY SCRN-INSTRUC-DATA
                        ACCEPT WS-ANOTHER
