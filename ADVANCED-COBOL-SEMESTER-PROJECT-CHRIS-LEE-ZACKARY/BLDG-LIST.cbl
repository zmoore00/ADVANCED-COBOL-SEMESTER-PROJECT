@@ -23,7 +23,7 @@
        01  ISAM-REC-IN.
            03  ISAM-IN-KEY.
                05  ISAM-IN-BLDG PIC X(7).
-               05  ISAM-IN-ROOM PIC X(5).
+               05  ISAM-IN-ROOM PIC X(6).
            03  ISAM-IN-SEATS    PIC X(4).
       *----------------------------------------------------------------- 
        WORKING-STORAGE SECTION.
@@ -46,12 +46,29 @@
            03  WS-ANOTHER              PIC X       VALUE "Y".
            03  WS-EOF                  PIC X       VALUE "N".
            03  WS-CTR                  PIC 99      VALUE ZEROS.
-               
+           03  WS-SEATS-NUM            PIC 9(6)    VALUE ZEROS.
+           03  WS-CUR-BLDG             PIC X(7)    VALUE SPACES.
+           03  WS-BLDG-TOTAL           PIC 9(6)    VALUE ZEROS.
+           03  WS-GRAND-TOTAL          PIC 9(6)    VALUE ZEROS.
+           03  WS-FIRST-REC            PIC X       VALUE 'Y'.
+
        01  WS-REC.
            03  WS-KEY.
                05  WS-BLDG     PIC X(7)        VALUE SPACES.
-               05  WS-ROOM     PIC X(5)        VALUE SPACES.
+               05  WS-ROOM     PIC X(6)        VALUE SPACES.
            03  WS-SEATS        PIC X(4)        VALUE SPACES.
+
+       01  WS-SUBTOTAL-LINE.
+           03  FILLER                  PIC X(7)    VALUE SPACES.
+           03  FILLER                  PIC X(15)   VALUE
+               "   SUBTOTAL:   ".
+           03  WS-SUBTOTAL-OUT         PIC ZZZ,ZZ9.
+
+       01  WS-GRANDTOTAL-LINE.
+           03  FILLER                  PIC X(7)    VALUE SPACES.
+           03  FILLER                  PIC X(15)   VALUE
+               "GRAND TOTAL:   ".
+           03  WS-GRANDTOTAL-OUT       PIC ZZZ,ZZ9.
       *----------------------------------------------------------------- 
        SCREEN SECTION.
        01  BLANK-SCREEN.
@@ -82,6 +99,10 @@
                        PERFORM 100-DISPLAY
            END-PERFORM
 
+           PERFORM 200-BLDG-SUBTOTAL
+           MOVE WS-GRAND-TOTAL TO WS-GRANDTOTAL-OUT
+           DISPLAY WS-GRANDTOTAL-LINE
+
            CLOSE ISAM-BUILD-IN.
            EXIT PROGRAM.
            STOP RUN.
@@ -101,8 +122,25 @@
                DISPLAY SPACES
                MOVE 1 TO WS-CTR.
 
+               IF WS-FIRST-REC EQUALS 'N'
+                   AND ISAM-IN-BLDG NOT EQUAL WS-CUR-BLDG
+                   PERFORM 200-BLDG-SUBTOTAL
+               END-IF
+               MOVE 'N' TO WS-FIRST-REC
+               MOVE ISAM-IN-BLDG    TO WS-CUR-BLDG
+
                MOVE ISAM-IN-KEY     TO WS-KEY.
                MOVE ISAM-IN-SEATS   TO WS-SEATS.
+               MOVE ISAM-IN-SEATS   TO WS-SEATS-NUM.
+               ADD WS-SEATS-NUM     TO WS-BLDG-TOTAL.
+               ADD WS-SEATS-NUM     TO WS-GRAND-TOTAL.
 
                DISPLAY WS-REC.
 
+      *-----------------------------------------------------------------
+       200-BLDG-SUBTOTAL.
+           IF WS-FIRST-REC EQUALS 'N'
+               MOVE WS-BLDG-TOTAL TO WS-SUBTOTAL-OUT
+               DISPLAY WS-SUBTOTAL-LINE
+               MOVE ZEROS TO WS-BLDG-TOTAL
+           END-IF.
