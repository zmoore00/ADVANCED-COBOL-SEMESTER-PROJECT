@@ -22,7 +22,7 @@
        FD  ISAM-STUD-IN.
        01  ISAM-REC-IO.
            03  ISAM-STUD-KEY.
-               05  ISAM-IO-ID      PIC 9(4).
+               05  ISAM-IO-ID      PIC 9(6).
            03  FILLER              PIC X.
            03  ISAM-STUD-LNAME     PIC X(15).
            03  ISAM-SUTD-FNAME     PIC X(15).
@@ -33,6 +33,8 @@
            03  ISAM-STUD-WPHONE    PIC X(10).
            03  ISAM-STUD-GENDER    PIC X.
            03  ISAM-STUD-ACTIVE    PIC X.
+           03  ISAM-STUD-MAJOR     PIC X(20)   VALUE SPACES.
+           03  ISAM-STUD-HOLD      PIC X       VALUE 'N'.
       *----------------------------------------------------------------- 
        WORKING-STORAGE SECTION.
        01  WS-DATE.
@@ -59,7 +61,7 @@
        01  WS-REC.
            03  WS-LINE-1.
                05  WS-KEY.
-                   07  WS-STUD-ID       PIC 9999        VALUE 9999.
+                   07  WS-STUD-ID       PIC 9(6)        VALUE ZEROS.
                05  FILLER               PIC X.
                05  WS-STUD-LNAME        PIC X(15).
                05  WS-SUTD-FNAME        PIC X(15).
@@ -80,6 +82,8 @@
                    07  WS-STUD-WPHONE3  PIC X(4).
                05  WS-STUD-GENDER       PIC X.       
                05  WS-STUD-ACTIVE       PIC X.
+               05  WS-STUD-MAJOR        PIC X(20)    VALUE SPACES.
+               05  WS-STUD-HOLD         PIC X        VALUE SPACE.
       *----------------------------------------------------------------- 
        SCREEN SECTION.
        01  BLANK-SCREEN.
@@ -143,8 +147,10 @@
                    WS-STUD-CPHONE3' '
                    '('WS-STUD-WPHONE1')'WS-STUD-WPHONE2'-'
                    WS-STUD-WPHONE3'  '
-                   WS-STUD-GENDER' '   
-                   WS-STUD-ACTIVE
-                   
+                   WS-STUD-GENDER' '
+                   WS-STUD-ACTIVE' '
+                   WS-STUD-MAJOR' '
+                   WS-STUD-HOLD
+
                DISPLAY BLANK-LINE.
 
