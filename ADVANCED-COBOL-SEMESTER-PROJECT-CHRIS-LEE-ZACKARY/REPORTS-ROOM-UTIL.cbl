@@ -0,0 +1,260 @@
+      ******************************************************************
+      *PROGRAM : REPORTS-ROOM-UTIL.CBL                                 *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 2/17/2015                                             *
+      *ABSTRACT: This program lists room/seat utilization for a SEM/YR *
+      *          by joining SCHEDULE-MASTER, BUILDING-ISAM and REG-ISAM*
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTS-ROOM-UTIL INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ISAM-SCHED-IN ASSIGN TO
+                              "../SCHEDULE-MASTER.DAT"
+                          ORGANIZATION  IS INDEXED
+                          ACCESS        IS DYNAMIC
+                          RECORD KEY    IS CRN-KEY=ISAM-IN-KEY CRN
+                          FILE STATUS   IS WS-STAT.
+
+           SELECT ISAM-BLDG-IO ASSIGN TO "../BUILDING-ISAM.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS ISAM-IO-KEY
+                               FILE STATUS   IS WS-STAT2.
+
+           SELECT OPTIONAL ISAM-REG-IO   ASSIGN TO "../REG-ISAM.DAT"
+                                ORGANIZATION  IS INDEXED
+                                ACCESS        IS DYNAMIC
+                                RECORD KEY    IS REG-IO-KEY
+                                ALTERNATE KEY IS REG-CRN-KEY=
+                                   REG-IO-SEM, REG-IO-YR, REG-IO-CRN
+                                   WITH DUPLICATES
+                                FILE STATUS   IS WS-STAT3.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-SCHED-IN.
+       01  SCHED-REC-IN.
+           03  ISAM-IN-KEY.
+               05  YEAR            PIC XXXX.
+               05  SEMESTER        PIC XX.
+           03  CRN                 PIC X(6).
+           03  SUBJ                PIC X(5).
+           03  CRSE                PIC X(6).
+           03  TIME-DAY            PIC X(20).
+           03  BLDG                PIC X(7).
+           03  ROOM                PIC X(6).
+           03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
+
+       FD  ISAM-BLDG-IO.
+       01  BLDG-REC-IO.
+           03  ISAM-IO-KEY.
+               05  ISAM-IO-BLDG PIC X(7).
+               05  ISAM-IO-ROOM PIC X(6).
+           03  ISAM-IO-SEATS    PIC X(4).
+
+       FD  ISAM-REG-IO.
+       01  REG-REC-IO.
+           03  REG-IO-KEY.
+               05  REG-IO-SEM     PIC X(2).
+               05  REG-IO-YR      PIC X(4).
+               05  REG-IO-CRN     PIC X(6).
+               05  REG-IO-STUD-ID PIC 9(6).
+           03  REG-IO-GRADE       PIC X.
+           03  REG-IO-STATUS       PIC X.
+           03  REG-IO-WL-SEQ       PIC 9(2).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-DATE.
+           05  WS-CURRENT-YEAR     PIC 9999.
+           05  WS-CURRENT-MONTH    PIC 99.
+           05  WS-CURRENT-DAY      PIC 99.
+       01  DISPLAY-DATE.
+           03  MONTH-DISPLAY       PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  DAY-DISPLAY         PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  YEAR-DISPLAY        PIC 9999.
+
+       01  MISC-VARS.
+           03  Y                       PIC 99      VALUE 13.
+           03  WS-MSG                  PIC X(40)   VALUE SPACES.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-STAT2                PIC XX      VALUE SPACES.
+           03  WS-STAT3                PIC XX      VALUE SPACES.
+           03  WS-CONT                 PIC X       VALUE 'Y'.
+           03  WS-SEATS-NUM            PIC 9(4)    VALUE ZEROS.
+           03  WS-REG-COUNT            PIC 9(4)    VALUE ZEROS.
+           03  EOF-FLAG                PIC X       VALUE SPACES.
+               88 EOF        VALUE '1'.
+           03  EOF-FLAG2               PIC X       VALUE SPACES.
+               88 EOF2       VALUE '1'.
+
+       01  WS-REC.
+           03  WS-KEY.
+               05  WS-SEM      PIC X(2)        VALUE SPACES.
+               05  WS-YR       PIC X(4)        VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  SCR-TITLE.
+           03  BLANK SCREEN.
+           03  LINE 1 COL 1  VALUE "REPORTS-ROOM-UTIL".
+           03  LINE 1 COL 37 VALUE "UAFS".
+           03  LINE 1 COL 71 FROM DISPLAY-DATE.
+           03  LINE 07 COL 28 VALUE "ROOM UTILIZATION REPORT".
+
+       01  SCRN-SEM-REQ.
+           03  LINE 09 COL 35                       VALUE '    SEM/YR:'.
+           03  LINE 09 COL 46 PIC X(2)  TO WS-SEM   AUTO.
+           03  LINE 09 COL 48 VALUE '/'.
+           03  LINE 09 COL 49 PIC X(4)  TO WS-YR   AUTO.
+           03  LINE 11 COL 35 PIC X(40) FROM WS-MSG.
+
+       01  SCRN-ADD-ANOTHER.
+           03 SCRN-ADD-ANR-1 COL 33  VALUE 'CHECK ANOTHER TERM?:'.
+           03 SCRN-ADD-ANR-2 COL 33  VALUE '(Y/N)'.
+           03 SCRN-ADD-ANR-3 COL 59  PIC X  TO WS-CONT AUTO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+
+           OPEN INPUT ISAM-SCHED-IN.
+           OPEN INPUT ISAM-BLDG-IO.
+           OPEN INPUT ISAM-REG-IO.
+
+           DISPLAY BLANK-SCREEN
+           PERFORM UNTIL WS-CONT='n' OR 'N'
+               MOVE SPACES TO WS-MSG
+               MOVE 13     TO Y
+               DISPLAY SCR-TITLE
+               DISPLAY SCRN-SEM-REQ
+               ACCEPT  SCRN-SEM-REQ
+               DISPLAY 'BLDG   ROOM  SEATS  REG''D  STATUS'
+                   AT LINE 12 COL 28
+               PERFORM 200-LIST-ROOMS
+               DISPLAY SPACES
+               ADD 2 TO Y
+               DISPLAY 'CHECK ANOTHER TERM?:' AT LINE Y COL 35
+               ADD 1 TO Y
+               DISPLAY '(Y/N)'         AT LINE Y COL 35
+               SUBTRACT 1 FROM Y
+               ACCEPT  WS-CONT AT LINE Y COL 59 AUTO
+               SUBTRACT 1 FROM Y
+               PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
+                   DISPLAY SPACES AT LINE Y COL 1
+                   DISPLAY 'PLEASE ENTER Y OR N' AT LINE Y COL 35
+                   ADD 1 TO Y
+                   DISPLAY SPACES AT LINE Y COL 1
+                   DISPLAY 'CHECK ANOTHER TERM?:' AT LINE Y COL 35
+                   ADD 1 TO Y
+                   DISPLAY SPACES AT LINE Y COL 1
+                   DISPLAY '(Y/N)'         AT LINE Y COL 35
+                   SUBTRACT 1 FROM Y
+                   ACCEPT  WS-CONT AT LINE Y COL 59 AUTO
+                   SUBTRACT 1 FROM Y
+               END-PERFORM
+
+           END-PERFORM.
+
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-LIST-ROOMS.
+           MOVE WS-SEM TO SEMESTER
+           MOVE WS-YR  TO YEAR
+           MOVE LOW-VALUES TO CRN
+           START ISAM-SCHED-IN KEY IS NOT LESS THAN CRN-KEY
+               INVALID KEY
+                   MOVE 1 TO EOF-FLAG
+               NOT INVALID KEY
+                   MOVE SPACES TO EOF-FLAG
+           END-START
+           PERFORM UNTIL EOF
+               READ ISAM-SCHED-IN NEXT RECORD
+                   AT END
+                       MOVE 1 TO EOF-FLAG
+                   NOT AT END
+                       IF YEAR NOT EQUAL WS-YR
+                           OR SEMESTER NOT EQUAL WS-SEM
+                           MOVE 1 TO EOF-FLAG
+                       ELSE
+                           PERFORM 300-PRINT-ROOM-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       300-PRINT-ROOM-LINE.
+           IF Y > 20
+               DISPLAY 'MORE - PRESS ENTER' AT LINE 23 COL 35
+               ACCEPT WS-MSG AT LINE 23 COL 55
+               DISPLAY BLANK-SCREEN
+               DISPLAY SCR-TITLE
+               MOVE 13 TO Y
+           END-IF
+
+           MOVE BLDG TO ISAM-IO-BLDG
+           MOVE ROOM TO ISAM-IO-ROOM
+           MOVE ZEROS TO WS-SEATS-NUM
+           READ ISAM-BLDG-IO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ISAM-IO-SEATS TO WS-SEATS-NUM
+           END-READ
+
+           PERFORM 400-COUNT-REG
+
+           DISPLAY BLDG " " ROOM AT LINE Y COL 28
+           DISPLAY WS-SEATS-NUM AT LINE Y COL 42
+           DISPLAY WS-REG-COUNT AT LINE Y COL 50
+           IF WS-SEATS-NUM > 0
+               AND WS-REG-COUNT NOT LESS THAN WS-SEATS-NUM
+               DISPLAY 'FULL' AT LINE Y COL 58
+           ELSE
+               DISPLAY 'OPEN' AT LINE Y COL 58
+           END-IF
+           ADD 1 TO Y.
+      *-----------------------------------------------------------------
+       400-COUNT-REG.
+           MOVE ZEROS TO WS-REG-COUNT
+           MOVE WS-SEM TO REG-IO-SEM
+           MOVE WS-YR  TO REG-IO-YR
+           MOVE CRN    TO REG-IO-CRN
+           READ ISAM-REG-IO KEY IS REG-CRN-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF REG-IO-STATUS NOT EQUAL 'W'
+                       ADD 1 TO WS-REG-COUNT
+                   END-IF
+                   MOVE SPACES TO EOF-FLAG2
+                   PERFORM UNTIL EOF2
+                       READ ISAM-REG-IO NEXT RECORD
+                           AT END
+                               MOVE 1 TO EOF-FLAG2
+                           NOT AT END
+                               IF REG-IO-SEM NOT EQUAL WS-SEM
+                                   OR REG-IO-YR NOT EQUAL WS-YR
+                                   OR REG-IO-CRN NOT EQUAL CRN
+                                   MOVE 1 TO EOF-FLAG2
+                               ELSE
+                                   IF REG-IO-STATUS NOT EQUAL 'W'
+                                       ADD 1 TO WS-REG-COUNT
+                                   END-IF
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-READ.
