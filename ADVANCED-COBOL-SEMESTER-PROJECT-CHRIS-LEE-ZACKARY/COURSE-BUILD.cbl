@@ -10,71 +10,96 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT COURSE-01-MST-IN    ASSIGN TO "../201501schedule.TXT"
+           SELECT COURSE-01-MST-IN    ASSIGN TO WS-TERM1-FILE
                                    ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT COURSE-05-MST-IN    ASSIGN TO "../201405schedule.TXT"
+           SELECT COURSE-05-MST-IN    ASSIGN TO WS-TERM2-FILE
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COURSE-03-MST-IN    ASSIGN TO WS-TERM3-FILE
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COURSE-04-MST-IN    ASSIGN TO WS-TERM4-FILE
                                    ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SORT-WORK        ASSIGN TO "SORT-WORK.TXT".
                                                    
-           SELECT COURSE-MST-OUT   ASSIGN TO "../COURSE-MASTER.TXT"
-                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COURSE-MST-OUT   ASSIGN TO "../COURSE-MASTER.DAT"
+                                   ORGANIZATION  IS INDEXED
+                                   ACCESS        IS RANDOM
+                                   RECORD KEY    IS COURSE-KEY-OUT
+                                   FILE STATUS   IS WS-OUT-STATUS.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
        FD COURSE-01-MST-IN.
        01  COURSE-01-RECI.
            05  FILLER             PIC X(6)         VALUE SPACES.
-           05  COURSE-01-SUBJ-IN   PIC X(4).
+           05  COURSE-01-SUBJ-IN   PIC X(5).
       *         10  CSUBJ-01-PRE   PIC X(2).
       *         10  CSUBJ-01-SUF   PIC X(2).
-           05  FILLER             PIC X            VALUE SPACE.
-           05  COURSE-01-CRSE-IN   PIC X(4).
+           05  COURSE-01-CRSE-IN   PIC X(6).
       *         10  CCRSE-01-PRE   PIC X(3).
       *         10  CCRSE-01-SUF   PIC X(1).
-           05  FILLER             PIC X(6)         VALUE SPACES.
+           05  FILLER             PIC X(4)         VALUE SPACES.
            05  COURSE-01-TITLE-IN    PIC X(30).
            05  FILLER             PIC X(6)         VALUE SPACES.
            05  COURSE-01-CREDITS-IN  PIC X(3).
-           
+
        FD COURSE-05-MST-IN.
        01  COURSE-05-RECI.
            05  FILLER             PIC X(6)         VALUE SPACES.
-           05  COURSE-05-SUBJ-IN   PIC X(4).
+           05  COURSE-05-SUBJ-IN   PIC X(5).
       *         10  CSUBJ-05-PRE   PIC X(2).
-      *         10  CSUBJ-05-SUF   PIC X(2).           
-           05  FILLER             PIC X            VALUE SPACE.
-           05  COURSE-05-CRSE-IN   PIC X(4).
+      *         10  CSUBJ-05-SUF   PIC X(2).
+           05  COURSE-05-CRSE-IN   PIC X(6).
       *         10  CCRSE-01-PRE   PIC X(3).
-      *         10  CCRSE-01-SUF   PIC X(1).           
-           05  FILLER             PIC X(6)         VALUE SPACES.
+      *         10  CCRSE-01-SUF   PIC X(1).
+           05  FILLER             PIC X(4)         VALUE SPACES.
            05  COURSE-05-TITLE-IN    PIC X(30).
            05  FILLER             PIC X(6)         VALUE SPACES.
-           05  COURSE-05-CREDITS-IN  PIC X(3).           
-       
+           05  COURSE-05-CREDITS-IN  PIC X(3).
+
+       FD COURSE-03-MST-IN.
+       01  COURSE-03-RECI.
+           05  FILLER             PIC X(6)         VALUE SPACES.
+           05  COURSE-03-SUBJ-IN   PIC X(5).
+           05  COURSE-03-CRSE-IN   PIC X(6).
+           05  FILLER             PIC X(4)         VALUE SPACES.
+           05  COURSE-03-TITLE-IN    PIC X(30).
+           05  FILLER             PIC X(6)         VALUE SPACES.
+           05  COURSE-03-CREDITS-IN  PIC X(3).
+
+       FD COURSE-04-MST-IN.
+       01  COURSE-04-RECI.
+           05  FILLER             PIC X(6)         VALUE SPACES.
+           05  COURSE-04-SUBJ-IN   PIC X(5).
+           05  COURSE-04-CRSE-IN   PIC X(6).
+           05  FILLER             PIC X(4)         VALUE SPACES.
+           05  COURSE-04-TITLE-IN    PIC X(30).
+           05  FILLER             PIC X(6)         VALUE SPACES.
+           05  COURSE-04-CREDITS-IN  PIC X(3).
+
        SD SORT-WORK.
        01 SORT-REC.
-           05  SORT-SUBJ           PIC X(4).
-           05  FILLER              PIC X            VALUE SPACE.
-           05  SORT-CRSE           PIC X(4).
+           05  SORT-SUBJ           PIC X(5).
+           05  SORT-CRSE           PIC X(6).
            05  FILLER              PIC X            VALUE SPACE.
            05  SORT-TITLE          PIC X(30).
            05  FILLER              PIC X            VALUE SPACE.
            05  SORT-CREDITS        PIC X(3).
-           05  FILLER              PIC X(36)        VALUE SPACE.
+           05  FILLER              PIC X(34)        VALUE SPACE.
         
            
            
        FD COURSE-MST-OUT.
        01  COURSE-REC.
-           05  COURSE-COURSE-COMBINE.
-               10  COURSE-SUBJ-OUT PIC X(4).
-               10  FILLER              PIC X            VALUE SPACE.
-               10  COURSE-CRSE-OUT PIC X(4).
-               10  FILLER              PIC X            VALUE SPACE.
+           05  COURSE-KEY-OUT.
+               10  COURSE-SUBJ-OUT PIC X(5).
+               10  COURSE-CRSE-OUT PIC X(6).
+           05  FILLER              PIC X                VALUE SPACE.
            05  COURSE-TITLE-OUT    PIC X(30).
            05  FILLER              PIC X                VALUE SPACE.
            05  COURSE-CREDITS-OUT  PIC X(3).
-           05  FILLER              PIC X(36)            VALUE SPACE.
+           05  FILLER              PIC X                VALUE SPACE.
+           05  COURSE-PREREQ-OUT   PIC X(6)             VALUE SPACES.
+           05  FILLER              PIC X(27)            VALUE SPACE.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-DATE.
@@ -89,12 +114,27 @@
            03  YEAR-DISPLAY        PIC 9999.       
        
        01  WS-EXIT                 PIC X           VALUE 'N'.
-       
-       01  WS-TITLE-COMP           PIC X(30).
-       
+       01  WS-OUT-STATUS            PIC XX.
+       01  WS-TERM1-FILE           PIC X(25)       VALUE
+               "../201501schedule.TXT".
+       01  WS-TERM2-FILE           PIC X(25)       VALUE
+               "../201405schedule.TXT".
+       01  WS-TERM3-FILE           PIC X(25)       VALUE SPACES.
+       01  WS-TERM4-FILE           PIC X(25)       VALUE SPACES.
+       01  WS-BACKUP-CMD           PIC X(80)       VALUE
+           "cp -f ../COURSE-MASTER.DAT ../COURSE-MASTER.DAT.BAK
+      -    " 2>/dev/null".
+
+       01  WS-KEY-COMP.
+           05  WS-SUBJ-COMP        PIC X(5)        VALUE SPACES.
+           05  WS-CRSE-COMP        PIC X(6)        VALUE SPACES.
+
        01  WS-VARS.
            05  WS-EOF            PIC X           VALUE 'N'.
-               88  EOF                         VALUE 'Y'.       
+               88  EOF                         VALUE 'Y'.
+
+       01  WS-REJ-COUNT            PIC 9(4)        VALUE ZEROS.
+       01  WS-REJ-DISPLAY          PIC ZZZ9.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  SCR-TITLE.
@@ -103,9 +143,23 @@
            03  LINE 1 COL 37 VALUE "UAFS".
            03  LINE 1 COL 71 FROM  DISPLAY-DATE.
            
+       01  SCRN-TERM-REQ.
+           03  LINE 07 COL 25 VALUE "TERM 1 SOURCE FILE:".
+           03  LINE 07 COL 46 PIC X(25) TO WS-TERM1-FILE AUTO.
+           03  LINE 09 COL 25 VALUE "TERM 2 SOURCE FILE:".
+           03  LINE 09 COL 46 PIC X(25) TO WS-TERM2-FILE AUTO.
+           03  LINE 11 COL 25 VALUE "TERM 3 SOURCE FILE:".
+           03  LINE 11 COL 46 PIC X(25) TO WS-TERM3-FILE AUTO.
+           03  LINE 13 COL 25 VALUE "TERM 4 SOURCE FILE:".
+           03  LINE 13 COL 46 PIC X(25) TO WS-TERM4-FILE AUTO.
+           03  LINE 20 COL 25 VALUE "ENTER TO ACCEPT OR TYPE OVER".
+           03  LINE 22 COL 25 VALUE "(LEAVE TERM 3/4 BLANK IF UNUSED)".
+
        01  SCR-INFO.
            03  LINE 10 COL 28 VALUE "COURSE-MASTER CREATED".
-       
+           03  LINE 12 COL 28 VALUE "ROWS REJECTED (BAD DATA):".
+           03  LINE 12 COL 55 PIC ZZZ9 FROM WS-REJ-DISPLAY.
+
        01  EXIT-SCREEN.
            03  LINE 20 COL 33 "CONFIRM EXIT (Y/N)".
            03  LINE 20 COL 31 PIC X TO WS-EXIT AUTO.
@@ -115,24 +169,29 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        000-MAIN.
-           OPEN INPUT COURSE-01-MST-IN.
-           OPEN INPUT COURSE-05-MST-IN.
-           OPEN OUTPUT COURSE-MST-OUT.
-           
            MOVE FUNCTION CURRENT-DATE TO WS-DATE
            MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
            MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
            MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
-           
+
            DISPLAY BLANK-SCREEN.
            DISPLAY SCR-TITLE.
-           
+           DISPLAY SCRN-TERM-REQ.
+           ACCEPT SCRN-TERM-REQ.
+
+           CALL "SYSTEM" USING WS-BACKUP-CMD.
+
+           OPEN INPUT COURSE-01-MST-IN.
+           OPEN INPUT COURSE-05-MST-IN.
+           OPEN OUTPUT COURSE-MST-OUT.
+
            SORT SORT-WORK
-                ON ASCENDING KEY SORT-SUBJ
+                ON ASCENDING KEY SORT-SUBJ SORT-CRSE
                 INPUT  PROCEDURE 100-FILE-IN
                 OUTPUT PROCEDURE 200-FILE-OUT
-                
-                
+
+               MOVE WS-REJ-COUNT TO WS-REJ-DISPLAY
+               DISPLAY SCR-INFO
                DISPLAY EXIT-SCREEN
                ACCEPT EXIT-SCREEN                
       *     DISPLAY "PROGRAM TERMINATED".
@@ -161,11 +220,13 @@
                            MOVE COURSE-01-CRSE-IN      TO SORT-CRSE
                            MOVE COURSE-01-TITLE-IN     TO SORT-TITLE
                            MOVE COURSE-01-CREDITS-IN   TO SORT-CREDITS
-                           RELEASE SORT-REC   
-                   END-IF        
+                           RELEASE SORT-REC
+                       ELSE
+                           ADD 1 TO WS-REJ-COUNT
+                   END-IF
                END-READ
            END-PERFORM.
-           
+
            MOVE 'N' TO WS-EOF
            PERFORM UNTIL EOF
                READ COURSE-05-MST-IN
@@ -180,10 +241,62 @@
                            MOVE COURSE-05-TITLE-IN     TO SORT-TITLE
                            MOVE COURSE-05-CREDITS-IN   TO SORT-CREDITS
                            RELEASE SORT-REC
-                   END-IF               
+                       ELSE
+                           ADD 1 TO WS-REJ-COUNT
+                   END-IF
 
                END-READ
-           END-PERFORM.               
+           END-PERFORM.
+
+           IF WS-TERM3-FILE NOT EQUAL SPACES
+               OPEN INPUT COURSE-03-MST-IN
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL EOF
+                   READ COURSE-03-MST-IN
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF COURSE-03-SUBJ-IN(1:2) IS ALPHABETIC
+                           AND COURSE-03-CRSE-IN(1:3) IS NUMERIC
+                           THEN
+                               MOVE COURSE-03-SUBJ-IN    TO SORT-SUBJ
+                               MOVE COURSE-03-CRSE-IN    TO SORT-CRSE
+                               MOVE COURSE-03-TITLE-IN   TO SORT-TITLE
+                               MOVE COURSE-03-CREDITS-IN
+                                   TO SORT-CREDITS
+                               RELEASE SORT-REC
+                           ELSE
+                               ADD 1 TO WS-REJ-COUNT
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE COURSE-03-MST-IN
+           END-IF.
+
+           IF WS-TERM4-FILE NOT EQUAL SPACES
+               OPEN INPUT COURSE-04-MST-IN
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL EOF
+                   READ COURSE-04-MST-IN
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF COURSE-04-SUBJ-IN(1:2) IS ALPHABETIC
+                           AND COURSE-04-CRSE-IN(1:3) IS NUMERIC
+                           THEN
+                               MOVE COURSE-04-SUBJ-IN    TO SORT-SUBJ
+                               MOVE COURSE-04-CRSE-IN    TO SORT-CRSE
+                               MOVE COURSE-04-TITLE-IN   TO SORT-TITLE
+                               MOVE COURSE-04-CREDITS-IN
+                                   TO SORT-CREDITS
+                               RELEASE SORT-REC
+                           ELSE
+                               ADD 1 TO WS-REJ-COUNT
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE COURSE-04-MST-IN
+           END-IF.
       *-----------------------------------------------------------------
        200-FILE-OUT.
            MOVE 'N' TO WS-EOF
@@ -192,14 +305,21 @@
                AT END
                    MOVE 'Y' TO WS-EOF
                NOT AT END
-                   MOVE SORT-REC TO COURSE-REC
-                   IF SORT-TITLE IS NOT EQUAL WS-TITLE-COMP
+                   IF SORT-SUBJ IS NOT EQUAL WS-SUBJ-COMP
+                       OR SORT-CRSE IS NOT EQUAL WS-CRSE-COMP
+                       MOVE SORT-SUBJ     TO COURSE-SUBJ-OUT
+                       MOVE SORT-CRSE     TO COURSE-CRSE-OUT
+                       MOVE SORT-TITLE    TO COURSE-TITLE-OUT
+                       MOVE SORT-CREDITS  TO COURSE-CREDITS-OUT
                        WRITE COURSE-REC
+                           INVALID KEY
+                               CONTINUE
+                       END-WRITE
                    END-IF
-                   MOVE SORT-TITLE TO WS-TITLE-COMP
-         
+                   MOVE SORT-SUBJ TO WS-SUBJ-COMP
+                   MOVE SORT-CRSE TO WS-CRSE-COMP
                END-RETURN
-           END-PERFORM.    
+           END-PERFORM.
                        
        
        
