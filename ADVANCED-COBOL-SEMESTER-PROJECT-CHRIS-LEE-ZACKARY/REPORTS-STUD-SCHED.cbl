@@ -30,7 +30,11 @@
                                    REG-IO-SEM, REG-IO-YR, REG-IO-CRN
                                    WITH DUPLICATES
                                 FILE STATUS   IS WS-STAT.
-      *----------------------------------------------------------------- 
+
+       SELECT STUD-SCHED-OUT ASSIGN TO "../STUD-SCHED.OUT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-OUT-STAT.
+      *-----------------------------------------------------------------
        DATA DIVISION.
       *----------------------------------------------------------------- 
        FILE SECTION.
@@ -39,25 +43,30 @@
            03  ISAM-IN-KEY.
                05  YEAR            PIC XXXX.
                05  SEMESTER        PIC XX.
-           03  CRN                 PIC X(4).
-           03  FILLER              PIC X           VALUE SPACES.
+           03  CRN                 PIC X(6).
            03  SUBJ                PIC X(5).
-           03  CRSE                PIC X(5).
+           03  CRSE                PIC X(6).
            03  TIME-DAY            PIC X(20).
            03  BLDG                PIC X(7).
            03  ROOM                PIC X(6).
            03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
            
        FD  ISAM-REG-IO.
        01  REG-REC-IO.
            03  REG-IO-KEY.
                05  REG-IO-SEM     PIC X(2).
                05  REG-IO-YR      PIC X(4).
-               05  REG-IO-CRN     PIC X(4).
-               05  REG-IO-STUD-ID PIC 9(4).
-           
-           
-      *----------------------------------------------------------------- 
+               05  REG-IO-CRN     PIC X(6).
+               05  REG-IO-STUD-ID PIC 9(6).
+           03  REG-IO-GRADE       PIC X.
+           03  REG-IO-STATUS       PIC X.
+           03  REG-IO-WL-SEQ       PIC 9(2).
+
+       FD  STUD-SCHED-OUT.
+       01  STUD-SCHED-LINE         PIC X(80).
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-DATE.
            05  WS-CURRENT-YEAR     PIC 9999.
@@ -76,18 +85,33 @@
            03  WS-STAT                 PIC XX      VALUE SPACES.
            03  CONT-FLAG               PIC X       VALUE 'Y'.
            03  WS-STAT3                PIC XX      VALUE SPACES.
+           03  WS-OUT-STAT             PIC XX      VALUE SPACES.
            03  WS-CONT                 PIC X       VALUE 'Y'.
            03  EOF-FLAG                PIC X.
                88 EOF        VALUE '1'.
-           03  WS-COUNT                PIC 9       VALUE 0.
-           
+
        01  WS-REC.
            03  WS-KEY.
                05  WS-SEM      PIC X(2)        VALUE SPACES.
                05  WS-YR       PIC X(4)        VALUE SPACES.
-               05  WS-CRN      PIC X(4)        VALUE SPACES.
-               05  WS-STU-ID   PIC X(4)        VALUE ZEROS.
-      *----------------------------------------------------------------- 
+               05  WS-CRN      PIC X(6)        VALUE SPACES.
+               05  WS-STU-ID   PIC X(6)        VALUE ZEROS.
+
+       01  SS-LINE-OUT.
+           03  SS-STUD-ID          PIC X(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  SS-CRN              PIC X(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  SS-SUBJ             PIC X(5).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  SS-CRSE             PIC X(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  SS-TIME-DAY         PIC X(20).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  SS-BLDG             PIC X(7).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  SS-ROOM             PIC X(6).
+      *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLANK-SCREEN.
            03  BLANK SCREEN.
@@ -107,7 +131,7 @@
            
        01  SCRN-STUD-ID-REQ.
            03  LINE 11 COL 35                       VALUE 'STUDENT ID:'.
-           03  LINE 11 COL 46 PIC X(4)  TO WS-STU-ID AUTO.
+           03  LINE 11 COL 46 PIC X(6)  TO WS-STU-ID AUTO.
            
        01  SCRN-ADD-ANOTHER.
            03  LINE 14 COL 33                     VALUE 'ADD ANOTHER?:'.
@@ -143,34 +167,46 @@
                    MOVE REG-IO-SEM TO SEMESTER
                    MOVE REG-IO-YR TO YEAR
                    MOVE REG-IO-CRN TO CRN
+                  OPEN OUTPUT STUD-SCHED-OUT
+                  IF REG-IO-STATUS NOT EQUAL 'W'
                   READ ISAM-SCHED-IN
                       INVALID KEY
                           MOVE 'BAD RECORD' TO WS-MSG
                       NOT INVALID KEY
                           DISPLAY SCHED-REC-IN
+                          PERFORM 200-WRITE-SCHED-LINE
                   END-READ
-                  PERFORM UNTIL WS-COUNT EQUALS 8
-                      
+                  END-IF
+                  MOVE SPACES TO EOF-FLAG
+                  PERFORM UNTIL EOF
                        READ ISAM-REG-IO NEXT RECORD
                            AT END
                                MOVE 1 TO EOF-FLAG
-                               
                            NOT AT END
-                               MOVE REG-IO-SEM TO SEMESTER
-                               MOVE REG-IO-YR TO YEAR
-                               MOVE REG-IO-CRN TO CRN
-                               
-                               READ ISAM-SCHED-IN
-                                   INVALID KEY
-                                       MOVE 'BAD RECORD' TO WS-MSG
-                                   NOT INVALID KEY
-                                       DISPLAY SCHED-REC-IN
-                                       DISPLAY 'END'
-                                       ACCEPT WS-MSG
-                               END-READ
+                               IF REG-IO-SEM NOT EQUAL WS-SEM
+                                   OR REG-IO-YR NOT EQUAL WS-YR
+                                   OR REG-IO-STUD-ID NOT EQUAL WS-STU-ID
+                                   MOVE 1 TO EOF-FLAG
+                               ELSE
+                                   IF REG-IO-STATUS NOT EQUAL 'W'
+                                   MOVE REG-IO-SEM TO SEMESTER
+                                   MOVE REG-IO-YR TO YEAR
+                                   MOVE REG-IO-CRN TO CRN
+
+                                   READ ISAM-SCHED-IN
+                                       INVALID KEY
+                                           MOVE 'BAD RECORD' TO WS-MSG
+                                       NOT INVALID KEY
+                                           DISPLAY SCHED-REC-IN
+                                           PERFORM 200-WRITE-SCHED-LINE
+                                           DISPLAY 'END'
+                                           ACCEPT WS-MSG
+                                   END-READ
+                                   END-IF
+                               END-IF
                        END-READ
-                       ADD 1 TO WS-COUNT GIVING WS-COUNT
                   END-PERFORM
+                  CLOSE STUD-SCHED-OUT
                END-READ
                    DISPLAY SPACES
                       DISPLAY REG-IO-SEM, REG-IO-YR, REG-IO-STUD-ID
@@ -182,5 +218,19 @@
                    DISPLAY SCRN-ADD-ANOTHER
                    ACCEPT  SCRN-ADD-ANOTHER
                END-PERFORM
-               
-           END-PERFORM.
\ No newline at end of file
+
+           END-PERFORM.
+
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-WRITE-SCHED-LINE.
+           MOVE WS-STU-ID      TO SS-STUD-ID
+           MOVE CRN            TO SS-CRN
+           MOVE SUBJ           TO SS-SUBJ
+           MOVE CRSE           TO SS-CRSE
+           MOVE TIME-DAY       TO SS-TIME-DAY
+           MOVE BLDG           TO SS-BLDG
+           MOVE ROOM           TO SS-ROOM
+           MOVE SS-LINE-OUT    TO STUD-SCHED-LINE
+           WRITE STUD-SCHED-LINE.
