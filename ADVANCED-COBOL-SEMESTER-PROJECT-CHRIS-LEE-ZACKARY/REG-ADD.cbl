@@ -19,13 +19,32 @@
                                    WITH DUPLICATES
                                FILE STATUS   IS WS-STAT3.
                                
-           SELECT ISAM-STUD-IN  ASSIGN TO "../STUDENT-MASTER.DAT"     
+           SELECT ISAM-STUD-IN  ASSIGN TO "../STUDENT-MASTER.DAT"
                                 ORGANIZATION  IS INDEXED
-                                ACCESS        IS RANDOM    
+                                ACCESS        IS RANDOM
                                 RECORD KEY    IS ISAM-STUD-KEY
                                 FILE STATUS   IS WS-STAT2.
-           
-           SELECT OPTIONAL ISAM-REG-IO   ASSIGN TO "../REG-ISAM.DAT"            
+
+           SELECT ISAM-BLDG-IO ASSIGN TO "../BUILDING-ISAM.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS ISAM-IO-KEY
+                               FILE STATUS   IS WS-STAT4.
+
+           SELECT ISAM-COURSE-IN ASSIGN TO "../COURSE-MASTER.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS ISAM-CRSE-KEY
+                               FILE STATUS   IS WS-STAT5.
+
+           SELECT OPTIONAL ISAM-SEM-IN ASSIGN TO
+                                   "../SEMESTER-MASTER.DAT"
+                                ORGANIZATION  IS INDEXED
+                                ACCESS        IS RANDOM
+                                RECORD KEY    IS ISAM-SEM-KEY
+                                FILE STATUS   IS WS-STAT6.
+
+           SELECT OPTIONAL ISAM-REG-IO   ASSIGN TO "../REG-ISAM.DAT"
                                 ORGANIZATION  IS INDEXED
                                 ACCESS        IS DYNAMIC  
                                 RECORD KEY    IS REG-IO-KEY
@@ -44,7 +63,7 @@
        FD  ISAM-STUD-IN.
        01  STUD-REC-IN.
            03  ISAM-STUD-KEY.
-               05  ISAM-IO-ID      PIC 9(4).
+               05  ISAM-IO-ID      PIC 9(6).
            03  FILLER              PIC X.
            03  ISAM-STUD-LNAME     PIC X(15).
            03  ISAM-SUTD-FNAME     PIC X(15).
@@ -55,28 +74,61 @@
            03  ISAM-STUD-WPHONE    PIC X(10).
            03  ISAM-STUD-GENDER    PIC X.
            03  ISAM-STUD-ACTIVE    PIC X.
-           
+           03  ISAM-STUD-MAJOR     PIC X(20)   VALUE SPACES.
+           03  ISAM-STUD-HOLD      PIC X       VALUE 'N'.
+
+       FD  ISAM-BLDG-IO.
+       01  BLDG-REC-IO.
+           03  ISAM-IO-KEY.
+               05  ISAM-IO-BLDG PIC X(7).
+               05  ISAM-IO-ROOM PIC X(6).
+           03  ISAM-IO-SEATS    PIC X(4).
+
        FD  ISAM-SCHED-IN.
        01  SCHED-REC-IN.
            03  ISAM-IN-KEY.
                05  YEAR            PIC XXXX.
                05  SEMESTER        PIC XX.
-           03  CRN                 PIC X(4).
-           03  FILLER              PIC X           VALUE SPACES.
+           03  CRN                 PIC X(6).
            03  SUBJ                PIC X(5).
-           03  CRSE                PIC X(5).
+           03  CRSE                PIC X(6).
            03  TIME-DAY            PIC X(20).
            03  BLDG                PIC X(7).
            03  ROOM                PIC X(6).
            03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
            
+       FD  ISAM-COURSE-IN.
+       01  ISAM-COURSE-REC.
+           05  ISAM-CRSE-KEY.
+               10  ISAM-IO-SUBJ PIC X(5).
+               10  ISAM-IO-CRSE PIC X(6).
+           05  FILLER              PIC X            VALUE SPACE.
+           05  ISAM-IO-TITLE     PIC X(30).
+           05  FILLER              PIC X                VALUE SPACE.
+           05  ISAM-IO-CREDITS  PIC X(3).
+           05  FILLER              PIC X                VALUE SPACE.
+           05  ISAM-IO-PREREQ   PIC X(6).
+           05  FILLER              PIC X(27)            VALUE SPACE.
+
+       FD  ISAM-SEM-IN.
+       01  SEM-REC-IN.
+           03  ISAM-SEM-KEY.
+               05  ISAM-SEM-SEM PIC X(2).
+               05  ISAM-SEM-YR  PIC X(4).
+           03  ISAM-SEM-OPEN-FLAG PIC X.
+
        FD  ISAM-REG-IO.
        01  REG-REC-IO.
            03  REG-IO-KEY.
                05  REG-IO-SEM     PIC X(2).
                05  REG-IO-YR      PIC X(4).
                05  REG-IO-CRN     PIC X(6).
-               05  REG-IO-STUD-ID PIC 9(4).
+               05  REG-IO-STUD-ID PIC 9(6).
+           03  REG-IO-GRADE       PIC X.
+           03  REG-IO-STATUS       PIC X.
+           03  REG-IO-WL-SEQ       PIC 9(2).
       *----------------------------------------------------------------- 
        WORKING-STORAGE SECTION.
        01  MISC-VARS.
@@ -85,8 +137,26 @@
            03  WS-STAT                 PIC XX      VALUE SPACES.
            03  WS-STAT2                PIC XX      VALUE SPACES.
            03  WS-STAT3                PIC XX      VALUE SPACES.
+           03  WS-STAT4                PIC XX      VALUE SPACES.
+           03  WS-STAT5                PIC XX      VALUE SPACES.
+           03  WS-STAT6                PIC XX      VALUE SPACES.
+           03  WS-TERM-OK              PIC X       VALUE 'N'.
+           03  WS-HOLD-OK              PIC X       VALUE 'Y'.
            03  WS-CONT                 PIC X       VALUE 'Y'.
-           
+           03  WS-SEATS-NUM             PIC 9(4)    VALUE ZEROS.
+           03  WS-REG-COUNT             PIC 9(4)    VALUE ZEROS.
+           03  WS-NEW-TIME-DAY          PIC X(20)   VALUE SPACES.
+           03  WS-CONFLICT              PIC X       VALUE 'N'.
+           03  WS-CUR-SUBJ              PIC X(5)    VALUE SPACES.
+           03  WS-CUR-CRSE              PIC X(6)    VALUE SPACES.
+           03  WS-PREREQ                PIC X(6)    VALUE SPACES.
+           03  WS-PREREQ-MET            PIC X       VALUE 'Y'.
+           03  WS-SECTION-FULL          PIC X       VALUE 'N'.
+           03  WS-WL-NEXT-SEQ           PIC 9(2)    VALUE ZEROS.
+           03  WS-WL-CONFIRM            PIC X       VALUE SPACES.
+           03  EOF-FLAG                 PIC X       VALUE SPACES.
+               88 EOF        VALUE '1'.
+
        01  WS-DATE.
            05  WS-CURRENT-YEAR     PIC 9999.
            05  WS-CURRENT-MONTH    PIC 99.
@@ -102,8 +172,8 @@
            03  WS-KEY.
                05  WS-SEM      PIC X(2)        VALUE SPACES.
                05  WS-YR       PIC X(4)        VALUE SPACES.
-               05  WS-CRN      PIC X(4)        VALUE SPACES.
-               05  WS-STU-ID   PIC 9(4)        VALUE ZEROS.
+               05  WS-CRN      PIC X(6)        VALUE SPACES.
+               05  WS-STU-ID   PIC 9(6)        VALUE ZEROS.
       *----------------------------------------------------------------- 
        SCREEN SECTION.
        01  BLANK-SCREEN.
@@ -129,7 +199,7 @@
            
        01  SCRN-STUD-ID-REQ.
            03  LINE 11 COL 35                       VALUE 'STUDENT ID:'.
-           03  LINE 11 COL 46 PIC X(4)  TO WS-STU-ID AUTO.
+           03  LINE 11 COL 46 PIC X(6)  TO WS-STU-ID AUTO.
            
        01  SCRN-SCHED-DATA.
            03  LINE 12 COL 10           FROM SCHED-REC-IN.
@@ -138,6 +208,12 @@
            03  LINE 14 COL 33                     VALUE 'ADD ANOTHER?:'.
            03  LINE 15 COL 33                     VALUE '(Y/N)'.
            03  LINE 15 COL 45 PIC X  TO WS-CONT   AUTO.
+
+       01  SCRN-WAITLIST-CONFIRM.
+           03  LINE 13 COL 30
+               VALUE 'SECTION FULL - JOIN WAITLIST?:'.
+           03  LINE 13 COL 62 VALUE '(Y/N)'.
+           03  LINE 13 COL 68 PIC X  TO WS-WL-CONFIRM   AUTO.
       *----------------------------------------------------------------- 
        PROCEDURE DIVISION.
        000-MAIN-MODULE.
@@ -148,12 +224,16 @@
            MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
            
            OPEN I-O ISAM-REG-IO.
+           OPEN INPUT ISAM-SEM-IN.
            OPEN I-O ISAM-SCHED-IN.
            OPEN I-O ISAM-STUD-IN.
+           OPEN I-O ISAM-BLDG-IO.
+           OPEN I-O ISAM-COURSE-IN.
            
            DISPLAY BLANK-SCREEN
            PERFORM UNTIL WS-CONT='n' OR 'N'
                MOVE SPACES TO WS-CONT
+               MOVE SPACES TO WS-WL-CONFIRM
                DISPLAY SCR-TITLE
                DISPLAY SCRN-SEM-REQ
                DISPLAY SCRN-CRN-REQ
@@ -161,32 +241,82 @@
                ACCEPT  SCRN-SEM-REQ
                ACCEPT  SCRN-CRN-REQ
                ACCEPT  SCRN-STUD-ID-REQ
-               MOVE WS-KEY TO REG-IO-KEY
-               READ ISAM-REG-IO
+               MOVE WS-SEM TO SEMESTER
+               MOVE WS-YR  TO YEAR
+               MOVE WS-CRN TO CRN
+               PERFORM 600-CHECK-TERM
+               MOVE 'Y' TO WS-HOLD-OK
+               IF WS-TERM-OK EQUAL 'Y'
+                   PERFORM 650-CHECK-HOLD
+               END-IF
+               IF WS-TERM-OK NOT EQUAL 'Y' OR WS-HOLD-OK NOT EQUAL 'Y'
+                   DISPLAY SCRN-ADD-ANOTHER
+                   ACCEPT  SCRN-ADD-ANOTHER
+               ELSE
+               READ ISAM-SCHED-IN
                    INVALID KEY
-                       WRITE REG-REC-IO
-                           INVALID KEY
-                               MOVE   'INVALID ID' TO WS-MSG
-                           NOT INVALID KEY
-                               MOVE WS-SEM TO SEMESTER
-                               MOVE WS-YR  TO YEAR
-                               MOVE WS-CRN TO CRN
-        
-                               READ ISAM-SCHED-IN
-                                   INVALID KEY
-                                       MOVE 
-                                        'INVALID SCHEDULE ID' TO WS-MSG
-                                   NOT INVALID KEY
-                                       DISPLAY SCRN-SCHED-DATA
-                               END-READ
-                                   
-                               STRING REG-IO-KEY ' ADDED' INTO WS-MSG
-                       END-WRITE
+                       MOVE 'INVALID SCHEDULE ID' TO WS-MSG
                        DISPLAY SCRN-ADD-ANOTHER
                        ACCEPT  SCRN-ADD-ANOTHER
                    NOT INVALID KEY
-                       MOVE   'ID ALREADY EXISTS' TO WS-MSG
+                       DISPLAY SCRN-SCHED-DATA
+                       MOVE SUBJ TO WS-CUR-SUBJ
+                       MOVE CRSE TO WS-CUR-CRSE
+                       MOVE BLDG(1:7) TO ISAM-IO-BLDG
+                       MOVE ROOM(1:6) TO ISAM-IO-ROOM
+                       MOVE TIME-DAY  TO WS-NEW-TIME-DAY
+                       READ ISAM-BLDG-IO
+                           INVALID KEY
+                               MOVE ZEROS TO WS-SEATS-NUM
+                           NOT INVALID KEY
+                               MOVE ISAM-IO-SEATS TO WS-SEATS-NUM
+                       END-READ
+                       PERFORM 200-COUNT-REG
+                       MOVE 'N' TO WS-CONFLICT
+                       PERFORM 300-CHECK-CONFLICT
+                       MOVE 'Y' TO WS-PREREQ-MET
+                       PERFORM 400-CHECK-PREREQ
+      *                300-CHECK-CONFLICT re-reads ISAM-SCHED-IN for
+      *                the student's other CRNs, so SCHED-REC-IN no
+      *                longer holds this section - re-read it by the
+      *                target CRN before trusting ENROLLED-COUNT
+                       MOVE WS-SEM TO SEMESTER
+                       MOVE WS-YR  TO YEAR
+                       MOVE WS-CRN TO CRN
+                       READ ISAM-SCHED-IN
+                           INVALID KEY
+                               CONTINUE
+                       END-READ
+                       MOVE 'N' TO WS-SECTION-FULL
+                       IF WS-SEATS-NUM > 0
+                           AND ENROLLED-COUNT NOT LESS THAN WS-SEATS-NUM
+                           MOVE 'Y' TO WS-SECTION-FULL
+                       END-IF
+                       IF WS-CONFLICT EQUALS 'Y'
+                           MOVE 'SCHEDULE TIME CONFLICT' TO WS-MSG
+                           DISPLAY SCRN-ADD-ANOTHER
+                           ACCEPT  SCRN-ADD-ANOTHER
+                       ELSE IF WS-PREREQ-MET EQUALS 'N'
+                           STRING 'PREREQUISITE ' WS-PREREQ ' NOT MET'
+                               INTO WS-MSG
+                           DISPLAY SCRN-ADD-ANOTHER
+                           ACCEPT  SCRN-ADD-ANOTHER
+                       ELSE
+                           MOVE WS-KEY TO REG-IO-KEY
+                           READ ISAM-REG-IO
+                               INVALID KEY
+                                   PERFORM 500-WRITE-REG
+                                   DISPLAY SCRN-ADD-ANOTHER
+                                   ACCEPT  SCRN-ADD-ANOTHER
+                               NOT INVALID KEY
+                                   MOVE 'ID ALREADY EXISTS' TO WS-MSG
+                                   DISPLAY SCRN-ADD-ANOTHER
+                                   ACCEPT  SCRN-ADD-ANOTHER
+                           END-READ
+                       END-IF
+                       END-IF
                END-READ
+               END-IF
                PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
                    MOVE 'PLEASE ENTER Y OR N' TO WS-MSG
                    DISPLAY SCRN-SEM-REQ
@@ -200,3 +330,205 @@
            
            EXIT PROGRAM.
            STOP RUN.
+      *-----------------------------------------------------------------
+       200-COUNT-REG.
+           MOVE ZEROS TO WS-REG-COUNT
+           MOVE ZEROS TO WS-WL-NEXT-SEQ
+           MOVE WS-SEM TO REG-IO-SEM
+           MOVE WS-YR  TO REG-IO-YR
+           MOVE WS-CRN TO REG-IO-CRN
+           READ ISAM-REG-IO KEY IS REG-CRN-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 210-TALLY-ONE-REG
+                   MOVE SPACES TO EOF-FLAG
+                   PERFORM UNTIL EOF
+                       READ ISAM-REG-IO NEXT RECORD
+                           AT END
+                               MOVE 1 TO EOF-FLAG
+                           NOT AT END
+                               IF REG-IO-SEM NOT EQUAL WS-SEM
+                                   OR REG-IO-YR NOT EQUAL WS-YR
+                                   OR REG-IO-CRN NOT EQUAL WS-CRN
+                                   MOVE 1 TO EOF-FLAG
+                               ELSE
+                                   PERFORM 210-TALLY-ONE-REG
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-READ
+           ADD 1 TO WS-WL-NEXT-SEQ.
+      *-----------------------------------------------------------------
+       210-TALLY-ONE-REG.
+           IF REG-IO-STATUS EQUALS 'W'
+               IF REG-IO-WL-SEQ NOT LESS THAN WS-WL-NEXT-SEQ
+                   MOVE REG-IO-WL-SEQ TO WS-WL-NEXT-SEQ
+               END-IF
+           ELSE
+               ADD 1 TO WS-REG-COUNT
+           END-IF.
+      *-----------------------------------------------------------------
+       300-CHECK-CONFLICT.
+           MOVE WS-SEM     TO REG-IO-SEM
+           MOVE WS-YR      TO REG-IO-YR
+           MOVE WS-STU-ID  TO REG-IO-STUD-ID
+           READ ISAM-REG-IO KEY IS REG-STUD-ID-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 310-CHECK-ONE-REG
+                   MOVE SPACES TO EOF-FLAG
+                   PERFORM UNTIL EOF
+                       READ ISAM-REG-IO NEXT RECORD
+                           AT END
+                               MOVE 1 TO EOF-FLAG
+                           NOT AT END
+                               IF REG-IO-SEM NOT EQUAL WS-SEM
+                                   OR REG-IO-YR NOT EQUAL WS-YR
+                                   OR REG-IO-STUD-ID NOT EQUAL WS-STU-ID
+                                   MOVE 1 TO EOF-FLAG
+                               ELSE
+                                   PERFORM 310-CHECK-ONE-REG
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-READ.
+      *-----------------------------------------------------------------
+       310-CHECK-ONE-REG.
+           IF REG-IO-CRN NOT EQUAL WS-CRN
+               AND REG-IO-STATUS NOT EQUAL 'W'
+               MOVE REG-IO-CRN TO CRN
+               MOVE WS-YR      TO YEAR
+               MOVE WS-SEM     TO SEMESTER
+               READ ISAM-SCHED-IN
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF TIME-DAY EQUALS WS-NEW-TIME-DAY
+                           MOVE 'Y' TO WS-CONFLICT
+                       END-IF
+               END-READ
+           END-IF.
+      *-----------------------------------------------------------------
+       400-CHECK-PREREQ.
+           MOVE WS-CUR-SUBJ TO ISAM-IO-SUBJ
+           MOVE WS-CUR-CRSE TO ISAM-IO-CRSE
+           READ ISAM-COURSE-IN
+               INVALID KEY
+                   MOVE 'Y' TO WS-PREREQ-MET
+               NOT INVALID KEY
+                   IF ISAM-IO-PREREQ EQUALS SPACES
+                       MOVE 'Y' TO WS-PREREQ-MET
+                   ELSE
+                       MOVE ISAM-IO-PREREQ TO WS-PREREQ
+                       MOVE 'N' TO WS-PREREQ-MET
+                       MOVE LOW-VALUES TO REG-IO-KEY
+                       START ISAM-REG-IO KEY IS NOT LESS THAN REG-IO-KEY
+                           INVALID KEY
+                               MOVE 1 TO EOF-FLAG
+                           NOT INVALID KEY
+                               MOVE SPACES TO EOF-FLAG
+                       END-START
+                       PERFORM UNTIL EOF
+                           READ ISAM-REG-IO NEXT RECORD
+                               AT END
+                                   MOVE 1 TO EOF-FLAG
+                               NOT AT END
+                                   IF REG-IO-STUD-ID EQUALS WS-STU-ID
+                                       AND REG-IO-STATUS NOT EQUAL 'W'
+                                       PERFORM 410-CHECK-PREREQ-ROW
+                                   END-IF
+                           END-READ
+                       END-PERFORM
+                   END-IF
+           END-READ.
+      *-----------------------------------------------------------------
+       500-WRITE-REG.
+           IF WS-SECTION-FULL EQUALS 'Y'
+               DISPLAY SCRN-WAITLIST-CONFIRM
+               ACCEPT  SCRN-WAITLIST-CONFIRM
+               IF WS-WL-CONFIRM EQUALS 'Y' OR 'y'
+                   MOVE 'W'            TO REG-IO-STATUS
+                   MOVE WS-WL-NEXT-SEQ TO REG-IO-WL-SEQ
+               ELSE
+                   MOVE 'REGISTRATION CANCELLED' TO WS-MSG
+               END-IF
+           ELSE
+               MOVE SPACES TO REG-IO-STATUS
+               MOVE ZEROS  TO REG-IO-WL-SEQ
+           END-IF
+           MOVE SPACES TO REG-IO-GRADE
+           IF (WS-SECTION-FULL EQUALS 'N')
+               OR (WS-WL-CONFIRM EQUALS 'Y' OR 'y')
+               WRITE REG-REC-IO
+                   INVALID KEY
+                       MOVE 'INVALID ID' TO WS-MSG
+                   NOT INVALID KEY
+                       IF REG-IO-STATUS EQUALS 'W'
+                           STRING REG-IO-KEY ' WAITLISTED'
+                               INTO WS-MSG
+                       ELSE
+                           STRING REG-IO-KEY ' ADDED' INTO WS-MSG
+                           PERFORM 510-BUMP-ENROLLED-COUNT
+                       END-IF
+               END-WRITE
+           END-IF.
+      *-----------------------------------------------------------------
+       510-BUMP-ENROLLED-COUNT.
+           MOVE WS-SEM TO SEMESTER
+           MOVE WS-YR  TO YEAR
+           MOVE WS-CRN TO CRN
+           READ ISAM-SCHED-IN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO ENROLLED-COUNT
+                   REWRITE SCHED-REC-IN
+                       INVALID KEY
+                           CONTINUE
+                   END-REWRITE
+           END-READ.
+      *-----------------------------------------------------------------
+       600-CHECK-TERM.
+           MOVE 'N' TO WS-TERM-OK
+           MOVE WS-SEM TO ISAM-SEM-SEM
+           MOVE WS-YR  TO ISAM-SEM-YR
+           READ ISAM-SEM-IN
+               INVALID KEY
+                   MOVE 'INVALID TERM - SEM/YR NOT DEFINED' TO WS-MSG
+               NOT INVALID KEY
+                   IF ISAM-SEM-OPEN-FLAG EQUALS 'Y'
+                       MOVE 'Y' TO WS-TERM-OK
+                   ELSE
+                       MOVE 'REGISTRATION CLOSED FOR THIS TERM'
+                           TO WS-MSG
+                   END-IF
+           END-READ.
+      *-----------------------------------------------------------------
+       650-CHECK-HOLD.
+           MOVE 'Y' TO WS-HOLD-OK
+           MOVE WS-STU-ID TO ISAM-STUD-KEY
+           READ ISAM-STUD-IN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF ISAM-STUD-HOLD EQUALS 'Y'
+                       MOVE 'N' TO WS-HOLD-OK
+                       MOVE 'REGISTRATION BLOCKED - STUDENT HOLD'
+                           TO WS-MSG
+                   END-IF
+           END-READ.
+      *-----------------------------------------------------------------
+       410-CHECK-PREREQ-ROW.
+           MOVE REG-IO-CRN TO CRN
+           MOVE REG-IO-YR  TO YEAR
+           MOVE REG-IO-SEM TO SEMESTER
+           READ ISAM-SCHED-IN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF SUBJ EQUALS WS-CUR-SUBJ AND CRSE EQUALS WS-PREREQ
+                       MOVE 'Y' TO WS-PREREQ-MET
+                   END-IF
+           END-READ.
