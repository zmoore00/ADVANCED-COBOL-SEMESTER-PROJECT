@@ -22,12 +22,15 @@
        FD  ISAM-COURSE-IN.
        01  ISAM-REC-IO.
            05  ISAM-IN-KEY.
-               10  ISAM-IO-SUBJ PIC X(4).
-               10  ISAM-IO-CRSE PIC X(4).
+               10  ISAM-IO-SUBJ PIC X(5).
+               10  ISAM-IO-CRSE PIC X(6).
            05  FILLER              PIC X            VALUE SPACE.
            05  ISAM-IO-TITLE     PIC X(30).
            05  FILLER              PIC X            VALUE SPACE.
-           05  ISAM-IO-CREDITS  PIC X(3).  
+           05  ISAM-IO-CREDITS  PIC X(3).
+           05  FILLER              PIC X                VALUE SPACE.
+           05  ISAM-IO-PREREQ   PIC X(6).
+           05  FILLER              PIC X(27)            VALUE SPACE.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-DATE.
@@ -48,13 +51,15 @@
            03  WS-ANOTHER              PIC X.
        01  WS-REC.
            05  WS-KEY.
-               10  WS-COURSE-SUBJ PIC X(4)              VALUE SPACES.
-               10  WS-COURSE-CRSE PIC X(4)              VALUE SPACES.
+               10  WS-COURSE-SUBJ PIC X(5)              VALUE SPACES.
+               10  WS-COURSE-CRSE PIC X(6)              VALUE SPACES.
            05  FILLER              PIC X            VALUE SPACE.
            05  WS-COURSE-TITLE     PIC X(30).
            05  FILLER              PIC X                VALUE SPACE.
-           05  WS-COURSE-CREDITS  PIC X(3).              
-           
+           05  WS-COURSE-CREDITS  PIC X(3).
+           05  FILLER              PIC X                VALUE SPACE.
+           05  WS-COURSE-PREREQ   PIC X(6).
+
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLANK-SCREEN.
@@ -69,27 +74,30 @@
        01  SCRN-KEY-REQ.    
            05  LINE 07 COL 32 VALUE "COURSE SEARCH".
            05  LINE 09 COL 34 VALUE "SUBJECT:".        
-           05  LINE 09 COL 43 PIC X(4)  TO WS-COURSE-SUBJ  AUTO.      
+           05  LINE 09 COL 43 PIC X(5)  TO WS-COURSE-SUBJ  AUTO.
            05  LINE 10 COL 35 VALUE "COURSE:".
-           05  LINE 10 COL 43 PIC X(4)  TO WS-COURSE-CRSE  AUTO.
+           05  LINE 10 COL 43 PIC X(6)  TO WS-COURSE-CRSE  AUTO.
            03  LINE 14 COL 35 VALUE '  (X=EXIT)'.
            03  LINE 15 COL 35 PIC X(80) FROM WS-MSG.       
            
        01  SCRN-COURSE-DATA.    
            03  LINE 09 COL 34                        VALUE 'SUBJECT:'.  
-           03  LINE 09 COL 43 PIC X(4) 
+           03  LINE 09 COL 43 PIC X(5)
                                FROM WS-COURSE-SUBJ VALUE SPACES.
-           03  LINE 10 COL 35                        VALUE 'COURSE:'.   
-           03  LINE 10 COL 43 PIC X(4) 
+           03  LINE 10 COL 35                        VALUE 'COURSE:'.
+           03  LINE 10 COL 43 PIC X(6)
                                FROM WS-COURSE-CRSE  VALUE SPACES.
            03  LINE 11 COL 36                        VALUE 'TITLE:'.    
            03  LINE 11 COL 45 PIC X(30) 
                                FROM WS-COURSE-TITLE  VALUE SPACES.
            03  LINE 12 COL 35                        VALUE 'CREDIT:'.   
-           03  LINE 12 COL 45 PIC X(3) 
+           03  LINE 12 COL 45 PIC X(3)
                                FROM WS-COURSE-CREDITS  VALUE SPACES.
-           03  LINE 13 COL 45 VALUE 'ENTER ANOTHER Y/N?'.
-           03  LINE 14 COL 45 PIC X TO WS-ANOTHER  AUTO.
+           03  LINE 13 COL 35                        VALUE 'PREREQ:'.
+           03  LINE 13 COL 45 PIC X(6)
+                               FROM WS-COURSE-PREREQ  VALUE SPACES.
+           03  LINE 15 COL 45 VALUE 'ENTER ANOTHER Y/N?'.
+           03  LINE 16 COL 45 PIC X TO WS-ANOTHER  AUTO.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -117,6 +125,7 @@
                        MOVE ISAM-IO-SUBJ  TO WS-COURSE-SUBJ
                        MOVE ISAM-IO-TITLE TO WS-COURSE-TITLE
                        MOVE ISAM-IO-CREDITS TO WS-COURSE-CREDITS
+                       MOVE ISAM-IO-PREREQ TO WS-COURSE-PREREQ
                        DISPLAY SCR-TITLE
                        DISPLAY SCRN-COURSE-DATA
                        ACCEPT WS-ANOTHER
