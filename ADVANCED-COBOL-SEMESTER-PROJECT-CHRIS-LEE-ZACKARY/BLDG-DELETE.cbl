@@ -0,0 +1,196 @@
+      ******************************************************************
+      *PROGRAM : BLDG-DELETE.CBL                                       *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 2/17/2015                                             *
+      *ABSTRACT: This program removes a row from BUILDING-ISAM.DAT     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLDG-DELETE AS "BLDG-DELETE" IS INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-BLDG-IO ASSIGN TO "../BUILDING-ISAM.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS ISAM-IO-KEY
+                               FILE STATUS   IS WS-STAT.
+
+           SELECT OPTIONAL ISAM-SCHED-IN ASSIGN TO
+                              "../SCHEDULE-MASTER.DAT"
+                          ORGANIZATION  IS INDEXED
+                          ACCESS        IS DYNAMIC
+                          RECORD KEY    IS CRN-KEY=ISAM-IN-KEY CRN
+                          FILE STATUS   IS WS-STAT2.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-BLDG-IO.
+       01  ISAM-REC-IO.
+           03  ISAM-IO-KEY.
+               05  ISAM-IO-BLDG PIC X(7).
+               05  ISAM-IO-ROOM PIC X(6).
+           03  ISAM-IO-SEATS    PIC X(4).
+
+       FD  ISAM-SCHED-IN.
+       01  SCHED-REC-IN.
+           03  ISAM-IN-KEY.
+               05  YEAR            PIC XXXX.
+               05  SEMESTER        PIC XX.
+           03  CRN                 PIC X(6).
+           03  SUBJ                PIC X(5).
+           03  CRSE                PIC X(6).
+           03  TIME-DAY            PIC X(20).
+           03  BLDG                PIC X(7).
+           03  ROOM                PIC X(6).
+           03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-MSG                  PIC X(40)   VALUE SPACES.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-STAT2                PIC XX      VALUE SPACES.
+           03  WS-CONT                 PIC X       VALUE 'Y'.
+           03  WS-CONFIRM              PIC X       VALUE SPACES.
+           03  WS-HAS-SCHED            PIC X       VALUE 'N'.
+           03  EOF-FLAG                PIC X       VALUE SPACES.
+               88 EOF        VALUE '1'.
+
+       01  WS-DATE.
+           05  WS-CURRENT-YEAR     PIC 9999.
+           05  WS-CURRENT-MONTH    PIC 99.
+           05  WS-CURRENT-DAY      PIC 99.
+       01  DISPLAY-DATE.
+           03  MONTH-DISPLAY       PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  DAY-DISPLAY         PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  YEAR-DISPLAY        PIC 9999.
+
+       01  WS-REC.
+           03  WS-KEY.
+               05  WS-BLDG     PIC X(7)        VALUE SPACES.
+               05  WS-ROOM     PIC X(6)        VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  SCR-TITLE.
+           03  BLANK SCREEN.
+           05  LINE 07 COL 32 VALUE "BUILDING DELETE".
+           03  LINE 1  COL 1  VALUE "BLDG-DELETE".
+           03  LINE 1  COL 37 VALUE "UAFS".
+           03  LINE 1  COL 71 FROM DISPLAY-DATE.
+
+       01  SCRN-BLDG-REQ.
+           03  LINE 09 COL 35                       VALUE ' BUILDING:'.
+           03  LINE 09 COL 45 PIC X(7)  TO WS-BLDG  AUTO.
+           03  LINE 16 COL 35 PIC X(40) FROM WS-MSG.
+
+       01  SCRN-ROOM-REQ.
+           03  LINE 10 COL 35                       VALUE '     ROOM:'.
+           03  LINE 10 COL 45 PIC X(6)  TO WS-ROOM  AUTO.
+
+       01  SCRN-BLDG-DATA.
+           03  LINE 11 COL 35                       VALUE '    SEATS:'.
+           03  LINE 11 COL 45 PIC X(4)  FROM ISAM-IO-SEATS.
+
+       01  SCRN-CONFIRM.
+           03  LINE 13 COL 33          VALUE 'DELETE THIS ROOM?:'.
+           03  LINE 14 COL 33          VALUE '(Y/N)'.
+           03  LINE 14 COL 45 PIC X  TO WS-CONFIRM   AUTO.
+
+       01  SCRN-ADD-ANOTHER.
+           03  LINE 18 COL 33                  VALUE 'DELETE ANOTHER?:'.
+           03  LINE 19 COL 33                     VALUE '(Y/N)'.
+           03  LINE 19 COL 45 PIC X  TO WS-CONT   AUTO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+
+           OPEN I-O ISAM-BLDG-IO.
+           OPEN I-O ISAM-SCHED-IN.
+
+           DISPLAY BLANK-SCREEN
+           PERFORM UNTIL WS-CONT='n' OR 'N'
+               MOVE SPACES TO WS-CONT
+               MOVE SPACES TO WS-MSG
+               MOVE SPACES TO WS-CONFIRM
+               DISPLAY SCR-TITLE
+               DISPLAY SCRN-BLDG-REQ
+               DISPLAY SCRN-ROOM-REQ
+               ACCEPT  SCRN-BLDG-REQ
+               ACCEPT  SCRN-ROOM-REQ
+               MOVE WS-KEY TO ISAM-IO-KEY
+               READ ISAM-BLDG-IO
+                   INVALID KEY
+                       MOVE 'ROOM NOT FOUND' TO WS-MSG
+                       DISPLAY SCRN-BLDG-REQ
+                   NOT INVALID KEY
+                       DISPLAY SCRN-BLDG-DATA
+                       PERFORM 200-CHECK-FOR-SCHED
+                       IF WS-HAS-SCHED EQUALS 'Y'
+                           MOVE 'ROOM HAS SECTIONS SCHEDULED' TO WS-MSG
+                           DISPLAY SCRN-BLDG-REQ
+                       ELSE
+                           DISPLAY SCRN-CONFIRM
+                           ACCEPT  SCRN-CONFIRM
+                           IF WS-CONFIRM EQUALS 'Y' OR 'y'
+                               DELETE ISAM-BLDG-IO
+                                   INVALID KEY
+                                       MOVE 'UNABLE TO DELETE' TO WS-MSG
+                                   NOT INVALID KEY
+                                       STRING ISAM-IO-KEY ' DELETED'
+                                           INTO WS-MSG
+                               END-DELETE
+                           ELSE
+                               MOVE 'DELETE CANCELLED' TO WS-MSG
+                           END-IF
+                           DISPLAY SCRN-BLDG-REQ
+                       END-IF
+               END-READ
+               DISPLAY SCRN-ADD-ANOTHER
+               ACCEPT  SCRN-ADD-ANOTHER
+               PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
+                   MOVE 'PLEASE ENTER Y OR N' TO WS-MSG
+                   DISPLAY SCRN-BLDG-REQ
+                   DISPLAY SCRN-ADD-ANOTHER
+                   ACCEPT  SCRN-ADD-ANOTHER
+               END-PERFORM
+
+           END-PERFORM.
+
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-CHECK-FOR-SCHED.
+           MOVE 'N' TO WS-HAS-SCHED
+           MOVE LOW-VALUES TO ISAM-IN-KEY
+           MOVE LOW-VALUES TO CRN
+           START ISAM-SCHED-IN KEY IS NOT LESS THAN CRN-KEY
+               INVALID KEY
+                   MOVE 1 TO EOF-FLAG
+               NOT INVALID KEY
+                   MOVE SPACES TO EOF-FLAG
+           END-START
+           PERFORM UNTIL EOF
+               READ ISAM-SCHED-IN NEXT RECORD
+                   AT END
+                       MOVE 1 TO EOF-FLAG
+                   NOT AT END
+                       IF BLDG EQUALS WS-BLDG
+                           AND ROOM EQUALS WS-ROOM
+                           MOVE 'Y' TO WS-HAS-SCHED
+                           MOVE 1 TO EOF-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM.
