@@ -15,14 +15,18 @@
                                ACCESS        IS DYNAMIC   
                                RECORD KEY    IS ISAM-STUD-KEY
                                FILE STATUS   IS WS-STAT.
-      *----------------------------------------------------------------- 
+
+           SELECT AUDIT-OUT ASSIGN TO "../AUDIT-LOG.TXT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-AUDIT-STAT.
+      *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------        
        FILE SECTION.
        FD  ISAM-STUDENT-IO.
        01  ISAM-REC-IO.
            03  ISAM-STUD-KEY.
-               05  ISAM-IO-ID      PIC 9999.
+               05  ISAM-IO-ID      PIC 9(6).
            03  FILLER              PIC X       VALUE SPACE.    
            03  ISAM-STUD-LNAME     PIC X(15).
            03  ISAM-STUD-FNAME     PIC X(15).
@@ -42,8 +46,25 @@
                05  ISAM-STUD-WPHONE3  PIC X(4).           
            03  ISAM-STUD-GENDER    PIC X.
            03  ISAM-STUD-ACTIVE    PIC X.
+           03  ISAM-STUD-MAJOR     PIC X(20)   VALUE SPACES.
+           03  ISAM-STUD-HOLD      PIC X       VALUE 'N'.
 
-      *-----------------------------------------------------------------        
+       FD  AUDIT-OUT.
+       01  AUDIT-LINE-OUT.
+           03  AUD-DATE            PIC X(10).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-TIME            PIC X(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-USER            PIC X(20).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-PROGRAM         PIC X(14).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-KEY             PIC X(20).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-OLD             PIC X(120).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-NEW             PIC X(120).
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-DATE.
            05  WS-CURRENT-YEAR     PIC 9999.
@@ -67,10 +88,37 @@
            03  WS-FILLER10             PIC X(10)   VALUE SPACES.
            03  WS-FILLER05             PIC X(5)    VALUE SPACES.        
            03  WS-FILLER01             PIC X       VALUE SPACE.
-           03  WS-ANOTHER              PIC X.               
+           03  WS-FILLER20             PIC X(20)   VALUE SPACES.
+           03  WS-ANOTHER              PIC X.
+           03  WS-VALID                PIC X       VALUE 'N'.
+           03  WS-AUDIT-STAT           PIC XX      VALUE SPACES.
+           03  WS-AUDIT-ENVNAME        PIC X(4)    VALUE "USER".
+           03  WS-AUDIT-USER           PIC X(20)   VALUE SPACES.
+           03  WS-OLD-REC              PIC X(120)  VALUE SPACES.
+           03  WS-OLD-FIELDS REDEFINES WS-OLD-REC.
+               05  WS-OLD-ID               PIC 9(6).
+               05  FILLER                  PIC X.
+               05  WS-OLD-LNAME            PIC X(15).
+               05  WS-OLD-FNAME            PIC X(15).
+               05  WS-OLD-ADDRESS          PIC X(25).
+               05  WS-OLD-ZIP              PIC X(5).
+               05  WS-OLD-HPHONE1          PIC X(3).
+               05  WS-OLD-HPHONE2          PIC X(3).
+               05  WS-OLD-HPHONE3          PIC X(4).
+               05  WS-OLD-CPHONE1          PIC X(3).
+               05  WS-OLD-CPHONE2          PIC X(3).
+               05  WS-OLD-CPHONE3          PIC X(4).
+               05  WS-OLD-WPHONE1          PIC X(3).
+               05  WS-OLD-WPHONE2          PIC X(3).
+               05  WS-OLD-WPHONE3          PIC X(4).
+               05  WS-OLD-GENDER           PIC X.
+               05  WS-OLD-ACTIVE           PIC X.
+               05  WS-OLD-MAJOR            PIC X(20).
+               05  WS-OLD-HOLD             PIC X.
+           03  WS-NEW-REC              PIC X(120)  VALUE SPACES.
        01  WS-REC.
            03  WS-KEY.
-               05  WS-STUD-ID       PIC 9999        VALUE 9999.
+               05  WS-STUD-ID       PIC 9(6)        VALUE ZEROS.
                05  WS-FILLER            PIC X.
                05  WS-STUD-LNAME        PIC X(15).
                05  WS-STUD-FNAME        PIC X(15).
@@ -88,9 +136,11 @@
                    10  WS-STUD-WPHONE1  PIC X(3).
                    10  WS-STUD-WPHONE2  PIC X(3).
                    10  WS-STUD-WPHONE3  PIC X(4).
-               05  WS-STUD-GENDER       PIC X.       
-               05  WS-STUD-ACTIVE       PIC X.  
-               
+               05  WS-STUD-GENDER       PIC X.
+               05  WS-STUD-ACTIVE       PIC X.
+               05  WS-STUD-MAJOR        PIC X(20)    VALUE SPACES.
+               05  WS-STUD-HOLD         PIC X        VALUE SPACE.
+
       *-----------------------------------------------------------------        
        SCREEN SECTION.
        01  BLANK-SCREEN.
@@ -105,7 +155,7 @@
        01  SCR-STUD-DATA.
            03  LINE 06 COL 22 VALUE "CHANGE STUDENT".
            03  LINE 07 COL 22 VALUE "ENTER ID     :".
-           03  LINE 07 COL 37 PIC X(4) TO WS-STUD-ID AUTO.
+           03  LINE 07 COL 37 PIC X(6) TO WS-STUD-ID AUTO.
            03  LINE 09 COL 22 VALUE 'FIRST NAME   :'.
            03  LINE 09 COL 37 PIC X(15) FROM ISAM-STUD-FNAME.
            03  LINE 10 COL 22 VALUE 'LAST NAME    :'.
@@ -139,6 +189,10 @@
            03  LINE 16 COL 37 PIC X     FROM ISAM-STUD-GENDER.
            03  LINE 17 COL 22 VALUE 'Status       :'.
            03  LINE 17 COL 37 PIC X    FROM ISAM-STUD-ACTIVE.
+           03  LINE 18 COL 22 VALUE 'Major        :'.
+           03  LINE 18 COL 37 PIC X(20) FROM ISAM-STUD-MAJOR.
+           03  LINE 18 COL 68 VALUE 'HOLD:'.
+           03  LINE 18 COL 74 PIC X    FROM ISAM-STUD-HOLD.
            03  LINE 19 COL 25 PIC X(40) FROM WS-MSG.
       *     03  LINE 20 COL 32 VALUE "ENTER ID OR X TO EXIT".
             
@@ -168,7 +222,9 @@
            03          COL 64 PIC X(4) TO  WS-STUD-WPHONE3.
            03  LINE 16 COL 55 PIC X     TO WS-STUD-GENDER.
            03  LINE 17 COL 55 PIC X    TO WS-STUD-ACTIVE.
-           03  LINE 19 COL 35 PIC X(40) FROM WS-MSGS. 
+           03  LINE 18 COL 55 PIC X(20) TO WS-STUD-MAJOR.
+           03  LINE 18 COL 80 PIC X    TO WS-STUD-HOLD.
+           03  LINE 19 COL 35 PIC X(40) FROM WS-MSGS.
       *     03  LINE 21 COL 35 VALUE "TYPE UPDATED DATA".
             
            
@@ -177,6 +233,79 @@
       *     03          COL 65  PIC X   TO WS-CONT AUTO.
            
 
+       01  SCR-STUD-DIFF.
+           03  BLANK SCREEN.
+           03  LINE 01 COL 01 VALUE "STUDENT-CHANGE".
+           03  LINE 01 COL 37 VALUE "UAFS".
+           03  LINE 01 COL 71 FROM DISPLAY-DATE.
+           03  LINE 03 COL 22 VALUE "REVIEW CHANGES BEFORE UPDATE".
+           03  LINE 05 COL 03 VALUE "FIELD".
+           03  LINE 05 COL 22 VALUE "OLD VALUE".
+           03  LINE 05 COL 50 VALUE "NEW VALUE".
+           03  LINE 06 COL 03 VALUE "FIRST NAME".
+           03  LINE 06 COL 22 PIC X(15) FROM WS-OLD-FNAME.
+           03  LINE 06 COL 50 PIC X(15) FROM ISAM-STUD-FNAME.
+           03  LINE 07 COL 03 VALUE "LAST NAME".
+           03  LINE 07 COL 22 PIC X(15) FROM WS-OLD-LNAME.
+           03  LINE 07 COL 50 PIC X(15) FROM ISAM-STUD-LNAME.
+           03  LINE 08 COL 03 VALUE "ADDRESS".
+           03  LINE 08 COL 22 PIC X(25) FROM WS-OLD-ADDRESS.
+           03  LINE 08 COL 50 PIC X(25) FROM ISAM-STUD-ADDRESS.
+           03  LINE 09 COL 03 VALUE "ZIP".
+           03  LINE 09 COL 22 PIC X(5) FROM WS-OLD-ZIP.
+           03  LINE 09 COL 50 PIC X(5) FROM ISAM-STUD-ZIP.
+           03  LINE 10 COL 03 VALUE "PH(Primary)".
+           03  LINE 10 COL 22 VALUE '('.
+           03          COL 23 PIC X(3) FROM WS-OLD-HPHONE1.
+           03          COL 26 VALUE ')'.
+           03          COL 27 PIC X(3) FROM WS-OLD-HPHONE2.
+           03          COL 30 VALUE '-'.
+           03          COL 31 PIC X(4) FROM WS-OLD-HPHONE3.
+           03  LINE 10 COL 50 VALUE '('.
+           03          COL 51 PIC X(3) FROM ISAM-STUD-HPHONE1.
+           03          COL 54 VALUE ')'.
+           03          COL 55 PIC X(3) FROM ISAM-STUD-HPHONE2.
+           03          COL 58 VALUE '-'.
+           03          COL 59 PIC X(4) FROM ISAM-STUD-HPHONE3.
+           03  LINE 11 COL 03 VALUE "PH(Cell)".
+           03  LINE 11 COL 22 VALUE '('.
+           03          COL 23 PIC X(3) FROM WS-OLD-CPHONE1.
+           03          COL 26 VALUE ')'.
+           03          COL 27 PIC X(3) FROM WS-OLD-CPHONE2.
+           03          COL 30 VALUE '-'.
+           03          COL 31 PIC X(4) FROM WS-OLD-CPHONE3.
+           03  LINE 11 COL 50 VALUE '('.
+           03          COL 51 PIC X(3) FROM ISAM-STUD-CPHONE1.
+           03          COL 54 VALUE ')'.
+           03          COL 55 PIC X(3) FROM ISAM-STUD-CPHONE2.
+           03          COL 58 VALUE '-'.
+           03          COL 59 PIC X(4) FROM ISAM-STUD-CPHONE3.
+           03  LINE 12 COL 03 VALUE "PH(Emergency)".
+           03  LINE 12 COL 22 VALUE '('.
+           03          COL 23 PIC X(3) FROM WS-OLD-WPHONE1.
+           03          COL 26 VALUE ')'.
+           03          COL 27 PIC X(3) FROM WS-OLD-WPHONE2.
+           03          COL 30 VALUE '-'.
+           03          COL 31 PIC X(4) FROM WS-OLD-WPHONE3.
+           03  LINE 12 COL 50 VALUE '('.
+           03          COL 51 PIC X(3) FROM ISAM-STUD-WPHONE1.
+           03          COL 54 VALUE ')'.
+           03          COL 55 PIC X(3) FROM ISAM-STUD-WPHONE2.
+           03          COL 58 VALUE '-'.
+           03          COL 59 PIC X(4) FROM ISAM-STUD-WPHONE3.
+           03  LINE 13 COL 03 VALUE "GENDER".
+           03  LINE 13 COL 22 PIC X FROM WS-OLD-GENDER.
+           03  LINE 13 COL 50 PIC X FROM ISAM-STUD-GENDER.
+           03  LINE 14 COL 03 VALUE "STATUS".
+           03  LINE 14 COL 22 PIC X FROM WS-OLD-ACTIVE.
+           03  LINE 14 COL 50 PIC X FROM ISAM-STUD-ACTIVE.
+           03  LINE 15 COL 03 VALUE "MAJOR".
+           03  LINE 15 COL 22 PIC X(20) FROM WS-OLD-MAJOR.
+           03  LINE 15 COL 50 PIC X(20) FROM ISAM-STUD-MAJOR.
+           03  LINE 16 COL 03 VALUE "HOLD".
+           03  LINE 16 COL 22 PIC X FROM WS-OLD-HOLD.
+           03  LINE 16 COL 50 PIC X FROM ISAM-STUD-HOLD.
+
        01  SCRN-CONFIRM-ADD.
            03  LINE 20 COL 35                    VALUE 
                'ARE YOU SURE YOU WANT TO UPDATE   <Y/N>'.
@@ -194,15 +323,25 @@
            MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
            MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
            
+           DISPLAY WS-AUDIT-ENVNAME UPON ENVIRONMENT-NAME
+           ACCEPT   WS-AUDIT-USER FROM ENVIRONMENT-VALUE
+
            OPEN I-O ISAM-STUDENT-IO
+           OPEN EXTEND AUDIT-OUT
+           IF WS-AUDIT-STAT NOT EQUAL '00'
+               OPEN OUTPUT AUDIT-OUT
+               CLOSE AUDIT-OUT
+               OPEN EXTEND AUDIT-OUT
+           END-IF
            DISPLAY BLANK-SCREEN
 
            DISPLAY SCR-TITLE
            DISPLAY SCR-STUD-DATA
            ACCEPT  SCR-STUD-DATA
-           
+
            PERFORM 100-READ-LOOP UNTIL WS-ANOTHER EQUALS "N" OR "n"
            CLOSE ISAM-STUDENT-IO.
+           CLOSE AUDIT-OUT.
            EXIT PROGRAM.
            STOP RUN.
       *----------------------------------------------------------------- 
@@ -216,10 +355,13 @@
                    ACCEPT SCR-STUD-DATA
                NOT INVALID KEY
                    READ ISAM-STUDENT-IO
+                   MOVE ISAM-REC-IO TO WS-OLD-REC
                    DISPLAY SCR-STUD-DATA
-                   DISPLAY SCR-STUD-CHANGE       
+                   DISPLAY SCR-STUD-CHANGE
                    ACCEPT SCR-STUD-CHANGE
 
+                   PERFORM 210-VALIDATE-CHANGE
+
                    IF WS-STUD-FNAME = WS-FILLER15
                    ELSE
                        MOVE WS-STUD-FNAME       TO  ISAM-STUD-FNAME
@@ -264,6 +406,17 @@
                    ELSE
                        MOVE WS-STUD-ACTIVE      TO  ISAM-STUD-ACTIVE
                    END-IF
+
+                   IF WS-STUD-MAJOR = WS-FILLER20
+                   ELSE
+                       MOVE WS-STUD-MAJOR       TO  ISAM-STUD-MAJOR
+                   END-IF
+
+                   IF WS-STUD-HOLD = WS-FILLER01
+                   ELSE
+                       MOVE WS-STUD-HOLD        TO  ISAM-STUD-HOLD
+                   END-IF
+                   DISPLAY SCR-STUD-DIFF
                    DISPLAY SCRN-CONFIRM-ADD
                    ACCEPT SCRN-CONFIRM-ADD
                    IF WS-RESP EQUALS 'Y' OR 'y'
@@ -272,10 +425,12 @@
                            MOVE   'INVALID ID' TO WS-MSGS
                            DISPLAY SCR-STUD-CHANGE
                        NOT INVALID KEY
-                           STRING ISAM-STUD-KEY ' UPDATED' INTO 
+                           STRING ISAM-STUD-KEY ' UPDATED' INTO
                            WS-MSGS
                            DISPLAY SCR-STUD-CHANGE
-                           
+                           MOVE ISAM-REC-IO TO WS-NEW-REC
+                           PERFORM 220-WRITE-AUDIT
+
                    END-REWRITE
                    END-IF
                    IF WS-ANOTHER EQUALS 'N' OR 'n'
@@ -297,12 +452,51 @@
                    END-PERFORM
                    ACCEPT SCR-STUD-DATA                    
 
-           END-START
-           
+           END-START.
 
-      *-----------------------------------------------------------------          
-           
-       
-       
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
+       210-VALIDATE-CHANGE.
+           MOVE 'N' TO WS-VALID
+           PERFORM UNTIL WS-VALID EQUALS 'Y'
+               MOVE 'Y' TO WS-VALID
+               IF WS-STUD-ZIP NOT = WS-FILLER05
+                   AND WS-STUD-ZIP NOT NUMERIC
+                   MOVE 'N' TO WS-VALID
+               END-IF
+               IF WS-STUD-HPHONE NOT = WS-FILLER10
+                   AND (WS-STUD-HPHONE1 NOT NUMERIC
+                     OR WS-STUD-HPHONE2 NOT NUMERIC
+                     OR WS-STUD-HPHONE3 NOT NUMERIC)
+                   MOVE 'N' TO WS-VALID
+               END-IF
+               IF WS-STUD-CPHONE NOT = WS-FILLER10
+                   AND (WS-STUD-CPHONE1 NOT NUMERIC
+                     OR WS-STUD-CPHONE2 NOT NUMERIC
+                     OR WS-STUD-CPHONE3 NOT NUMERIC)
+                   MOVE 'N' TO WS-VALID
+               END-IF
+               IF WS-STUD-WPHONE NOT = WS-FILLER10
+                   AND (WS-STUD-WPHONE1 NOT NUMERIC
+                     OR WS-STUD-WPHONE2 NOT NUMERIC
+                     OR WS-STUD-WPHONE3 NOT NUMERIC)
+                   MOVE 'N' TO WS-VALID
+               END-IF
+               IF WS-VALID EQUALS 'N'
+                   MOVE 'ZIP/PHONE MUST BE NUMERIC DIGITS' TO WS-MSGS
+                   DISPLAY SCR-STUD-CHANGE
+                   ACCEPT  SCR-STUD-CHANGE
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO WS-MSGS.
+      *-----------------------------------------------------------------
+       220-WRITE-AUDIT.
+           MOVE DISPLAY-DATE             TO AUD-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-TIME
+           MOVE WS-AUDIT-USER             TO AUD-USER
+           MOVE 'STUDENT-CHANGE'          TO AUD-PROGRAM
+           MOVE ISAM-STUD-KEY             TO AUD-KEY
+           MOVE WS-OLD-REC                TO AUD-OLD
+           MOVE WS-NEW-REC                TO AUD-NEW
+           WRITE AUDIT-LINE-OUT.
+      *-----------------------------------------------------------------
                                                                                 
\ No newline at end of file
