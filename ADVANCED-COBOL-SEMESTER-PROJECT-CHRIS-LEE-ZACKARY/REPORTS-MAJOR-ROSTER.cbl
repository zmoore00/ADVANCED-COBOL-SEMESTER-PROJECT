@@ -0,0 +1,178 @@
+      ******************************************************************
+      *PROGRAM : REPORTS-MAJOR-ROSTER.CBL                              *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 9/22/2015                                             *
+      *ABSTRACT: This program rosters students grouped by MAJOR, with  *
+      *          a student count subtotal per major and a grand total  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTS-MAJOR-ROSTER INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-STUD-IO ASSIGN TO "../STUDENT-MASTER.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS ISAM-STUD-KEY
+                               ALTERNATE KEY IS MAJOR-KEY=
+                                  ISAM-STUD-MAJOR
+                                  WITH DUPLICATES
+                               FILE STATUS   IS WS-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-STUD-IO.
+       01  ISAM-REC-IO.
+           03  ISAM-STUD-KEY.
+               05  ISAM-IO-ID      PIC 9(6).
+           03  FILLER              PIC X.
+           03  ISAM-STUD-LNAME     PIC X(15).
+           03  ISAM-SUTD-FNAME     PIC X(15).
+           03  ISAM-STUD-ADDRESS   PIC X(25).
+           03  ISAM-STUD-ZIP       PIC X(5).
+           03  ISAM-STUD-HPHONE    PIC X(10).
+           03  ISAM-STUD-CPHONE    PIC X(10).
+           03  ISAM-STUD-WPHONE    PIC X(10).
+           03  ISAM-STUD-GENDER    PIC X.
+           03  ISAM-STUD-ACTIVE    PIC X.
+           03  ISAM-STUD-MAJOR     PIC X(20)   VALUE SPACES.
+           03  ISAM-STUD-HOLD      PIC X       VALUE 'N'.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-DATE.
+           05  WS-CURRENT-YEAR     PIC 9999.
+           05  WS-CURRENT-MONTH    PIC 99.
+           05  WS-CURRENT-DAY      PIC 99.
+       01  DISPLAY-DATE.
+           03  MONTH-DISPLAY       PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  DAY-DISPLAY         PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  YEAR-DISPLAY        PIC 9999.
+
+       01  MISC-VARS.
+           03  Y                       PIC 99      VALUE 13.
+           03  WS-MSG                  PIC X(40)   VALUE SPACES.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-CUR-MAJOR            PIC X(20)   VALUE SPACES.
+           03  WS-MAJOR-COUNT          PIC 9(4)    VALUE ZEROS.
+           03  WS-GRAND-TOTAL          PIC 9(5)    VALUE ZEROS.
+           03  EOF-FLAG                PIC X       VALUE SPACES.
+               88 EOF        VALUE '1'.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  SCR-TITLE.
+           03  BLANK SCREEN.
+           03  LINE 1 COL 1  VALUE "REPORTS-MAJOR-ROSTER".
+           03  LINE 1 COL 37 VALUE "UAFS".
+           03  LINE 1 COL 71 FROM DISPLAY-DATE.
+           03  LINE 07 COL 28 VALUE "STUDENT ROSTER BY MAJOR".
+
+       01  SCRN-DONE.
+           03  LINE 23 COL 35 VALUE 'PRESS ENTER TO EXIT'.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+
+           OPEN INPUT ISAM-STUD-IO.
+
+           DISPLAY BLANK-SCREEN
+           DISPLAY SCR-TITLE
+           DISPLAY 'ID     NAME                       MAJOR'
+               AT LINE 12 COL 10
+
+           MOVE 13 TO Y
+           PERFORM 200-LIST-ROSTER
+
+           IF WS-CUR-MAJOR NOT EQUAL SPACES
+               PERFORM 300-PRINT-MAJOR-SUBTOTAL
+           END-IF
+
+           ADD 2 TO Y
+           DISPLAY 'GRAND TOTAL STUDENTS:' AT LINE Y COL 26
+           DISPLAY WS-GRAND-TOTAL AT LINE Y COL 49
+
+           ADD 2 TO Y
+           DISPLAY SCRN-DONE AT LINE Y COL 1
+           ACCEPT WS-MSG AT LINE Y COL 55
+
+           CLOSE ISAM-STUD-IO.
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-LIST-ROSTER.
+           MOVE LOW-VALUES TO ISAM-STUD-MAJOR
+           START ISAM-STUD-IO KEY IS NOT LESS THAN MAJOR-KEY
+               INVALID KEY
+                   MOVE 1 TO EOF-FLAG
+               NOT INVALID KEY
+                   MOVE SPACES TO EOF-FLAG
+           END-START
+           PERFORM UNTIL EOF
+               READ ISAM-STUD-IO NEXT RECORD
+                   AT END
+                       MOVE 1 TO EOF-FLAG
+                   NOT AT END
+                       IF ISAM-STUD-MAJOR NOT EQUAL WS-CUR-MAJOR
+                           IF WS-CUR-MAJOR NOT EQUAL SPACES
+                               PERFORM 300-PRINT-MAJOR-SUBTOTAL
+                           END-IF
+                           MOVE ISAM-STUD-MAJOR TO WS-CUR-MAJOR
+                           MOVE ZEROS TO WS-MAJOR-COUNT
+                           PERFORM 400-PRINT-MAJOR-HEADING
+                       END-IF
+                       PERFORM 500-PRINT-STUDENT-LINE
+               END-READ
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       300-PRINT-MAJOR-SUBTOTAL.
+           IF Y > 20
+               PERFORM 600-PAGE-BREAK
+           END-IF
+           DISPLAY 'SUBTOTAL:' AT LINE Y COL 40
+           DISPLAY WS-MAJOR-COUNT AT LINE Y COL 50
+           ADD 1 TO Y
+           DISPLAY SPACES AT LINE Y COL 1
+           ADD 1 TO Y.
+      *-----------------------------------------------------------------
+       400-PRINT-MAJOR-HEADING.
+           IF Y > 20
+               PERFORM 600-PAGE-BREAK
+           END-IF
+           IF WS-CUR-MAJOR EQUAL SPACES
+               DISPLAY 'MAJOR: (NOT ON FILE)' AT LINE Y COL 10
+           ELSE
+               DISPLAY 'MAJOR: ' WS-CUR-MAJOR AT LINE Y COL 10
+           END-IF
+           ADD 1 TO Y.
+      *-----------------------------------------------------------------
+       500-PRINT-STUDENT-LINE.
+           IF Y > 20
+               PERFORM 600-PAGE-BREAK
+               PERFORM 400-PRINT-MAJOR-HEADING
+           END-IF
+           DISPLAY ISAM-IO-ID AT LINE Y COL 10
+           DISPLAY ISAM-STUD-LNAME AT LINE Y COL 17
+           DISPLAY ISAM-SUTD-FNAME AT LINE Y COL 33
+           ADD 1 TO WS-MAJOR-COUNT
+           ADD 1 TO WS-GRAND-TOTAL
+           ADD 1 TO Y.
+      *-----------------------------------------------------------------
+       600-PAGE-BREAK.
+           DISPLAY 'MORE - PRESS ENTER' AT LINE 23 COL 35
+           ACCEPT WS-MSG AT LINE 23 COL 55
+           DISPLAY BLANK-SCREEN
+           DISPLAY SCR-TITLE
+           DISPLAY 'ID     NAME                       MAJOR'
+               AT LINE 12 COL 10
+           MOVE 13 TO Y.
