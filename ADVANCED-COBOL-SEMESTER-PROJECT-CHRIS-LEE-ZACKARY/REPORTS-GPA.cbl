@@ -0,0 +1,262 @@
+      ******************************************************************
+      *PROGRAM : REPORTS-GPA.CBL                                       *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 2/17/2015                                             *
+      *ABSTRACT: This program computes a student's cumulative GPA from *
+      *          REG-ISAM grades and COURSE-MASTER credit hours        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTS-GPA INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ISAM-REG-IO   ASSIGN TO "../REG-ISAM.DAT"
+                                ORGANIZATION  IS INDEXED
+                                ACCESS        IS DYNAMIC
+                                RECORD KEY    IS REG-IO-KEY
+                                ALTERNATE KEY IS REG-STUD-ID-KEY=
+                                   REG-IO-SEM, REG-IO-YR, REG-IO-STUD-ID
+                                   WITH DUPLICATES
+                                FILE STATUS   IS WS-STAT.
+
+           SELECT OPTIONAL ISAM-SCHED-IN ASSIGN TO
+                              "../SCHEDULE-MASTER.DAT"
+                          ORGANIZATION  IS INDEXED
+                          ACCESS        IS DYNAMIC
+                          RECORD KEY    IS CRN-KEY=ISAM-IN-KEY CRN
+                          FILE STATUS   IS WS-STAT2.
+
+           SELECT OPTIONAL ISAM-COURSE-IN ASSIGN TO
+                              "../COURSE-MASTER.DAT"
+                          ORGANIZATION  IS INDEXED
+                          ACCESS        IS RANDOM
+                          RECORD KEY    IS ISAM-CRSE-KEY
+                          FILE STATUS   IS WS-STAT3.
+
+           SELECT ISAM-STUD-IO ASSIGN TO "../STUDENT-MASTER.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS ISAM-STUD-KEY
+                               FILE STATUS   IS WS-STAT4.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-REG-IO.
+       01  REG-REC-IO.
+           03  REG-IO-KEY.
+               05  REG-IO-SEM     PIC X(2).
+               05  REG-IO-YR      PIC X(4).
+               05  REG-IO-CRN     PIC X(6).
+               05  REG-IO-STUD-ID PIC 9(6).
+           03  REG-IO-GRADE       PIC X.
+           03  REG-IO-STATUS       PIC X.
+           03  REG-IO-WL-SEQ       PIC 9(2).
+
+       FD  ISAM-SCHED-IN.
+       01  SCHED-REC-IN.
+           03  ISAM-IN-KEY.
+               05  YEAR            PIC XXXX.
+               05  SEMESTER        PIC XX.
+           03  CRN                 PIC X(6).
+           03  SUBJ                PIC X(5).
+           03  CRSE                PIC X(6).
+           03  TIME-DAY            PIC X(20).
+           03  BLDG                PIC X(7).
+           03  ROOM                PIC X(6).
+           03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
+
+       FD  ISAM-COURSE-IN.
+       01  ISAM-COURSE-REC.
+           05  ISAM-CRSE-KEY.
+               10  ISAM-IO-SUBJ PIC X(5).
+               10  ISAM-IO-CRSE PIC X(6).
+           05  FILLER              PIC X            VALUE SPACE.
+           05  ISAM-IO-TITLE     PIC X(30).
+           05  FILLER              PIC X                VALUE SPACE.
+           05  ISAM-IO-CREDITS  PIC X(3).
+           05  FILLER              PIC X                VALUE SPACE.
+           05  ISAM-IO-PREREQ   PIC X(6).
+           05  FILLER              PIC X(27)            VALUE SPACE.
+
+       FD  ISAM-STUD-IO.
+       01  ISAM-REC-IO.
+           03  ISAM-STUD-KEY.
+               05  ISAM-IO-ID      PIC 9(6).
+           03  FILLER              PIC X.
+           03  ISAM-STUD-LNAME     PIC X(15).
+           03  ISAM-SUTD-FNAME     PIC X(15).
+           03  ISAM-STUD-ADDRESS   PIC X(25).
+           03  ISAM-STUD-ZIP       PIC X(5).
+           03  ISAM-STUD-HPHONE    PIC X(10).
+           03  ISAM-STUD-CPHONE    PIC X(10).
+           03  ISAM-STUD-WPHONE    PIC X(10).
+           03  ISAM-STUD-GENDER    PIC X.
+           03  ISAM-STUD-ACTIVE    PIC X.
+           03  ISAM-STUD-MAJOR     PIC X(20)   VALUE SPACES.
+           03  ISAM-STUD-HOLD      PIC X       VALUE 'N'.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-DATE.
+           05  WS-CURRENT-YEAR     PIC 9999.
+           05  WS-CURRENT-MONTH    PIC 99.
+           05  WS-CURRENT-DAY      PIC 99.
+       01  DISPLAY-DATE.
+           03  MONTH-DISPLAY       PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  DAY-DISPLAY         PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  YEAR-DISPLAY        PIC 9999.
+
+       01  MISC-VARS.
+           03  Y                       PIC 99      VALUE 13.
+           03  WS-MSG                  PIC X(40)   VALUE SPACES.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-STAT2                PIC XX      VALUE SPACES.
+           03  WS-STAT3                PIC XX      VALUE SPACES.
+           03  WS-STAT4                PIC XX      VALUE SPACES.
+           03  WS-CONT                 PIC X       VALUE 'Y'.
+           03  WS-CREDITS-NUM          PIC 9(3)    VALUE ZEROS.
+           03  WS-POINTS               PIC 9       VALUE ZEROS.
+           03  WS-TOT-CREDITS          PIC 9(5)    VALUE ZEROS.
+           03  WS-TOT-QUALITY-PTS      PIC 9(7)    VALUE ZEROS.
+           03  WS-GPA                  PIC 9.99    VALUE ZEROS.
+           03  EOF-FLAG                PIC X       VALUE SPACES.
+               88 EOF        VALUE '1'.
+
+       01  WS-REC.
+           03  WS-ID               PIC 9(6)        VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  SCR-TITLE.
+           03  BLANK SCREEN.
+           03  LINE 1 COL 1  VALUE "REPORTS-GPA".
+           03  LINE 1 COL 37 VALUE "UAFS".
+           03  LINE 1 COL 71 FROM DISPLAY-DATE.
+           03  LINE 07 COL 32 VALUE "STUDENT GPA".
+
+       01  SCRN-ID-REQ.
+           03  LINE 09 COL 35                       VALUE 'STUDENT ID:'.
+           03  LINE 09 COL 47 PIC 9(6)  TO WS-ID   AUTO.
+           03  LINE 16 COL 35 PIC X(40) FROM WS-MSG.
+
+       01  SCRN-GPA-DATA.
+           03  LINE 11 COL 35                       VALUE '   CREDITS:'.
+           03  LINE 11 COL 47 PIC 9(5) FROM WS-TOT-CREDITS.
+           03  LINE 12 COL 35                       VALUE '       GPA:'.
+           03  LINE 12 COL 47 PIC 9.99 FROM WS-GPA.
+
+       01  SCRN-ADD-ANOTHER.
+           03  LINE 18 COL 33                  VALUE 'CHECK ANOTHER?:'.
+           03  LINE 19 COL 33                     VALUE '(Y/N)'.
+           03  LINE 19 COL 45 PIC X  TO WS-CONT   AUTO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+
+           OPEN INPUT ISAM-REG-IO.
+           OPEN INPUT ISAM-SCHED-IN.
+           OPEN INPUT ISAM-COURSE-IN.
+           OPEN INPUT ISAM-STUD-IO.
+
+           DISPLAY BLANK-SCREEN
+           PERFORM UNTIL WS-CONT='n' OR 'N'
+               MOVE SPACES TO WS-CONT
+               MOVE SPACES TO WS-MSG
+               MOVE ZEROS  TO WS-TOT-CREDITS
+               MOVE ZEROS  TO WS-TOT-QUALITY-PTS
+               MOVE ZEROS  TO WS-GPA
+               DISPLAY SCR-TITLE
+               DISPLAY SCRN-ID-REQ
+               ACCEPT  SCRN-ID-REQ
+               MOVE WS-ID TO ISAM-IO-ID
+               READ ISAM-STUD-IO
+                   INVALID KEY
+                       MOVE 'STUDENT NOT FOUND' TO WS-MSG
+                       DISPLAY SCRN-ID-REQ
+                   NOT INVALID KEY
+                       PERFORM 200-ACCUM-GRADES
+                       IF WS-TOT-CREDITS = ZEROS
+                           MOVE 'NO GRADED COURSES FOUND' TO WS-MSG
+                           DISPLAY SCRN-ID-REQ
+                       ELSE
+                           COMPUTE WS-GPA ROUNDED =
+                               WS-TOT-QUALITY-PTS / WS-TOT-CREDITS
+                           DISPLAY SCRN-GPA-DATA
+                       END-IF
+               END-READ
+               DISPLAY SCRN-ADD-ANOTHER
+               ACCEPT  SCRN-ADD-ANOTHER
+               PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
+                   MOVE 'PLEASE ENTER Y OR N' TO WS-MSG
+                   DISPLAY SCRN-ID-REQ
+                   DISPLAY SCRN-ADD-ANOTHER
+                   ACCEPT  SCRN-ADD-ANOTHER
+               END-PERFORM
+
+           END-PERFORM.
+
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-ACCUM-GRADES.
+           MOVE LOW-VALUES TO REG-IO-KEY
+           START ISAM-REG-IO KEY IS NOT LESS THAN REG-IO-KEY
+               INVALID KEY
+                   MOVE 1 TO EOF-FLAG
+               NOT INVALID KEY
+                   MOVE SPACES TO EOF-FLAG
+           END-START
+           PERFORM UNTIL EOF
+               READ ISAM-REG-IO NEXT RECORD
+                   AT END
+                       MOVE 1 TO EOF-FLAG
+                   NOT AT END
+                       IF REG-IO-STUD-ID EQUALS WS-ID
+                           AND REG-IO-GRADE EQUALS 'A' OR 'B' OR 'C'
+                               OR 'D' OR 'F'
+                           PERFORM 300-ADD-COURSE-CREDIT
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       300-ADD-COURSE-CREDIT.
+           MOVE REG-IO-YR      TO YEAR
+           MOVE REG-IO-SEM     TO SEMESTER
+           MOVE REG-IO-CRN     TO CRN
+           READ ISAM-SCHED-IN KEY IS CRN-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE SUBJ TO ISAM-IO-SUBJ
+                   MOVE CRSE TO ISAM-IO-CRSE
+                   READ ISAM-COURSE-IN
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE ZEROS TO WS-CREDITS-NUM
+                           MOVE ISAM-IO-CREDITS TO WS-CREDITS-NUM
+                           EVALUATE REG-IO-GRADE
+                               WHEN 'A' MOVE 4 TO WS-POINTS
+                               WHEN 'B' MOVE 3 TO WS-POINTS
+                               WHEN 'C' MOVE 2 TO WS-POINTS
+                               WHEN 'D' MOVE 1 TO WS-POINTS
+                               WHEN 'F' MOVE 0 TO WS-POINTS
+                           END-EVALUATE
+                           ADD WS-CREDITS-NUM TO WS-TOT-CREDITS
+                           COMPUTE WS-TOT-QUALITY-PTS =
+                               WS-TOT-QUALITY-PTS +
+                               (WS-CREDITS-NUM * WS-POINTS)
+                   END-READ
+           END-READ.
