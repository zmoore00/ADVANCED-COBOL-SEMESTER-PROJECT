@@ -0,0 +1,210 @@
+      ******************************************************************
+      *PROGRAM : REG-LIST.CBL                                          *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 2/17/2015                                             *
+      *ABSTRACT: This program browses REG-ISAM.DAT for a given SEM/YR  *
+      *          without needing a specific student or CRN in hand     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REG-LIST INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ISAM-REG-IO   ASSIGN TO "../REG-ISAM.DAT"
+                                ORGANIZATION  IS INDEXED
+                                ACCESS        IS DYNAMIC
+                                RECORD KEY    IS REG-IO-KEY
+                                ALTERNATE KEY IS REG-CRN-KEY=
+                                   REG-IO-SEM, REG-IO-YR, REG-IO-CRN
+                                   WITH DUPLICATES
+                                FILE STATUS   IS WS-STAT.
+
+           SELECT ISAM-STUD-IN  ASSIGN TO "../STUDENT-MASTER.DAT"
+                                ORGANIZATION  IS INDEXED
+                                ACCESS        IS RANDOM
+                                RECORD KEY    IS ISAM-STUD-KEY
+                                FILE STATUS   IS WS-STAT2.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-REG-IO.
+       01  REG-REC-IO.
+           03  REG-IO-KEY.
+               05  REG-IO-SEM     PIC X(2).
+               05  REG-IO-YR      PIC X(4).
+               05  REG-IO-CRN     PIC X(6).
+               05  REG-IO-STUD-ID PIC 9(6).
+           03  REG-IO-GRADE       PIC X.
+           03  REG-IO-STATUS       PIC X.
+           03  REG-IO-WL-SEQ       PIC 9(2).
+
+       FD  ISAM-STUD-IN.
+       01  STUD-REC-IN.
+           03  ISAM-STUD-KEY.
+               05  ISAM-IO-ID      PIC 9(6).
+           03  FILLER              PIC X.
+           03  ISAM-STUD-LNAME     PIC X(15).
+           03  ISAM-SUTD-FNAME     PIC X(15).
+           03  ISAM-STUD-ADDRESS   PIC X(25).
+           03  ISAM-STUD-ZIP       PIC X(5).
+           03  ISAM-STUD-HPHONE    PIC X(10).
+           03  ISAM-STUD-CPHONE    PIC X(10).
+           03  ISAM-STUD-WPHONE    PIC X(10).
+           03  ISAM-STUD-GENDER    PIC X.
+           03  ISAM-STUD-ACTIVE    PIC X.
+           03  ISAM-STUD-MAJOR     PIC X(20)   VALUE SPACES.
+           03  ISAM-STUD-HOLD      PIC X       VALUE 'N'.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-DATE.
+           05  WS-CURRENT-YEAR     PIC 9999.
+           05  WS-CURRENT-MONTH    PIC 99.
+           05  WS-CURRENT-DAY      PIC 99.
+       01  DISPLAY-DATE.
+           03  MONTH-DISPLAY       PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  DAY-DISPLAY         PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  YEAR-DISPLAY        PIC 9999.
+
+       01  MISC-VARS.
+           03  Y                       PIC 99      VALUE 13.
+           03  WS-MSG                  PIC X(40)   VALUE SPACES.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-STAT2                PIC XX      VALUE SPACES.
+           03  WS-CONT                 PIC X       VALUE 'Y'.
+           03  EOF-FLAG                PIC X       VALUE SPACES.
+               88 EOF        VALUE '1'.
+
+       01  WS-REC.
+           03  WS-KEY.
+               05  WS-SEM      PIC X(2)        VALUE SPACES.
+               05  WS-YR       PIC X(4)        VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  SCR-TITLE.
+           03  BLANK SCREEN.
+           03  LINE 1 COL 1  VALUE "REG-LIST".
+           03  LINE 1 COL 37 VALUE "UAFS".
+           03  LINE 1 COL 71 FROM DISPLAY-DATE.
+           03  LINE 07 COL 28 VALUE "REGISTRATION BROWSE BY TERM".
+
+       01  SCRN-SEM-REQ.
+           03  LINE 09 COL 35                       VALUE '    SEM/YR:'.
+           03  LINE 09 COL 46 PIC X(2)  TO WS-SEM   AUTO.
+           03  LINE 09 COL 48 VALUE '/'.
+           03  LINE 09 COL 49 PIC X(4)  TO WS-YR   AUTO.
+           03  LINE 11 COL 35 PIC X(40) FROM WS-MSG.
+
+       01  SCRN-ADD-ANOTHER.
+           03 SCRN-ADD-ANR-1 COL 33  VALUE 'CHECK ANOTHER TERM?:'.
+           03 SCRN-ADD-ANR-2 COL 33  VALUE '(Y/N)'.
+           03 SCRN-ADD-ANR-3 COL 59  PIC X  TO WS-CONT AUTO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+
+           OPEN INPUT ISAM-REG-IO.
+           OPEN INPUT ISAM-STUD-IN.
+
+           DISPLAY BLANK-SCREEN
+           PERFORM UNTIL WS-CONT='n' OR 'N'
+               MOVE SPACES TO WS-MSG
+               MOVE 13     TO Y
+               DISPLAY SCR-TITLE
+               DISPLAY SCRN-SEM-REQ
+               ACCEPT  SCRN-SEM-REQ
+               DISPLAY 'CRN    STUD-ID  LNAME           FNAME'
+                   AT LINE 12 COL 20
+               DISPLAY 'ST GRD WL'
+                   AT LINE 12 COL 66
+               PERFORM 200-LIST-REGS
+               DISPLAY SPACES
+               ADD 2 TO Y
+               DISPLAY 'CHECK ANOTHER TERM?:' AT LINE Y COL 35
+               ADD 1 TO Y
+               DISPLAY '(Y/N)'         AT LINE Y COL 35
+               SUBTRACT 1 FROM Y
+               ACCEPT  WS-CONT AT LINE Y COL 59 AUTO
+               SUBTRACT 1 FROM Y
+               PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
+                   DISPLAY SPACES AT LINE Y COL 1
+                   DISPLAY 'PLEASE ENTER Y OR N' AT LINE Y COL 35
+                   ADD 1 TO Y
+                   DISPLAY SPACES AT LINE Y COL 1
+                   DISPLAY 'CHECK ANOTHER TERM?:' AT LINE Y COL 35
+                   ADD 1 TO Y
+                   DISPLAY SPACES AT LINE Y COL 1
+                   DISPLAY '(Y/N)'         AT LINE Y COL 35
+                   SUBTRACT 1 FROM Y
+                   ACCEPT  WS-CONT AT LINE Y COL 59 AUTO
+                   SUBTRACT 1 FROM Y
+               END-PERFORM
+
+           END-PERFORM.
+
+           CLOSE ISAM-REG-IO.
+           CLOSE ISAM-STUD-IN.
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-LIST-REGS.
+           MOVE WS-SEM TO REG-IO-SEM
+           MOVE WS-YR  TO REG-IO-YR
+           MOVE LOW-VALUES TO REG-IO-CRN
+           START ISAM-REG-IO KEY IS NOT LESS THAN REG-CRN-KEY
+               INVALID KEY
+                   MOVE 1 TO EOF-FLAG
+               NOT INVALID KEY
+                   MOVE SPACES TO EOF-FLAG
+           END-START
+           PERFORM UNTIL EOF
+               READ ISAM-REG-IO NEXT RECORD
+                   AT END
+                       MOVE 1 TO EOF-FLAG
+                   NOT AT END
+                       IF REG-IO-SEM NOT EQUAL WS-SEM
+                           OR REG-IO-YR NOT EQUAL WS-YR
+                           MOVE 1 TO EOF-FLAG
+                       ELSE
+                           PERFORM 300-PRINT-REG-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       300-PRINT-REG-LINE.
+           IF Y > 20
+               DISPLAY 'MORE - PRESS ENTER' AT LINE 23 COL 35
+               ACCEPT WS-MSG AT LINE 23 COL 55
+               DISPLAY BLANK-SCREEN
+               DISPLAY SCR-TITLE
+               MOVE 13 TO Y
+           END-IF
+
+           MOVE REG-IO-STUD-ID TO ISAM-STUD-KEY
+           READ ISAM-STUD-IN
+               INVALID KEY
+                   MOVE SPACES TO ISAM-STUD-LNAME
+                   MOVE SPACES TO ISAM-SUTD-FNAME
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+
+           DISPLAY REG-IO-CRN        AT LINE Y COL 20
+           DISPLAY REG-IO-STUD-ID    AT LINE Y COL 28
+           DISPLAY ISAM-STUD-LNAME   AT LINE Y COL 37
+           DISPLAY ISAM-SUTD-FNAME   AT LINE Y COL 53
+           DISPLAY REG-IO-STATUS     AT LINE Y COL 67
+           DISPLAY REG-IO-GRADE      AT LINE Y COL 70
+           DISPLAY REG-IO-WL-SEQ     AT LINE Y COL 73
+           ADD 1 TO Y.
