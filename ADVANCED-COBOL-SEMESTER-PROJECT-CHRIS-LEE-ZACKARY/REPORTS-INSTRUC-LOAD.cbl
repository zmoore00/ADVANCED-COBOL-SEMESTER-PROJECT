@@ -0,0 +1,246 @@
+      ******************************************************************
+      *PROGRAM : REPORTS-INSTRUC-LOAD.CBL                              *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 2/17/2015                                             *
+      *ABSTRACT: This program summarizes each instructor's teaching    *
+      *          load (section count, total credit hours) for a SEM/YR*
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTS-INSTRUC-LOAD INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-INSTRUC-IN ASSIGN TO "../INSTRUCTOR-MASTER.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS SEQUENTIAL
+                               RECORD KEY    IS ISAM-INSTRUC-KEY
+                               FILE STATUS   IS WS-STAT.
+
+           SELECT OPTIONAL ISAM-SCHED-IN ASSIGN TO
+                              "../SCHEDULE-MASTER.DAT"
+                          ORGANIZATION  IS INDEXED
+                          ACCESS        IS DYNAMIC
+                          RECORD KEY    IS CRN-KEY=ISAM-IN-KEY CRN
+                          ALTERNATE KEY IS INSTRUC-KEY=ISAM-IN-KEY
+                             INSTRUCTOR
+                             WITH DUPLICATES
+                          FILE STATUS   IS WS-STAT2.
+
+           SELECT OPTIONAL ISAM-COURSE-IN ASSIGN TO
+                              "../COURSE-MASTER.DAT"
+                          ORGANIZATION  IS INDEXED
+                          ACCESS        IS RANDOM
+                          RECORD KEY    IS ISAM-CRSE-KEY
+                          FILE STATUS   IS WS-STAT3.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-INSTRUC-IN.
+       01  ISAM-REC-IO.
+           03  ISAM-INSTRUC-KEY.
+               05  ISAM-IO-ID      PIC 9(6).
+           03  FILLER              PIC X           VALUE SPACES.
+           03  ISAM-IO-NAME        PIC X(22).
+           03  ISAM-IO-DEPT   PIC X(20)   VALUE SPACES.
+           03  ISAM-IO-OFFICE PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-PHONE  PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-EMAIL  PIC X(30)   VALUE SPACES.
+
+       FD  ISAM-SCHED-IN.
+       01  SCHED-REC-IN.
+           03  ISAM-IN-KEY.
+               05  YEAR            PIC XXXX.
+               05  SEMESTER        PIC XX.
+           03  CRN                 PIC X(6).
+           03  SUBJ                PIC X(5).
+           03  CRSE                PIC X(6).
+           03  TIME-DAY            PIC X(20).
+           03  BLDG                PIC X(7).
+           03  ROOM                PIC X(6).
+           03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
+
+       FD  ISAM-COURSE-IN.
+       01  ISAM-COURSE-REC.
+           05  ISAM-CRSE-KEY.
+               10  ISAM-IO-SUBJ PIC X(5).
+               10  ISAM-IO-CRSE PIC X(6).
+           05  FILLER              PIC X            VALUE SPACE.
+           05  ISAM-IO-TITLE     PIC X(30).
+           05  FILLER              PIC X                VALUE SPACE.
+           05  ISAM-IO-CREDITS  PIC X(3).
+           05  FILLER              PIC X                VALUE SPACE.
+           05  ISAM-IO-PREREQ   PIC X(6).
+           05  FILLER              PIC X(27)            VALUE SPACE.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-DATE.
+           05  WS-CURRENT-YEAR     PIC 9999.
+           05  WS-CURRENT-MONTH    PIC 99.
+           05  WS-CURRENT-DAY      PIC 99.
+       01  DISPLAY-DATE.
+           03  MONTH-DISPLAY       PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  DAY-DISPLAY         PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  YEAR-DISPLAY        PIC 9999.
+
+       01  MISC-VARS.
+           03  Y                       PIC 99      VALUE 13.
+           03  WS-MSG                  PIC X(40)   VALUE SPACES.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-STAT2                PIC XX      VALUE SPACES.
+           03  WS-STAT3                PIC XX      VALUE SPACES.
+           03  WS-CONT                 PIC X       VALUE 'Y'.
+           03  WS-SECT-COUNT           PIC 9(3)    VALUE ZEROS.
+           03  WS-CREDIT-TOTAL         PIC 9(4)    VALUE ZEROS.
+           03  WS-CREDITS-NUM          PIC 9(3)    VALUE ZEROS.
+           03  WS-EOF                  PIC X       VALUE 'N'.
+           03  EOF-FLAG                PIC X       VALUE SPACES.
+               88 EOF        VALUE '1'.
+
+       01  WS-REC.
+           03  WS-KEY.
+               05  WS-SEM      PIC X(2)        VALUE SPACES.
+               05  WS-YR       PIC X(4)        VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  SCR-TITLE.
+           03  BLANK SCREEN.
+           03  LINE 1 COL 1  VALUE "REPORTS-INSTRUC-LOAD".
+           03  LINE 1 COL 37 VALUE "UAFS".
+           03  LINE 1 COL 71 FROM DISPLAY-DATE.
+           03  LINE 07 COL 27 VALUE "INSTRUCTOR TEACHING LOAD".
+
+       01  SCRN-SEM-REQ.
+           03  LINE 09 COL 35                       VALUE '    SEM/YR:'.
+           03  LINE 09 COL 46 PIC X(2)  TO WS-SEM   AUTO.
+           03  LINE 09 COL 48 VALUE '/'.
+           03  LINE 09 COL 49 PIC X(4)  TO WS-YR   AUTO.
+           03  LINE 11 COL 35 PIC X(40) FROM WS-MSG.
+
+       01  SCRN-ADD-ANOTHER.
+           03 SCRN-ADD-ANR-1 COL 33  VALUE 'CHECK ANOTHER TERM?:'.
+           03 SCRN-ADD-ANR-2 COL 33  VALUE '(Y/N)'.
+           03 SCRN-ADD-ANR-3 COL 59  PIC X  TO WS-CONT AUTO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+
+           OPEN INPUT ISAM-INSTRUC-IN.
+           OPEN INPUT ISAM-SCHED-IN.
+           OPEN INPUT ISAM-COURSE-IN.
+
+           DISPLAY BLANK-SCREEN
+           PERFORM UNTIL WS-CONT='n' OR 'N'
+               MOVE SPACES TO WS-MSG
+               MOVE 13     TO Y
+               DISPLAY SCR-TITLE
+               DISPLAY SCRN-SEM-REQ
+               ACCEPT  SCRN-SEM-REQ
+               DISPLAY 'ID     NAME                   SECTS  CREDITS'
+                   AT LINE 12 COL 24
+               PERFORM 200-LIST-INSTRUCTORS
+               DISPLAY SPACES
+               ADD 2 TO Y
+               DISPLAY 'CHECK ANOTHER TERM?:' AT LINE Y COL 35
+               ADD 1 TO Y
+               DISPLAY '(Y/N)'         AT LINE Y COL 35
+               SUBTRACT 1 FROM Y
+               ACCEPT  WS-CONT AT LINE Y COL 59 AUTO
+               SUBTRACT 1 FROM Y
+               PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
+                   DISPLAY SPACES AT LINE Y COL 1
+                   DISPLAY 'PLEASE ENTER Y OR N' AT LINE Y COL 35
+                   ADD 1 TO Y
+                   DISPLAY SPACES AT LINE Y COL 1
+                   DISPLAY 'CHECK ANOTHER TERM?:' AT LINE Y COL 35
+                   ADD 1 TO Y
+                   DISPLAY SPACES AT LINE Y COL 1
+                   DISPLAY '(Y/N)'         AT LINE Y COL 35
+                   SUBTRACT 1 FROM Y
+                   ACCEPT  WS-CONT AT LINE Y COL 59 AUTO
+                   SUBTRACT 1 FROM Y
+               END-PERFORM
+
+           END-PERFORM.
+
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-LIST-INSTRUCTORS.
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF EQUALS 'Y'
+               READ ISAM-INSTRUC-IN NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM 300-COMPUTE-LOAD
+                       PERFORM 400-PRINT-INSTRUC-LINE
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       300-COMPUTE-LOAD.
+           MOVE ZEROS TO WS-SECT-COUNT
+           MOVE ZEROS TO WS-CREDIT-TOTAL
+           MOVE WS-YR  TO YEAR
+           MOVE WS-SEM TO SEMESTER
+           MOVE ISAM-IO-NAME TO INSTRUCTOR
+           READ ISAM-SCHED-IN KEY IS INSTRUC-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 310-TALLY-ONE-SECTION
+                   MOVE SPACES TO EOF-FLAG
+                   PERFORM UNTIL EOF
+                       READ ISAM-SCHED-IN NEXT RECORD
+                           AT END
+                               MOVE 1 TO EOF-FLAG
+                           NOT AT END
+                               IF ISAM-IO-NAME NOT EQUAL INSTRUCTOR
+                                   OR YEAR NOT EQUAL WS-YR
+                                   OR SEMESTER NOT EQUAL WS-SEM
+                                   MOVE 1 TO EOF-FLAG
+                               ELSE
+                                   PERFORM 310-TALLY-ONE-SECTION
+                               END-IF
+                       END-READ
+                   END-PERFORM
+           END-READ.
+      *-----------------------------------------------------------------
+       310-TALLY-ONE-SECTION.
+           ADD 1 TO WS-SECT-COUNT
+           MOVE SUBJ TO ISAM-IO-SUBJ
+           MOVE CRSE TO ISAM-IO-CRSE
+           READ ISAM-COURSE-IN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ZEROS TO WS-CREDITS-NUM
+                   MOVE ISAM-IO-CREDITS TO WS-CREDITS-NUM
+                   ADD WS-CREDITS-NUM TO WS-CREDIT-TOTAL
+           END-READ.
+      *-----------------------------------------------------------------
+       400-PRINT-INSTRUC-LINE.
+           IF Y > 20
+               DISPLAY 'MORE - PRESS ENTER' AT LINE 23 COL 35
+               ACCEPT WS-MSG AT LINE 23 COL 55
+               DISPLAY BLANK-SCREEN
+               DISPLAY SCR-TITLE
+               MOVE 13 TO Y
+           END-IF
+           DISPLAY ISAM-IO-ID AT LINE Y COL 24
+           DISPLAY ISAM-IO-NAME AT LINE Y COL 31
+           DISPLAY WS-SECT-COUNT AT LINE Y COL 56
+           DISPLAY WS-CREDIT-TOTAL AT LINE Y COL 63
+           ADD 1 TO Y.
