@@ -0,0 +1,286 @@
+      ******************************************************************
+      *PROGRAM : REPORTS-CREDIT-LOAD.CBL                               *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 2/17/2015                                             *
+      *ABSTRACT: This program sums registered credit hours per student *
+      *          for a SEM/YR and flags anyone under full-time load    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTS-CREDIT-LOAD INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ISAM-REG-IO   ASSIGN TO "../REG-ISAM.DAT"
+                                ORGANIZATION  IS INDEXED
+                                ACCESS        IS DYNAMIC
+                                RECORD KEY    IS REG-IO-KEY
+                                ALTERNATE KEY IS REG-STUD-ID-KEY=
+                                   REG-IO-SEM, REG-IO-YR, REG-IO-STUD-ID
+                                   WITH DUPLICATES
+                                FILE STATUS   IS WS-STAT.
+
+           SELECT OPTIONAL ISAM-SCHED-IN ASSIGN TO
+                              "../SCHEDULE-MASTER.DAT"
+                          ORGANIZATION  IS INDEXED
+                          ACCESS        IS DYNAMIC
+                          RECORD KEY    IS CRN-KEY=ISAM-IN-KEY CRN
+                          FILE STATUS   IS WS-STAT2.
+
+           SELECT OPTIONAL ISAM-COURSE-IN ASSIGN TO
+                              "../COURSE-MASTER.DAT"
+                          ORGANIZATION  IS INDEXED
+                          ACCESS        IS RANDOM
+                          RECORD KEY    IS ISAM-CRSE-KEY
+                          FILE STATUS   IS WS-STAT3.
+
+           SELECT ISAM-STUD-IO ASSIGN TO "../STUDENT-MASTER.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS ISAM-STUD-KEY
+                               FILE STATUS   IS WS-STAT4.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-REG-IO.
+       01  REG-REC-IO.
+           03  REG-IO-KEY.
+               05  REG-IO-SEM     PIC X(2).
+               05  REG-IO-YR      PIC X(4).
+               05  REG-IO-CRN     PIC X(6).
+               05  REG-IO-STUD-ID PIC 9(6).
+           03  REG-IO-GRADE       PIC X.
+           03  REG-IO-STATUS       PIC X.
+           03  REG-IO-WL-SEQ       PIC 9(2).
+
+       FD  ISAM-SCHED-IN.
+       01  SCHED-REC-IN.
+           03  ISAM-IN-KEY.
+               05  YEAR            PIC XXXX.
+               05  SEMESTER        PIC XX.
+           03  CRN                 PIC X(6).
+           03  SUBJ                PIC X(5).
+           03  CRSE                PIC X(6).
+           03  TIME-DAY            PIC X(20).
+           03  BLDG                PIC X(7).
+           03  ROOM                PIC X(6).
+           03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
+
+       FD  ISAM-COURSE-IN.
+       01  ISAM-COURSE-REC.
+           05  ISAM-CRSE-KEY.
+               10  ISAM-IO-SUBJ PIC X(5).
+               10  ISAM-IO-CRSE PIC X(6).
+           05  FILLER              PIC X            VALUE SPACE.
+           05  ISAM-IO-TITLE     PIC X(30).
+           05  FILLER              PIC X                VALUE SPACE.
+           05  ISAM-IO-CREDITS  PIC X(3).
+           05  FILLER              PIC X                VALUE SPACE.
+           05  ISAM-IO-PREREQ   PIC X(5).
+           05  FILLER              PIC X(28)            VALUE SPACE.
+
+       FD  ISAM-STUD-IO.
+       01  ISAM-REC-IO.
+           03  ISAM-STUD-KEY.
+               05  ISAM-IO-ID      PIC 9(6).
+           03  FILLER              PIC X.
+           03  ISAM-STUD-LNAME     PIC X(15).
+           03  ISAM-SUTD-FNAME     PIC X(15).
+           03  ISAM-STUD-ADDRESS   PIC X(25).
+           03  ISAM-STUD-ZIP       PIC X(5).
+           03  ISAM-STUD-HPHONE    PIC X(10).
+           03  ISAM-STUD-CPHONE    PIC X(10).
+           03  ISAM-STUD-WPHONE    PIC X(10).
+           03  ISAM-STUD-GENDER    PIC X.
+           03  ISAM-STUD-ACTIVE    PIC X.
+           03  ISAM-STUD-MAJOR     PIC X(20)   VALUE SPACES.
+           03  ISAM-STUD-HOLD      PIC X       VALUE 'N'.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-DATE.
+           05  WS-CURRENT-YEAR     PIC 9999.
+           05  WS-CURRENT-MONTH    PIC 99.
+           05  WS-CURRENT-DAY      PIC 99.
+       01  DISPLAY-DATE.
+           03  MONTH-DISPLAY       PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  DAY-DISPLAY         PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  YEAR-DISPLAY        PIC 9999.
+
+       01  MISC-VARS.
+           03  Y                       PIC 99      VALUE 13.
+           03  WS-MSG                  PIC X(40)   VALUE SPACES.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-STAT2                PIC XX      VALUE SPACES.
+           03  WS-STAT3                PIC XX      VALUE SPACES.
+           03  WS-STAT4                PIC XX      VALUE SPACES.
+           03  WS-CONT                 PIC X       VALUE 'Y'.
+           03  WS-CREDITS-NUM          PIC 9(3)    VALUE ZEROS.
+           03  WS-CUR-CREDITS          PIC 9(3)    VALUE ZEROS.
+           03  WS-CUR-STUD-ID          PIC 9(6)    VALUE ZEROS.
+           03  WS-FULL-TIME-MIN        PIC 99      VALUE 12.
+           03  EOF-FLAG                PIC X       VALUE SPACES.
+               88 EOF        VALUE '1'.
+
+       01  WS-REC.
+           03  WS-KEY.
+               05  WS-SEM      PIC X(2)        VALUE SPACES.
+               05  WS-YR       PIC X(4)        VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  SCR-TITLE.
+           03  BLANK SCREEN.
+           03  LINE 1 COL 1  VALUE "REPORTS-CREDIT-LOAD".
+           03  LINE 1 COL 37 VALUE "UAFS".
+           03  LINE 1 COL 71 FROM DISPLAY-DATE.
+           03  LINE 07 COL 30 VALUE "CREDIT LOAD REPORT".
+
+       01  SCRN-SEM-REQ.
+           03  LINE 09 COL 35                       VALUE '    SEM/YR:'.
+           03  LINE 09 COL 46 PIC X(2)  TO WS-SEM   AUTO.
+           03  LINE 09 COL 48 VALUE '/'.
+           03  LINE 09 COL 49 PIC X(4)  TO WS-YR   AUTO.
+           03  LINE 13 COL 35 PIC X(40) FROM WS-MSG.
+
+       01  SCRN-ADD-ANOTHER.
+           03 SCRN-ADD-ANR-1 COL 33  VALUE 'CHECK ANOTHER TERM?:'.
+           03 SCRN-ADD-ANR-2 COL 33  VALUE '(Y/N)'.
+           03 SCRN-ADD-ANR-3 COL 59  PIC X  TO WS-CONT AUTO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+
+           OPEN INPUT ISAM-REG-IO.
+           OPEN INPUT ISAM-SCHED-IN.
+           OPEN INPUT ISAM-COURSE-IN.
+           OPEN INPUT ISAM-STUD-IO.
+
+           DISPLAY BLANK-SCREEN
+           PERFORM UNTIL WS-CONT='n' OR 'N'
+               MOVE SPACES TO WS-MSG
+               MOVE 13     TO Y
+               MOVE ZEROS  TO WS-CUR-STUD-ID
+               MOVE ZEROS  TO WS-CUR-CREDITS
+               DISPLAY SCR-TITLE
+               DISPLAY SCRN-SEM-REQ
+               ACCEPT  SCRN-SEM-REQ
+               PERFORM 200-LIST-LOADS
+               DISPLAY SPACES
+               ADD 2 TO Y
+               DISPLAY 'CHECK ANOTHER TERM?:' AT LINE Y COL 35
+               ADD 1 TO Y
+               DISPLAY '(Y/N)'         AT LINE Y COL 35
+               SUBTRACT 1 FROM Y
+               ACCEPT  WS-CONT AT LINE Y COL 59 AUTO
+               SUBTRACT 1 FROM Y
+               PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
+                   DISPLAY SPACES AT LINE Y COL 1
+                   DISPLAY 'PLEASE ENTER Y OR N' AT LINE Y COL 35
+                   ADD 1 TO Y
+                   DISPLAY SPACES AT LINE Y COL 1
+                   DISPLAY 'CHECK ANOTHER TERM?:' AT LINE Y COL 35
+                   ADD 1 TO Y
+                   DISPLAY SPACES AT LINE Y COL 1
+                   DISPLAY '(Y/N)'         AT LINE Y COL 35
+                   SUBTRACT 1 FROM Y
+                   ACCEPT  WS-CONT AT LINE Y COL 59 AUTO
+                   SUBTRACT 1 FROM Y
+               END-PERFORM
+
+           END-PERFORM.
+
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-LIST-LOADS.
+           MOVE WS-SEM      TO REG-IO-SEM
+           MOVE WS-YR       TO REG-IO-YR
+           MOVE ZEROS       TO REG-IO-STUD-ID
+           START ISAM-REG-IO KEY IS NOT LESS THAN REG-STUD-ID-KEY
+               INVALID KEY
+                   MOVE 1 TO EOF-FLAG
+               NOT INVALID KEY
+                   MOVE SPACES TO EOF-FLAG
+           END-START
+           PERFORM UNTIL EOF
+               READ ISAM-REG-IO NEXT RECORD
+                   AT END
+                       MOVE 1 TO EOF-FLAG
+                   NOT AT END
+                       IF REG-IO-SEM NOT EQUAL WS-SEM
+                           OR REG-IO-YR NOT EQUAL WS-YR
+                           MOVE 1 TO EOF-FLAG
+                       ELSE
+                           IF REG-IO-STUD-ID NOT EQUAL WS-CUR-STUD-ID
+                               IF WS-CUR-STUD-ID NOT EQUAL ZEROS
+                                   PERFORM 300-PRINT-STUDENT-LOAD
+                               END-IF
+                               MOVE REG-IO-STUD-ID TO WS-CUR-STUD-ID
+                               MOVE ZEROS TO WS-CUR-CREDITS
+                           END-IF
+                           IF REG-IO-STATUS NOT EQUAL 'W'
+                               PERFORM 400-ADD-CREDITS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-CUR-STUD-ID NOT EQUAL ZEROS
+               PERFORM 300-PRINT-STUDENT-LOAD
+           END-IF.
+      *-----------------------------------------------------------------
+       300-PRINT-STUDENT-LOAD.
+           IF Y > 20
+               DISPLAY 'MORE - PRESS ENTER' AT LINE 23 COL 35
+               ACCEPT WS-MSG AT LINE 23 COL 55
+               DISPLAY BLANK-SCREEN
+               DISPLAY SCR-TITLE
+               MOVE 13 TO Y
+           END-IF
+           MOVE WS-CUR-STUD-ID TO ISAM-STUD-KEY
+           DISPLAY WS-CUR-STUD-ID " " AT LINE Y COL 32
+           READ ISAM-STUD-IO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY ISAM-STUD-LNAME "  " ISAM-SUTD-FNAME
+                       AT LINE Y COL 42
+           END-READ
+           DISPLAY WS-CUR-CREDITS AT LINE Y COL 70
+           IF WS-CUR-CREDITS < WS-FULL-TIME-MIN
+               DISPLAY 'PART-TIME' AT LINE Y COL 74
+           ELSE
+               DISPLAY 'FULL-TIME' AT LINE Y COL 74
+           END-IF
+           ADD 1 TO Y.
+      *-----------------------------------------------------------------
+       400-ADD-CREDITS.
+           MOVE REG-IO-YR      TO YEAR
+           MOVE REG-IO-SEM     TO SEMESTER
+           MOVE REG-IO-CRN     TO CRN
+           READ ISAM-SCHED-IN KEY IS CRN-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE SUBJ TO ISAM-IO-SUBJ
+                   MOVE CRSE TO ISAM-IO-CRSE
+                   READ ISAM-COURSE-IN
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE ZEROS TO WS-CREDITS-NUM
+                           MOVE ISAM-IO-CREDITS TO WS-CREDITS-NUM
+                           ADD WS-CREDITS-NUM TO WS-CUR-CREDITS
+                   END-READ
+           END-READ.
