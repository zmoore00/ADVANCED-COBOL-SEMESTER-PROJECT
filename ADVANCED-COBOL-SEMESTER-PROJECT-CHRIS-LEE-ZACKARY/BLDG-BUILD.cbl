@@ -16,7 +16,7 @@
                             
            SELECT ISAM-BLDG-OUT ASSIGN TO "../BUILDING-ISAM.DAT"
                               ORGANIZATION  IS INDEXED
-                              ACCESS        IS SEQUENTIAL
+                              ACCESS        IS DYNAMIC
                               RECORD KEY    IS ISAM-OUT-KEY
                               FILE STATUS   IS WS-OUT-STATUS.
        DATA DIVISION.
@@ -25,8 +25,8 @@
        01  BLDG-REC-IN.
            03  FILLER      PIC X(81).
            03  IN-BLDG     PIC X(7).
-           03  IN-ROOM     PIC X(5).
-           03  FILLER      PIC X(2).
+           03  IN-ROOM     PIC X(6).
+           03  FILLER      PIC X(1).
            03  IN-PERIOD   PIC X.
            03  FILLER      PIC X(20).
            03  IN-SEATS    PIC X(4).
@@ -35,8 +35,8 @@
        01  SORT-REC.
            03  FILLER        PIC X(81).
            03  SORT-BLDG     PIC X(7).
-           03  SORT-ROOM     PIC X(5).
-           03  FILLER        PIC X(2).
+           03  SORT-ROOM     PIC X(6).
+           03  FILLER        PIC X(1).
            03  SORT-PERIOD   PIC X.
            03  FILLER        PIC X(20).
            03  SORT-SEATS    PIC X(4).
@@ -45,7 +45,7 @@
        01  ISAM-REC-OUT.
            03  ISAM-OUT-KEY.
                05  ISAM-OUT-BLDG PIC X(7).
-               05  ISAM-OUT-ROOM PIC X(5).
+               05  ISAM-OUT-ROOM PIC X(6).
            03  ISAM-OUT-SEATS    PIC X(4).
        
                
@@ -67,22 +67,52 @@
        01  WS-OUT-STATUS           PIC XX.
        
        01  WS-BLDG                 PIC X(7)    VALUE SPACES.
-       01  WS-ROOM                 PIC X(5)    VALUE SPACES.
+       01  WS-ROOM                 PIC X(6)    VALUE SPACES.
        01  WS-SEATS                PIC X(4)    VALUE SPACES.
        
        01  WS-IN-FILE              PIC X(25).
        01  WS-EXIT                 PIC X           VALUE 'N'.
-      *----------------------------------------------------------------- 
+       01  WS-TERM1-FILE           PIC X(25)       VALUE
+               "../201405schedule.txt".
+       01  WS-TERM2-FILE           PIC X(25)       VALUE
+               "../201501schedule.txt".
+       01  WS-TERM3-FILE           PIC X(25)       VALUE SPACES.
+       01  WS-TERM4-FILE           PIC X(25)       VALUE SPACES.
+       01  WS-BACKUP-CMD           PIC X(80)       VALUE
+           "cp -f ../BUILDING-ISAM.DAT ../BUILDING-ISAM.DAT.BAK
+      -    " 2>/dev/null".
+
+       01  WS-PREV-KEY.
+           03  WS-PREV-BLDG        PIC X(7)    VALUE SPACES.
+           03  WS-PREV-ROOM        PIC X(6)    VALUE SPACES.
+
+       01  WS-REJ-COUNT            PIC 9(4)    VALUE ZEROS.
+       01  WS-REJ-DISPLAY          PIC ZZZ9.
+      *-----------------------------------------------------------------
        SCREEN SECTION.
        01  SCR-TITLE.
            03  BLANK SCREEN.
            03  LINE 1 COL 1  VALUE "REBUILD-INSTRUC".
            03  LINE 1 COL 37 VALUE "UAFS".
            03  LINE 1 COL 71 FROM DISPLAY-DATE.
-           
+
+       01  SCRN-TERM-REQ.
+           03  LINE 07 COL 25 VALUE "TERM 1 SOURCE FILE:".
+           03  LINE 07 COL 46 PIC X(25) TO WS-TERM1-FILE AUTO.
+           03  LINE 09 COL 25 VALUE "TERM 2 SOURCE FILE:".
+           03  LINE 09 COL 46 PIC X(25) TO WS-TERM2-FILE AUTO.
+           03  LINE 11 COL 25 VALUE "TERM 3 SOURCE FILE:".
+           03  LINE 11 COL 46 PIC X(25) TO WS-TERM3-FILE AUTO.
+           03  LINE 13 COL 25 VALUE "TERM 4 SOURCE FILE:".
+           03  LINE 13 COL 46 PIC X(25) TO WS-TERM4-FILE AUTO.
+           03  LINE 20 COL 25 VALUE "ENTER TO ACCEPT OR TYPE OVER".
+           03  LINE 22 COL 25 VALUE "(LEAVE TERM 3/4 BLANK IF UNUSED)".
+
        01  SCR-INFO.
            03  LINE 10 COL 28 VALUE "BUILDING-MASTER CREATED".
-       
+           03  LINE 12 COL 28 VALUE "ROWS REJECTED (NO BLDG/TBA):".
+           03  LINE 12 COL 58 PIC ZZZ9 FROM WS-REJ-DISPLAY.
+
        01  EXIT-SCREEN.
            03  LINE 20 COL 33 "PRESS ENTER TO RETURN".
        01  BLANK-SCREEN.
@@ -97,6 +127,8 @@
            
            DISPLAY BLANK-SCREEN.
            DISPLAY SCR-TITLE.
+           DISPLAY SCRN-TERM-REQ.
+           ACCEPT SCRN-TERM-REQ.
       *----Sort by keys, did descending on seats to get max seats first.
       *----The ISAM write only takes the first record that matches the
       *----key so it only took the max seats since it got it first.
@@ -106,6 +138,7 @@
                DESCENDING KEY SORT-SEATS
                INPUT  PROCEDURE  100-SORT-IN
                OUTPUT PROCEDURE  200-WRITE-TXT.
+               MOVE WS-REJ-COUNT TO WS-REJ-DISPLAY
                DISPLAY SCR-INFO
                DISPLAY EXIT-SCREEN
                ACCEPT WS-EXIT
@@ -114,31 +147,59 @@
            
        100-SORT-IN.
       *This switches between files and resets eof-flag
-           MOVE "../201405schedule.txt" TO WS-IN-FILE
+           MOVE WS-TERM1-FILE TO WS-IN-FILE
            OPEN  INPUT  BLDG-IN-FILE
            PERFORM 300-READ-FILE.
            CLOSE BLDG-IN-FILE.
            MOVE 'N' TO EOF-FLAG
-           MOVE "../201501schedule.txt" TO WS-IN-FILE
+           MOVE WS-TERM2-FILE TO WS-IN-FILE
            OPEN  INPUT  BLDG-IN-FILE
            PERFORM 300-READ-FILE.
            CLOSE BLDG-IN-FILE.
-           
-           
+
+           IF WS-TERM3-FILE NOT EQUAL SPACES
+               MOVE 'N' TO EOF-FLAG
+               MOVE WS-TERM3-FILE TO WS-IN-FILE
+               OPEN  INPUT  BLDG-IN-FILE
+               PERFORM 300-READ-FILE
+               CLOSE BLDG-IN-FILE
+           END-IF.
+
+           IF WS-TERM4-FILE NOT EQUAL SPACES
+               MOVE 'N' TO EOF-FLAG
+               MOVE WS-TERM4-FILE TO WS-IN-FILE
+               OPEN  INPUT  BLDG-IN-FILE
+               PERFORM 300-READ-FILE
+               CLOSE BLDG-IN-FILE
+           END-IF.
+
        200-WRITE-TXT.
       *writes records, the ISAM file will only write the first record it
       *sees for duplicate keys.
-           OPEN OUTPUT ISAM-BLDG-OUT
+           CALL "SYSTEM" USING WS-BACKUP-CMD.
+
+           OPEN I-O ISAM-BLDG-OUT
+           IF WS-OUT-STATUS EQUALS '35'
+               OPEN OUTPUT ISAM-BLDG-OUT
+           END-IF
            MOVE 'N' TO EOF-FLAG.
            PERFORM UNTIL EOF
                RETURN SORT-WORK
                AT END
                    MOVE 'Y' TO EOF-FLAG
                NOT AT END
-                   MOVE SORT-BLDG  TO ISAM-OUT-BLDG
-                   MOVE SORT-ROOM  TO ISAM-OUT-ROOM
-                   MOVE SORT-SEATS TO ISAM-OUT-SEATS
-                   WRITE ISAM-REC-OUT
+                   IF SORT-BLDG NOT EQUAL WS-PREV-BLDG
+                       OR SORT-ROOM NOT EQUAL WS-PREV-ROOM
+                       MOVE SORT-BLDG  TO ISAM-OUT-BLDG
+                       MOVE SORT-ROOM  TO ISAM-OUT-ROOM
+                       MOVE SORT-SEATS TO ISAM-OUT-SEATS
+                       WRITE ISAM-REC-OUT
+                           INVALID KEY
+                               REWRITE ISAM-REC-OUT
+                       END-WRITE
+                   END-IF
+                   MOVE SORT-BLDG TO WS-PREV-BLDG
+                   MOVE SORT-ROOM TO WS-PREV-ROOM
                END-RETURN
            END-PERFORM.
            CLOSE ISAM-BLDG-OUT.
@@ -154,12 +215,18 @@
                    IF IN-PERIOD EQUALS '.'
                    THEN
       *                if building is not blank and not 'TBA'
-                       IF  IN-BLDG  NOT EQUALS SPACES AND 
+                       IF  IN-BLDG  NOT EQUALS SPACES AND
                            IN-BLDG  NOT EQUALS 'TBA'
                        THEN
       *                    store BLDG and ROOM parts of record
                            MOVE IN-BLDG TO WS-BLDG
                            MOVE IN-ROOM TO WS-ROOM
+                       ELSE
+      *                    count rows with no building at all (blank)
+      *                    or explicitly marked 'TBA' - these never
+      *                    make it to the rebuilt master and the
+      *                    registrar should know
+                           ADD 1 TO WS-REJ-COUNT
                        END-IF
       *                if seats is not blank
                        IF  IN-SEATS NOT EQUALS SPACES
