@@ -0,0 +1,193 @@
+      ******************************************************************
+      *PROGRAM : SCHED-DELETE.CBL                                      *
+      *AUTHOR  : Lee Hawthorne                                         *
+      *DATE    : 2/17/2015                                             *
+      *ABSTRACT: This program removes a row from SCHEDULE-MASTER.DAT   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCHED-DELETE IS INITIAL PROGRAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISAM-SCHED-IN ASSIGN TO "../SCHEDULE-MASTER.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS CRN-KEY=ISAM-IN-KEY CRN
+                               FILE STATUS   IS WS-STAT.
+
+           SELECT OPTIONAL ISAM-REG-IO   ASSIGN TO "../REG-ISAM.DAT"
+                                ORGANIZATION  IS INDEXED
+                                ACCESS        IS DYNAMIC
+                                RECORD KEY    IS REG-IO-KEY
+                                ALTERNATE KEY IS REG-CRN-KEY=
+                                   REG-IO-SEM, REG-IO-YR, REG-IO-CRN
+                                   WITH DUPLICATES
+                                FILE STATUS   IS WS-STAT2.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  ISAM-SCHED-IN.
+       01  ISAM-REC-IN.
+           03  ISAM-IN-KEY.
+               05  YEAR            PIC XXXX.
+               05  SEMESTER        PIC XX.
+           03  CRN                 PIC X(6).
+           03  SUBJ                PIC X(5).
+           03  CRSE                PIC X(6).
+           03  TIME-DAY            PIC X(20).
+           03  BLDG                PIC X(7).
+           03  ROOM                PIC X(6).
+           03  INSTRUCTOR          PIC X(22).
+           03  INSTRUC-ID          PIC 9(6)    VALUE ZEROS.
+           03  ENROLLED-COUNT      PIC 9(4)    VALUE ZEROS.
+
+       FD  ISAM-REG-IO.
+       01  REG-REC-IO.
+           03  REG-IO-KEY.
+               05  REG-IO-SEM     PIC X(2).
+               05  REG-IO-YR      PIC X(4).
+               05  REG-IO-CRN     PIC X(6).
+               05  REG-IO-STUD-ID PIC 9(6).
+           03  REG-IO-GRADE       PIC X.
+           03  REG-IO-STATUS       PIC X.
+           03  REG-IO-WL-SEQ       PIC 9(2).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-MSG                  PIC X(40)   VALUE SPACES.
+           03  WS-STAT                 PIC XX      VALUE SPACES.
+           03  WS-STAT2                PIC XX      VALUE SPACES.
+           03  WS-CONT                 PIC X       VALUE 'Y'.
+           03  WS-CONFIRM              PIC X       VALUE SPACES.
+           03  WS-HAS-REG              PIC X       VALUE 'N'.
+
+       01  WS-DATE.
+           05  WS-CURRENT-YEAR     PIC 9999.
+           05  WS-CURRENT-MONTH    PIC 99.
+           05  WS-CURRENT-DAY      PIC 99.
+       01  DISPLAY-DATE.
+           03  MONTH-DISPLAY       PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  DAY-DISPLAY         PIC 99.
+           03  FILLER              PIC X           VALUE "/".
+           03  YEAR-DISPLAY        PIC 9999.
+
+       01  WS-REC.
+           03  WS-KEY.
+               05  WS-YEAR            PIC XXXX     VALUE SPACES.
+               05  WS-SEMESTER        PIC XX       VALUE SPACES.
+           03  WS-CRN                 PIC X(6)     VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLANK-SCREEN.
+           03  BLANK SCREEN.
+
+       01  SCR-TITLE.
+           03  BLANK SCREEN.
+           03  LINE 1 COL 1  VALUE "SCHED-DELETE".
+           03  LINE 1 COL 37 VALUE "UAFS".
+           03  LINE 1 COL 71 FROM DISPLAY-DATE.
+           03  LINE 07 COL 32 VALUE "SCHEDULE DELETE".
+
+       01  SCR-SCHED-CRN.
+           03  LINE 09 COL 35                       VALUE '     CRN:'.
+           03  LINE 09 COL 45 PIC X(6)  TO WS-CRN   AUTO.
+           03  LINE 10 COL 35                       VALUE '     SEM:'.
+           03  LINE 10 COL 45 PIC X(2)  TO WS-SEMESTER  AUTO.
+           03  LINE 11 COL 35                       VALUE '     YR:'.
+           03  LINE 11 COL 45 PIC X(4)  TO WS-YEAR  AUTO.
+           03  LINE 19 COL 35 PIC X(40) FROM WS-MSG.
+
+       01  SCRN-SCHED-DATA.
+           03  LINE 12 COL 20                        VALUE '    SUBJ:'.
+           03  LINE 12 COL 35 PIC X(5) FROM SUBJ VALUE SPACES.
+           03  LINE 13 COL 20                        VALUE '    CRSE:'.
+           03  LINE 13 COL 35 PIC X(6) FROM CRSE VALUE SPACES.
+           03  LINE 14 COL 20                  VALUE '    TIME/DAY:'.
+           03  LINE 14 COL 35 PIC X(20) FROM TIME-DAY VALUE SPACES.
+
+       01  SCRN-CONFIRM.
+           03  LINE 16 COL 33          VALUE 'DELETE THIS SECTION?:'.
+           03  LINE 17 COL 33          VALUE '(Y/N)'.
+           03  LINE 17 COL 45 PIC X  TO WS-CONFIRM   AUTO.
+
+       01  SCRN-ADD-ANOTHER.
+           03  LINE 21 COL 33                  VALUE 'DELETE ANOTHER?:'.
+           03  LINE 22 COL 33                     VALUE '(Y/N)'.
+           03  LINE 22 COL 45 PIC X  TO WS-CONT   AUTO.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN-MODULE.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+
+           OPEN I-O ISAM-SCHED-IN.
+           OPEN I-O ISAM-REG-IO.
+
+           DISPLAY BLANK-SCREEN
+           PERFORM UNTIL WS-CONT='n' OR 'N'
+               MOVE SPACES TO WS-CONT
+               MOVE SPACES TO WS-MSG
+               MOVE SPACES TO WS-CONFIRM
+               DISPLAY SCR-TITLE
+               DISPLAY SCR-SCHED-CRN
+               ACCEPT  SCR-SCHED-CRN
+               MOVE WS-SEMESTER TO SEMESTER
+               MOVE WS-YEAR     TO YEAR
+               MOVE WS-CRN      TO CRN
+               READ ISAM-SCHED-IN
+                   INVALID KEY
+                       MOVE 'SECTION NOT FOUND' TO WS-MSG
+                       DISPLAY SCR-SCHED-CRN
+                   NOT INVALID KEY
+                       DISPLAY SCRN-SCHED-DATA
+                       PERFORM 200-CHECK-FOR-REG
+                       IF WS-HAS-REG EQUALS 'Y'
+                           MOVE 'SECTION HAS REGISTRATIONS' TO WS-MSG
+                           DISPLAY SCR-SCHED-CRN
+                       ELSE
+                           DISPLAY SCRN-CONFIRM
+                           ACCEPT  SCRN-CONFIRM
+                           IF WS-CONFIRM EQUALS 'Y' OR 'y'
+                               DELETE ISAM-SCHED-IN
+                                   INVALID KEY
+                                       MOVE 'UNABLE TO DELETE' TO WS-MSG
+                                   NOT INVALID KEY
+                                       STRING ISAM-IN-KEY ' DELETED'
+                                           INTO WS-MSG
+                               END-DELETE
+                           ELSE
+                               MOVE 'DELETE CANCELLED' TO WS-MSG
+                           END-IF
+                           DISPLAY SCR-SCHED-CRN
+                       END-IF
+               END-READ
+               DISPLAY SCRN-ADD-ANOTHER
+               ACCEPT  SCRN-ADD-ANOTHER
+               PERFORM UNTIL WS-CONT='y' OR 'Y' OR 'n' OR 'N'
+                   MOVE 'PLEASE ENTER Y OR N' TO WS-MSG
+                   DISPLAY SCR-SCHED-CRN
+                   DISPLAY SCRN-ADD-ANOTHER
+                   ACCEPT  SCRN-ADD-ANOTHER
+               END-PERFORM
+
+           END-PERFORM.
+
+           EXIT PROGRAM.
+           STOP RUN.
+      *-----------------------------------------------------------------
+       200-CHECK-FOR-REG.
+           MOVE SEMESTER TO REG-IO-SEM
+           MOVE YEAR     TO REG-IO-YR
+           MOVE CRN      TO REG-IO-CRN
+           READ ISAM-REG-IO KEY IS REG-CRN-KEY
+               INVALID KEY
+                   MOVE 'N' TO WS-HAS-REG
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-HAS-REG
+           END-READ.
