@@ -24,12 +24,16 @@
        FD  ISAM-INSTRUC-IO.
        01  ISAM-REC-IO.
            03  ISAM-IO-KEY.
-               05  ISAM-IO-ID   PIC 9999.
+               05  ISAM-IO-ID   PIC 9(6).
            03  FILLER       PIC X           VALUE SPACES.
            03  ISAM-IO-NAME PIC X(22).
-           
+           03  ISAM-IO-DEPT   PIC X(20)   VALUE SPACES.
+           03  ISAM-IO-OFFICE PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-PHONE  PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-EMAIL  PIC X(30)   VALUE SPACES.
+
        FD  IO-REC.
-       01  LAST-ID          PIC 9999.
+       01  LAST-ID          PIC 9(6).
       *----------------------------------------------------------------- 
        WORKING-STORAGE SECTION.
        01  WS-DATE.
@@ -52,9 +56,13 @@
                
        01  WS-REC.
            03  WS-KEY.
-               05  WS-INSTRUC-ID       PIC 9999        VALUE 9999.
+               05  WS-INSTRUC-ID       PIC 9(6)        VALUE 9999.
                05  WS-FILLER           PIC X           VALUE SPACES.
                05  WS-INSTRUC-NAME     PIC X(22)       VALUE SPACES.
+               05  WS-INSTRUC-DEPT     PIC X(20)       VALUE SPACES.
+               05  WS-INSTRUC-OFFICE   PIC X(10)       VALUE SPACES.
+               05  WS-INSTRUC-PHONE    PIC X(10)       VALUE SPACES.
+               05  WS-INSTRUC-EMAIL    PIC X(30)       VALUE SPACES.
       *----------------------------------------------------------------- 
        SCREEN SECTION.
        01  BLANK-SCREEN.
@@ -70,19 +78,27 @@
            03  LINE 07 COL 32 VALUE "ADD INSTRUCTOR".
            03  LINE 09 COL 32 VALUE 'NAME:'.
            03  LINE 09 COL 40 PIC X(22) TO WS-INSTRUC-NAME  AUTO.
-           03  LINE 11 COL 35 PIC X(40) FROM WS-MSG.
+           03  LINE 10 COL 32 VALUE 'DEPT:'.
+           03  LINE 10 COL 40 PIC X(20) TO WS-INSTRUC-DEPT  AUTO.
+           03  LINE 11 COL 32 VALUE 'OFFICE:'.
+           03  LINE 11 COL 40 PIC X(10) TO WS-INSTRUC-OFFICE  AUTO.
+           03  LINE 12 COL 32 VALUE 'PHONE:'.
+           03  LINE 12 COL 40 PIC X(10) TO WS-INSTRUC-PHONE  AUTO.
+           03  LINE 13 COL 32 VALUE 'EMAIL:'.
+           03  LINE 13 COL 40 PIC X(30) TO WS-INSTRUC-EMAIL  AUTO.
+           03  LINE 15 COL 35 PIC X(40) FROM WS-MSG.
 
        01  SCRN-CONFIRM-ADD.
-           03  LINE 12 COL 35                    VALUE 
+           03  LINE 17 COL 35                    VALUE
                'ARE YOU SURE YOU WANT TO ADD'.
-           03  LINE 13 COL 35 PIC 9999 FROM LAST-ID.
-           03  LINE 13 COL 43 PIC X(22) FROM WS-INSTRUC-NAME.
-           03  LINE 14 COL 35 PIC X TO WS-RESP AUTO.
-           
+           03  LINE 18 COL 35 PIC 9(6) FROM LAST-ID.
+           03  LINE 18 COL 43 PIC X(22) FROM WS-INSTRUC-NAME.
+           03  LINE 19 COL 35 PIC X TO WS-RESP AUTO.
+
        01  SCRN-ADD-ANOTHER.
-           03  LINE 13 COL 33                     VALUE 'ADD ANOTHER?:'.
-           03  LINE 14 COL 33                     VALUE '(Y/N)'.
-           03  LINE 13 COL 45 PIC X  TO WS-CONT   AUTO.
+           03  LINE 18 COL 33                     VALUE 'ADD ANOTHER?:'.
+           03  LINE 19 COL 33                     VALUE '(Y/N)'.
+           03  LINE 18 COL 45 PIC X  TO WS-CONT   AUTO.
       *----------------------------------------------------------------- 
        PROCEDURE DIVISION.
        000-MAIN-MODULE.
@@ -123,9 +139,9 @@
                WRITE ISAM-REC-IO
                END-IF
                
-               DISPLAY SPACES AT LINE 12 COL 1
-               DISPLAY SPACE AT LINE 13 COL 1
-               DISPLAY SPACE AT LINE 14 COL 1
+               DISPLAY SPACES AT LINE 17 COL 1
+               DISPLAY SPACE AT LINE 18 COL 1
+               DISPLAY SPACE AT LINE 19 COL 1
                
                DISPLAY SCRN-ADD-ANOTHER
                ACCEPT  SCRN-ADD-ANOTHER
