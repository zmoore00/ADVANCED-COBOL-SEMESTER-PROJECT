@@ -15,17 +15,41 @@
                                ACCESS        IS RANDOM    
                                RECORD KEY    IS ISAM-IN-KEY
                                FILE STATUS   IS WS-STAT.
-      *----------------------------------------------------------------- 
+
+           SELECT AUDIT-OUT ASSIGN TO "../AUDIT-LOG.TXT"
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-AUDIT-STAT.
+      *-----------------------------------------------------------------
        DATA DIVISION.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        FILE SECTION.
        FD  ISAM-INSTRUC-IN.
        01  ISAM-REC-IO.
            03  ISAM-IN-KEY.
-               05  ISAM-IO-ID   PIC 9999.
+               05  ISAM-IO-ID   PIC 9(6).
            03  FILLER       PIC X           VALUE SPACES.
            03  ISAM-IO-NAME PIC X(22).
-      *----------------------------------------------------------------- 
+           03  ISAM-IO-DEPT   PIC X(20)   VALUE SPACES.
+           03  ISAM-IO-OFFICE PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-PHONE  PIC X(10)   VALUE SPACES.
+           03  ISAM-IO-EMAIL  PIC X(30)   VALUE SPACES.
+
+       FD  AUDIT-OUT.
+       01  AUDIT-LINE-OUT.
+           03  AUD-DATE            PIC X(10).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-TIME            PIC X(6).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-USER            PIC X(20).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-PROGRAM         PIC X(14).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-KEY             PIC X(20).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-OLD             PIC X(99).
+           03  FILLER              PIC X       VALUE SPACE.
+           03  AUD-NEW             PIC X(99).
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-DATE.
            05  WS-CURRENT-YEAR     PIC 9999.
@@ -44,12 +68,24 @@
            03  WS-RESP                 PIC X       VALUE SPACES.
            03  WS-STAT                 PIC XX      VALUE SPACES.
            03  WS-ANOTHER              PIC X.
-               
+           03  WS-AUDIT-STAT           PIC XX      VALUE SPACES.
+           03  WS-AUDIT-ENVNAME        PIC X(4)    VALUE "USER".
+           03  WS-AUDIT-USER           PIC X(20)   VALUE SPACES.
+           03  WS-OLD-REC              PIC X(99)   VALUE SPACES.
+           03  WS-NEW-REC              PIC X(99)   VALUE SPACES.
+           03  WS-FILLER20             PIC X(20)   VALUE SPACES.
+           03  WS-FILLER10             PIC X(10)   VALUE SPACES.
+           03  WS-FILLER30             PIC X(30)   VALUE SPACES.
+
        01  WS-REC.
            03  WS-KEY.
-               05  WS-INSTRUC-ID       PIC 9999        VALUE ZEROS.
+               05  WS-INSTRUC-ID       PIC 9(6)        VALUE ZEROS.
                05  WS-FILLER           PIC X           VALUE SPACES.
                05  WS-INSTRUC-NAME     PIC X(22)       VALUE SPACES.
+               05  WS-INSTRUC-DEPT     PIC X(20)       VALUE SPACES.
+               05  WS-INSTRUC-OFFICE   PIC X(10)       VALUE SPACES.
+               05  WS-INSTRUC-PHONE    PIC X(10)       VALUE SPACES.
+               05  WS-INSTRUC-EMAIL    PIC X(30)       VALUE SPACES.
       *----------------------------------------------------------------- 
        SCREEN SECTION.
        01  BLANK-SCREEN.
@@ -64,19 +100,27 @@
        01  SCR-INSTRUC-ID.
            03  LINE 07 COL 32 VALUE "INSTRUCTOR CHANGE".
            03  LINE 09 COL 32 VALUE 'INSTRUCTOR ID:'.
-           03  LINE 09 COL 48 PIC X(4) TO WS-INSTRUC-ID  AUTO.
+           03  LINE 09 COL 48 PIC X(6) TO WS-INSTRUC-ID  AUTO.
            
        01  SCR-INSTRUC-NAME.
            03  LINE 10 COL 32 VALUE '  CHANGE NAME: '.
            03  LINE 10 COL 48 PIC X(22) TO WS-INSTRUC-NAME AUTO.
-           
+           03  LINE 11 COL 32 VALUE '  CHANGE DEPT: '.
+           03  LINE 11 COL 48 PIC X(20) TO WS-INSTRUC-DEPT AUTO.
+           03  LINE 12 COL 32 VALUE 'CHANGE OFFICE: '.
+           03  LINE 12 COL 48 PIC X(10) TO WS-INSTRUC-OFFICE AUTO.
+           03  LINE 13 COL 32 VALUE ' CHANGE PHONE: '.
+           03  LINE 13 COL 48 PIC X(10) TO WS-INSTRUC-PHONE AUTO.
+           03  LINE 14 COL 32 VALUE ' CHANGE EMAIL: '.
+           03  LINE 14 COL 48 PIC X(30) TO WS-INSTRUC-EMAIL AUTO.
+
        01  SCRN-INSTRUC-ANOTHER.
-           03  LINE 12 COL 30                        
+           03  LINE 17 COL 30
                                              VALUE'ENTER ANOTHER Y/N? '.
-           03  LINE 13 COL 45 PIC X TO WS-ANOTHER    AUTO.
-       
-       01  SCRN-MSG.  
-           03  LINE 15 COL 35 PIC X(40) FROM WS-MSG.
+           03  LINE 18 COL 45 PIC X TO WS-ANOTHER    AUTO.
+
+       01  SCRN-MSG.
+           03  LINE 20 COL 35 PIC X(40) FROM WS-MSG.
       *----------------------------------------------------------------- 
        PROCEDURE DIVISION.
        000-MAIN-MODULE.
@@ -87,6 +131,16 @@
            
            OPEN I-O ISAM-INSTRUC-IN.
 
+           DISPLAY WS-AUDIT-ENVNAME UPON ENVIRONMENT-NAME.
+           ACCEPT  WS-AUDIT-USER FROM ENVIRONMENT-VALUE.
+
+           OPEN EXTEND AUDIT-OUT
+           IF WS-AUDIT-STAT NOT EQUAL '00'
+               OPEN OUTPUT AUDIT-OUT
+               CLOSE AUDIT-OUT
+               OPEN EXTEND AUDIT-OUT
+           END-IF
+
            PERFORM UNTIL (WS-ANOTHER = 'n' OR 'N')
                DISPLAY SCR-TITLE
                DISPLAY SCR-INSTRUC-ID
@@ -98,23 +152,64 @@
                        MOVE   'ID NOT FOUND' TO WS-MSG
                        DISPLAY SCRN-MSG
                    NOT INVALID KEY
+                       MOVE ISAM-REC-IO TO WS-OLD-REC
+                       MOVE SPACES TO WS-INSTRUC-NAME
+                       MOVE SPACES TO WS-INSTRUC-DEPT
+                       MOVE SPACES TO WS-INSTRUC-OFFICE
+                       MOVE SPACES TO WS-INSTRUC-PHONE
+                       MOVE SPACES TO WS-INSTRUC-EMAIL
                        DISPLAY SCR-INSTRUC-NAME
                        ACCEPT  SCR-INSTRUC-NAME
-                       MOVE WS-INSTRUC-NAME TO ISAM-IO-NAME
+                       IF WS-INSTRUC-NAME = SPACES
+                       ELSE
+                           MOVE WS-INSTRUC-NAME   TO  ISAM-IO-NAME
+                       END-IF
+                       IF WS-INSTRUC-DEPT = WS-FILLER20
+                       ELSE
+                           MOVE WS-INSTRUC-DEPT   TO  ISAM-IO-DEPT
+                       END-IF
+                       IF WS-INSTRUC-OFFICE = WS-FILLER10
+                       ELSE
+                           MOVE WS-INSTRUC-OFFICE TO  ISAM-IO-OFFICE
+                       END-IF
+                       IF WS-INSTRUC-PHONE = WS-FILLER10
+                       ELSE
+                           MOVE WS-INSTRUC-PHONE  TO  ISAM-IO-PHONE
+                       END-IF
+                       IF WS-INSTRUC-EMAIL = WS-FILLER30
+                       ELSE
+                           MOVE WS-INSTRUC-EMAIL  TO  ISAM-IO-EMAIL
+                       END-IF
                        REWRITE ISAM-REC-IO
                            INVALID KEY
                                MOVE   'INVALID ID' TO WS-MSG
                                DISPLAY SCRN-MSG
                            NOT INVALID KEY
-                               STRING ISAM-IN-KEY ' UPDATED' INTO 
+                               STRING ISAM-IN-KEY ' UPDATED' INTO
                                WS-MSG
                                DISPLAY SCRN-MSG
-                               
+                               MOVE ISAM-REC-IO TO WS-NEW-REC
+                               PERFORM 210-WRITE-AUDIT
+
                        END-REWRITE
                        DISPLAY SCRN-INSTRUC-ANOTHER
                        ACCEPT  SCRN-INSTRUC-ANOTHER
            END-PERFORM.
-       
+
        CLOSE ISAM-INSTRUC-IN.
+       CLOSE AUDIT-OUT.
+      *-----------------------------------------------------------------
+       210-WRITE-AUDIT.
+           MOVE WS-CURRENT-MONTH TO MONTH-DISPLAY
+           MOVE WS-CURRENT-DAY   TO DAY-DISPLAY
+           MOVE WS-CURRENT-YEAR  TO YEAR-DISPLAY
+           MOVE DISPLAY-DATE     TO AUD-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-TIME
+           MOVE WS-AUDIT-USER    TO AUD-USER
+           MOVE 'INSTRUC-CHANGE' TO AUD-PROGRAM
+           MOVE ISAM-IN-KEY      TO AUD-KEY
+           MOVE WS-OLD-REC       TO AUD-OLD
+           MOVE WS-NEW-REC       TO AUD-NEW
+           WRITE AUDIT-LINE-OUT.
 
 
